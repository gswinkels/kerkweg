@@ -0,0 +1,22 @@
+      *> COPYBOOK.     CONCATSP.
+      *> AUTHOR.       G. SWINKELS, DATA PROCESSING.
+      *> DATE-WRITTEN. 08/09/2026.
+      *>
+      *> MODIFICATION HISTORY
+      *> --------------------
+      *> 08/09/2026  GS   ORIGINAL.  NAMES THE INPUT FILES CONCAT IS TO
+      *>                  READ, IN ORDER, AND COPY INTO ONE COMBINED
+      *>                  FILE BEFORE THE SORT RUNS.  THE CALLING
+      *>                  DRIVER FILLS THIS IN BEFORE CALLING CONCAT;
+      *>                  CONCAT ITSELF ONLY READS IT.
+      *>
+      *> THIS COPYBOOK IS SHARED BY BOTH THE FIXED-FORMAT CONCAT
+      *> SUBPROGRAM AND A FREE-FORMAT DRIVER, SO IT IS WRITTEN WITHOUT
+      *> SEQUENCE NUMBERS AND WITH FLOATING "*>" COMMENTS, THE SAME
+      *> CONVENTION CTLSPEC.CPY USES FOR THE SAME REASON.
+      *>
+       01  CONCAT-FILE-LIST.
+           05  CONCAT-FILE-COUNT      PIC 9(02) COMP-5 VALUE 0.
+           05  CONCAT-FILE-ENTRY OCCURS 5 TIMES
+                   INDEXED BY CONCAT-FILE-IDX.
+               10  CONCAT-FILE-NAME   PIC X(15).
