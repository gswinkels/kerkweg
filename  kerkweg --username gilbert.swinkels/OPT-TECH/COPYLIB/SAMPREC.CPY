@@ -0,0 +1,33 @@
+000010*    COPYBOOK.    SAMPREC.
+000020*    AUTHOR.      G. SWINKELS, DATA PROCESSING.
+000030*    DATE-WRITTEN. 08/08/2026.
+000040*
+000050*    MODIFICATION HISTORY
+000060*    --------------------
+000070*    08/08/2026  GS   ORIGINAL - DETAIL RECORD LAYOUT FOR SAMP.DAT.
+000080*                      THE FIRST 10 BYTES ARE THE ACCOUNT NUMBER,
+000090*                      WHICH IS THE KEY FIELD NAMED IN EVERY
+000100*                      "S(1,10,C,A)"-STYLE CTL-STMT SHIPPED WITH
+000110*                      THE XM/XR/XS DRIVERS.  ADDED SO REPORT AND
+000120*                      RECONCILIATION PROGRAMS CAN REFER TO FIELDS
+000130*                      BY NAME INSTEAD OF BY OFFSET.
+000140*
+000150 01  SAMP-DETAIL-RECORD.
+000160     05  SAMP-ACCOUNT-NUMBER     PIC X(10).
+000170     05  SAMP-TRANSACTION-DATE   PIC X(08).
+000180     05  SAMP-TRANSACTION-TYPE   PIC X(02).
+000190     05  SAMP-TRANSACTION-AMOUNT PIC S9(09)V99.
+000200     05  SAMP-REGION-CODE        PIC X(04).
+000210     05  SAMP-CUSTOMER-NAME      PIC X(30).
+000220     05  FILLER                  PIC X(17).
+000230*
+000240*    THE LAST DETAIL RECORD IN SAMP.DAT IS FOLLOWED BY A ONE-LINE
+000250*    TRAILER RECORD CARRYING A HASH TOTAL OF DETAIL RECORDS
+000260*    WRITTEN, USED BY THE PRE-SORT RECONCILIATION PASS.
+000270*
+000280 01  SAMP-TRAILER-RECORD.
+000290     05  SAMP-TRAILER-ID         PIC X(04).
+000300         88  SAMP-IS-TRAILER         VALUE "TRLR".
+000310     05  SAMP-TRAILER-REC-COUNT  PIC 9(07).
+000320     05  FILLER                  PIC X(71).
+
