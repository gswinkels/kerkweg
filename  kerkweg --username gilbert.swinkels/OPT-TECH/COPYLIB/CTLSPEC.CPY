@@ -0,0 +1,70 @@
+      *> COPYBOOK.     CTLSPEC.
+      *> AUTHOR.       G. SWINKELS, DATA PROCESSING.
+      *> DATE-WRITTEN. 08/09/2026.
+      *>
+      *> MODIFICATION HISTORY
+      *> --------------------
+      *> 08/09/2026  GS   ORIGINAL.  HOLDS THE PARSED-OUT FORM OF A
+      *>                  CTL-STMT CONTROL STATEMENT.  CTLPARSE FILLS
+      *>                  THIS STRUCTURE IN; EVERY OTHER PROGRAM THAT
+      *>                  NEEDS TO KNOW THE KEY POSITION(S), LENGTH(S),
+      *>                  TYPE(S), SEQUENCE(S), OR ONE OF THE EXTENDED
+      *>                  OPTIONS (MERGE, DEDUP, SELECT, SUM, COLLATE)
+      *>                  READS IT FROM HERE INSTEAD OF RE-PARSING
+      *>                  CTL-STMT ITSELF.
+      *>
+      *> THIS COPYBOOK IS SHARED BY BOTH THE FIXED-FORMAT AND THE
+      *> FREE-FORMAT DRIVERS, SO IT IS WRITTEN WITHOUT SEQUENCE
+      *> NUMBERS AND WITH FLOATING "*>" COMMENTS, WHICH COMPILE
+      *> CLEANLY UNDER EITHER SOURCE FORMAT.
+      *>
+      *> CTL-STMT GRAMMAR HANDLED BY CTLPARSE
+      *> -------------------------------------
+      *> CTL-STMT   ::= KEY-LIST [ ";" OPTION ]...
+      *> KEY-LIST   ::= KEY-SPEC [ "," KEY-SPEC ]...
+      *> KEY-SPEC   ::= "S(" POS "," LEN "," TYPE "," DIR ")"
+      *> TYPE       ::= "C" CHARACTER | "N" NUMERIC DISPLAY
+      *>              | "P" PACKED-DECIMAL | "B" BINARY
+      *> DIR        ::= "A" ASCENDING | "D" DESCENDING
+      *> OPTION     ::= "M"                     (MERGE MODE)
+      *>              | "DEDUP(" F-OR-L ")"      (F=KEEP FIRST, L=KEEP LAST)
+      *>              | "SELECT(" LO "," HI ")"  (KEY RANGE FILTER)
+      *>              | "SUM(" POS "," LEN ")"   (AGGREGATE AMOUNT FIELD)
+      *>              | "COLLATE(" A-OR-E ")"    (A=ASCII, E=EBCDIC)
+      *>
+       01  CTL-KEY-TABLE.
+           05  CTL-KEY-COUNT           PIC 9(02) COMP-5 VALUE 0.
+           05  CTL-KEY-ENTRY OCCURS 5 TIMES INDEXED BY CTL-KEY-IDX.
+               10  CTL-KEY-POS         PIC 9(04) COMP-5.
+               10  CTL-KEY-LEN         PIC 9(04) COMP-5.
+               10  CTL-KEY-TYPE        PIC X(01).
+                   88  CTL-KEY-TYPE-CHAR      VALUE "C".
+                   88  CTL-KEY-TYPE-NUMERIC   VALUE "N".
+                   88  CTL-KEY-TYPE-PACKED    VALUE "P".
+                   88  CTL-KEY-TYPE-BINARY    VALUE "B".
+               10  CTL-KEY-DIR         PIC X(01).
+                   88  CTL-KEY-ASCENDING      VALUE "A".
+                   88  CTL-KEY-DESCENDING     VALUE "D".
+      *>
+       01  CTL-OPTIONS.
+           05  CTL-MERGE-FLAG          PIC X(01) VALUE "N".
+               88  CTL-IS-MERGE            VALUE "Y".
+           05  CTL-DEDUP-FLAG          PIC X(01) VALUE "N".
+               88  CTL-DEDUP-NONE          VALUE "N".
+               88  CTL-DEDUP-KEEP-FIRST    VALUE "F".
+               88  CTL-DEDUP-KEEP-LAST     VALUE "L".
+           05  CTL-SELECT-FLAG         PIC X(01) VALUE "N".
+               88  CTL-SELECT-ACTIVE       VALUE "Y".
+           05  CTL-SELECT-LOW          PIC X(20).
+           05  CTL-SELECT-HIGH         PIC X(20).
+           05  CTL-SUM-FLAG            PIC X(01) VALUE "N".
+               88  CTL-SUM-ACTIVE          VALUE "Y".
+           05  CTL-SUM-POS             PIC 9(04) COMP-5.
+           05  CTL-SUM-LEN             PIC 9(04) COMP-5.
+           05  CTL-COLLATE-SEQ         PIC X(01) VALUE "A".
+               88  CTL-COLLATE-ASCII       VALUE "A".
+               88  CTL-COLLATE-EBCDIC      VALUE "E".
+      *>
+       01  CTL-PARSE-STATUS            PIC 9(02).
+           88  CTL-PARSE-OK                VALUE 0.
+           88  CTL-PARSE-INVALID           VALUE 4.
