@@ -0,0 +1,73 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SPACECHK.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  ESTIMATES THE WORK-FILE SPACE A
+000110*                 SORT PASS NEEDS -- THE INPUT, THE OUTPUT, AND
+000120*                 ONE INTERMEDIATE WORK COPY, ALL THE SAME SIZE
+000130*                 AS THE RECORDS BEING SORTED -- AND COMPARES IT
+000140*                 AGAINST WHATEVER SPACE THE OPERATOR HAS
+000150*                 CONFIGURED FOR THIS JOB VIA THE SORT-WORKSPACE
+000160*                 ENVIRONMENT VARIABLE, THE SAME ACCEPT-FROM-
+000170*                 ENVIRONMENT CONVENTION SORT-DRYRUN/SORT-
+000180*                 PLATFORM ALREADY USE.  WHEN SORT-WORKSPACE IS
+000190*                 NOT SET, NO LIMIT HAS BEEN CONFIGURED AND THE
+000200*                 CHECK PASSES BY DEFAULT, THE SAME WAY AN
+000210*                 UNSET SORT-INFILE2 DEFAULTS RATHER THAN FAILS.
+000220*                 CALLED BY EACH DRIVER RIGHT AFTER THE DRY-RUN
+000230*                 CHECK, BEFORE KEYVAL OR THE VENDOR SORT RUNS,
+000240*                 SO A JOB SHORT ON WORK SPACE ABENDS BEFORE ANY
+000250*                 FILE IS TOUCHED RATHER THAN PARTWAY THROUGH.
+000260*
+000270 ENVIRONMENT DIVISION.
+000280 CONFIGURATION SECTION.
+000290 SOURCE-COMPUTER.  IBM-PC.
+000300 OBJECT-COMPUTER.  IBM-PC.
+000310*
+000320 DATA DIVISION.
+000330 WORKING-STORAGE SECTION.
+000340 01  WS-AVAIL-SPACE-EDIT      PIC X(10).
+000350 01  WS-AVAIL-SPACE           PIC 9(09).
+000360 01  WS-NEEDED-SPACE          PIC 9(09) COMP-5.
+000370*    THREE COPIES OF THE RECORDS IN PLAY AT ONCE DURING A SORT
+000380*    PASS -- THE ORIGINAL INPUT, THE SORTED OUTPUT, AND ONE
+000390*    INTERMEDIATE WORK FILE THE VENDOR SORT OPENS WHILE IT RUNS.
+000400 01  WS-WORK-MULTIPLIER       PIC 9(01) COMP-5 VALUE 3.
+000410*
+000420 LINKAGE SECTION.
+000430 01  LK-OUTFILE               PIC X(15).
+000440 01  LK-REC-COUNT             PIC 9(07).
+000450 01  LK-REC-LEN               PIC 9(04) COMP-5.
+000460 01  LK-SPACE-STATUS          PIC 9(02).
+000470     88  LK-SPACE-OK              VALUE 0.
+000480     88  LK-SPACE-INSUFFICIENT    VALUE 8.
+000490*
+000500 PROCEDURE DIVISION USING LK-OUTFILE,
+000510                          LK-REC-COUNT,
+000520                          LK-REC-LEN,
+000530                          LK-SPACE-STATUS.
+000540*
+000550 0000-MAINLINE.
+000560     SET LK-SPACE-OK TO TRUE.
+000570     COMPUTE WS-NEEDED-SPACE =
+000580         LK-REC-COUNT * LK-REC-LEN * WS-WORK-MULTIPLIER.
+000590     MOVE SPACES TO WS-AVAIL-SPACE-EDIT.
+000600     ACCEPT WS-AVAIL-SPACE-EDIT FROM ENVIRONMENT "SORT-WORKSPACE".
+000610     IF WS-AVAIL-SPACE-EDIT NOT = SPACES
+000620         MOVE FUNCTION NUMVAL(WS-AVAIL-SPACE-EDIT)
+000630             TO WS-AVAIL-SPACE
+000640         IF WS-NEEDED-SPACE > WS-AVAIL-SPACE
+000650             SET LK-SPACE-INSUFFICIENT TO TRUE
+000660             DISPLAY "SPACECHK - INSUFFICIENT WORK SPACE FOR ",
+000670                 LK-OUTFILE
+000680             DISPLAY "SPACECHK - NEEDED  = ", WS-NEEDED-SPACE
+000690             DISPLAY "SPACECHK - AVAILABLE = ", WS-AVAIL-SPACE
+000700         END-IF
+000710     END-IF.
+000720 0000-EXIT.
+000730     GOBACK.
