@@ -12,24 +12,331 @@
        01  OUTFILE PIC X(15) VALUE "SORTED.DAT".
       *
       * THE CONTROL STATEMENT MUST CONTAIN THE FILETYPE
-       01  CTLSTMT PIC X(40) VALUE "S(1,10,C,A)".
+      * IT IS NOW SIZED TO HOLD A MULTI-KEY, MULTI-OPTION SPEC
+      * (SEE CTLSPEC COPYBOOK FOR THE GRAMMAR CTLPARSE ACCEPTS).
+       01  CTLSTMT PIC X(160) VALUE "S(1,10,C,A)".
        01  NUMRECS COMP-1.
        01  RETCODE COMP-1.
        01  SORT-NUMREC-DISP  PIC 99999.
        01  SORT-STATUS-DISP  PIC 99999.
+      *
+      * CTL-KEY-TABLE/CTL-OPTIONS/CTL-PARSE-STATUS ARE FILLED IN BY
+      * CTLPARSE, WHICH VALIDATES CTLSTMT (INCLUDING MULTI-KEY SPECS)
+      * BEFORE THE SORT IS CALLED.
+       COPY CTLSPEC.
+      *
+      * PARM-FILE-NAME NAMES THE OPTIONAL OVERRIDE FILE READ BY
+      * PARMLOAD SO OPS CAN REPOINT INFILE/OUTFILE/CTLSTMT TO A
+      * NEW EXTRACT WITHOUT A RECOMPILE.
+       01  PARM-FILE-NAME    PIC X(15) VALUE "XMBP.PRM".
+       01  PARMLOAD-STATUS   PIC 9(02) COMP-5.
+      *
+      * EXPECTED-COUNT/ACTUAL-COUNT/RECON-STATUS ARE SET BY
+      * TRLRCHK, WHICH RECONCILES THE TRAILER RECORD COUNT
+      * IN INFILE AGAINST THE DETAIL RECORDS ACTUALLY THERE
+      * BEFORE THE FILE IS HANDED TO THE SORT.
+       01  EXPECTED-COUNT    PIC 9(07).
+       01  ACTUAL-COUNT      PIC 9(07).
+       01  RECON-STATUS      PIC 9(02).
+       01  REPORT-STATUS     PIC 9(02).
+      *
+      * CSV-STATUS IS SET BY CSVEXP, WHICH EXPORTS SORTED.DAT TO
+      * SORTED.CSV FOR THE FINANCE TEAM RIGHT AFTER SRTRPT RUNS.
+       01  CSV-STATUS        PIC 9(02).
+      *
+      * WS-JOB-NAME/AUDIT-STATUS ARE USED TO RECORD THIS RUN IN THE
+      * CENTRAL AUDIT.LOG VIA AUDITLOG, CALLED JUST BEFORE STOP RUN.
+      * WS-JOB-NAME AND WS-OPERATOR-ID ARE BOTH OVERRIDABLE BY
+      * PARMLOAD-STATUS LINES 4/5 OR THE SORT-OPERATOR/SORT-JOBNAME
+      * ENVIRONMENT VARIABLES, THE SAME WAY INFILE/OUTFILE ARE.
+       01  WS-JOB-NAME       PIC X(08) VALUE "XMBP".
+       01  WS-OPERATOR-ID    PIC X(08) VALUE SPACES.
+       01  AUDIT-STATUS      PIC 9(02).
+      *
+      * NOTIFY-STATUS IS SET BY NOTIFY, WHICH APPENDS AN ALERT OR
+      * COMPLETE LINE TO NOTIFY.LOG FOR THIS RUN, CALLED RIGHT AFTER
+      * AUDITLOG SO OPERATIONS HAS SOMETHING BEYOND THE CONSOLE TO
+      * CHECK AFTER THE JOB ENDS.
+       01  NOTIFY-STATUS     PIC 9(02).
+      *
+      * REJECT-COUNT/KEYVAL-STATUS ARE SET BY KEYVAL, WHICH SPLITS
+      * INFILE INTO CLEAN.DAT (RECORDS WHOSE KEYS PASS VALIDATION) AND
+      * REJECT.DAT (RECORDS THAT DON'T).  WS-SORT-INFILE NAMES THE
+      * FILE ACTUALLY HANDED TO THE SORT, SO INFILE ITSELF STILL
+      * NAMES THE ORIGINAL EXTRACT WHEREVER IT IS DISPLAYED OR LOGGED.
+       01  REJECT-COUNT      PIC 9(07).
+       01  KEYVAL-STATUS     PIC 9(02).
+           88  KEYVAL-OK         VALUE 0.
+           88  KEYVAL-FILE-NOT-FOUND VALUE 4.
+       01  WS-SORT-INFILE    PIC X(15).
+      *
+      * WS-SORT-MESSAGE IS SET BY ERRMSG, WHICH TRANSLATES THE SORT'S
+      * RETURN CODE INTO AN OPERATOR-FRIENDLY MESSAGE FOR THE CONSOLE.
+       01  WS-SORT-MESSAGE   PIC X(60).
+      *
+      * CKPT-FILE-NAME NAMES THIS DRIVER'S OWN CHECKPOINT FILE.
+      * CKPTLOAD/CKPTSAVE USE IT TO SKIP RE-SORTING A LARGE SAMP.DAT
+      * WHEN THIS JOB IS RESTARTED AFTER ABENDING PAST THE SORT STEP.
+       01  CKPT-FILE-NAME    PIC X(15) VALUE "XMBP.CKP".
+       01  CKPT-SAVED-OUTFILE PIC X(15).
+       01  CKPT-STATUS       PIC 9(02).
+           88  CKPT-FOUND        VALUE 0.
+           88  CKPT-NOT-FOUND    VALUE 4.
+      *
+      * GDG-STATUS IS SET BY GDGROT, WHICH KEEPS THREE GENERATIONS OF
+      * OUTFILE (.G1/.G2/.G3) BY ROTATING THE PRIOR CONTENTS OF
+      * OUTFILE DOWN THE CHAIN BEFORE THE SORT OVERWRITES IT.
+       01  GDG-STATUS        PIC 9(02).
+           88  GDG-OK            VALUE 0.
+           88  GDG-WRITE-FAILED  VALUE 4.
+      *
+      * WS-DRY-RUN-SW IS SET FROM THE SORT-DRYRUN ENVIRONMENT
+      * VARIABLE, THE SAME WAY XDISP LOOKS UP SORT-PLATFORM.  A DRY
+      * RUN VALIDATES THE TRAILER COUNT AND CTLSTMT AND THEN PREVIEWS
+      * THE JOB WITHOUT CALLING KEYVAL, GDGROT, THE VENDOR SORT, OR
+      * AUDITLOG, AND WITHOUT TOUCHING THE CHECKPOINT FILE.
+       01  WS-DRY-RUN-SW     PIC X(01).
+           88  DRY-RUN-REQUESTED VALUE "Y" "y".
+      *
+      * WS-SPACE-REC-LEN/SPACE-STATUS ARE USED BY SPACECHK, WHICH
+      * ESTIMATES THE WORK-FILE SPACE THE SORT NEEDS FROM THE
+      * TRAILER'S RECORD COUNT AND COMPARES IT AGAINST THE OPTIONAL
+      * SORT-WORKSPACE ENVIRONMENT VARIABLE BEFORE THE SORT IS CALLED.
+       01  WS-SPACE-REC-LEN  PIC 9(04) COMP-5 VALUE 82.
+       01  SPACE-STATUS      PIC 9(02).
+           88  SPACE-OK          VALUE 0.
+           88  SPACE-INSUFFICIENT VALUE 8.
+      *
+      * WS-MERGE-INFILE2 NAMES THE SECOND ALREADY-SORTED INPUT FILE
+      * MERGED WITH WS-SORT-INFILE WHEN CTLSTMT CARRIES THE "M"
+      * OPTION, VIA SRTMERGE, IN PLACE OF THE NORMAL VENDOR SORT CALL.
+      * WS-MERGE-NUMRECS/WS-MERGE-RETCODE MATCH SRTMERGE'S OWN
+      * LINKAGE PICTURES; NUMRECS/RETCODE ARE COMP-1 TO MATCH THE
+      * VENDOR SORT'S CALLING CONVENTION, SO THE MERGE RESULT IS
+      * MOVED INTO THEM AFTERWARD RATHER THAN PASSED DIRECTLY.
+       01  WS-MERGE-INFILE2  PIC X(15).
+       01  WS-MERGE-NUMRECS  PIC 9(07).
+       01  WS-MERGE-RETCODE  PIC 9(02).
+      *
+      * WS-RPT-OUTFILE NAMES WHICHEVER FILE SRTRPT/CSVEXP ACTUALLY
+      * READ -- OUTFILE ITSELF, OR DEDUP.DAT WHEN SRTDEDUP HAS JUST
+      * REMOVED DUPLICATE-KEY RECORDS FROM IT BECAUSE CTLSTMT CARRIED
+      * A "DEDUP(" OPTION.  DUP-COUNT/DEDUP-STATUS ARE SET BY SRTDEDUP.
+       01  WS-RPT-OUTFILE    PIC X(15).
+       01  DUP-COUNT         PIC 9(07).
+       01  DEDUP-STATUS      PIC 9(02).
+           88  DEDUP-OK          VALUE 0.
+           88  DEDUP-FILE-NOT-FOUND VALUE 4.
+      *
+      * SELECT-COUNT/SELECT-STATUS ARE SET BY SRTSEL, WHICH RUNS RIGHT
+      * AFTER SRTDEDUP (OR RIGHT AFTER THE SORT, WHEN DEDUP WAS NOT
+      * REQUESTED) AND NARROWS WS-RPT-OUTFILE DOWN TO SELECT.DAT WHEN
+      * CTLSTMT CARRIES A "SELECT(" OPTION.
+       01  SELECT-COUNT      PIC 9(07).
+       01  SELECT-STATUS     PIC 9(02).
+           88  SELECT-OK         VALUE 0.
+           88  SELECT-FILE-NOT-FOUND VALUE 4.
+      *
+      * GROUP-COUNT/SUM-STATUS ARE SET BY SRTSUM, WHICH ROLLS UP
+      * CTL-SUM-POS/CTL-SUM-LEN INTO ONE TOTAL PER KEY, WRITTEN TO
+      * SUMMARY.DAT, WHEN CTLSTMT CARRIES A "SUM(" OPTION.
+       01  GROUP-COUNT       PIC 9(07).
+       01  SUM-STATUS        PIC 9(02).
+           88  SUM-OK            VALUE 0.
+           88  SUM-FILE-NOT-FOUND VALUE 4.
+      *
+      * QA-BEFORE-COUNT/QA-AFTER-COUNT/QA-RECON-STATUS ARE SET BY
+      * QARECON, WHICH INDEPENDENTLY RECONCILES WS-SORT-INFILE
+      * (BEFORE THE SORT) AGAINST OUTFILE (AFTER THE SORT) -- RECORD
+      * COUNT AND TOTAL AMOUNT TIED TO EACH OTHER RATHER THAN TO
+      * THE SORT'S OWN NUMRECS.  CALLED ONLY WHEN THE SORT ACTUALLY
+      * RAN (NOT A MERGE, NOT A CHECKPOINT-RESTART SKIP).
+       01  QA-BEFORE-COUNT   PIC 9(07).
+       01  QA-AFTER-COUNT    PIC 9(07).
+       01  QA-RECON-STATUS   PIC 9(02).
+           88  QA-RECON-OK              VALUE 0.
+           88  QA-RECON-COUNT-MISMATCH  VALUE 4.
+           88  QA-RECON-AMOUNT-MISMATCH VALUE 8.
       ***************************************************
        PROCEDURE DIVISION.
        MAINLINE.
-           DISPLAY "CALLING OPT-TECH SORT...".
-           CALL "SORTMBP" USING INFILE,
-                                OUTFILE,
-                                CTLSTMT,
-                                NUMRECS,
-                                RETCODE.
-           MOVE NUMRECS TO SORT-NUMREC-DISP.    
+           CALL "PARMLOAD" USING PARM-FILE-NAME,
+                                  INFILE,
+                                  OUTFILE,
+                                  CTLSTMT,
+                                  WS-OPERATOR-ID,
+                                  WS-JOB-NAME,
+                                  PARMLOAD-STATUS.
+           DISPLAY "XMBP - JOB NAME=" WS-JOB-NAME
+               " OPERATOR=" WS-OPERATOR-ID.
+           CALL "TRLRCHK" USING INFILE,
+                                 EXPECTED-COUNT,
+                                 ACTUAL-COUNT,
+                                 RECON-STATUS.
+           IF RECON-STATUS NOT = ZERO
+               DISPLAY "SAMP - TRAILER RECONCILIATION FAILED"
+               DISPLAY "EXPECTED RECORDS = ", EXPECTED-COUNT
+               DISPLAY "ACTUAL RECORDS   = ", ACTUAL-COUNT
+               MOVE RECON-STATUS TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           CALL "CTLPARSE" USING CTLSTMT,
+                                  CTL-KEY-TABLE,
+                                  CTL-OPTIONS,
+                                  CTL-PARSE-STATUS.
+           IF CTL-PARSE-INVALID
+               DISPLAY "SAMP - CTLSTMT IS NOT VALID, ABENDING JOB STEP"
+               DISPLAY "CTLSTMT = ", CTLSTMT
+               MOVE CTL-PARSE-STATUS TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO WS-DRY-RUN-SW.
+           ACCEPT WS-DRY-RUN-SW FROM ENVIRONMENT "SORT-DRYRUN".
+           IF DRY-RUN-REQUESTED
+               DISPLAY "SAMP - DRY RUN MODE, NO SORT WILL BE PERFORMED"
+               DISPLAY "INFILE           = ", INFILE
+               DISPLAY "OUTFILE          = ", OUTFILE
+               DISPLAY "CTLSTMT          = ", CTLSTMT
+               DISPLAY "EXPECTED RECORDS = ", EXPECTED-COUNT
+               MOVE 0 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           CALL "SPACECHK" USING OUTFILE, EXPECTED-COUNT,
+                                  WS-SPACE-REC-LEN, SPACE-STATUS.
+           IF NOT SPACE-OK
+               DISPLAY "SAMP - INSUFFICIENT WORK-FILE SPACE, ",
+                   "ABENDING JOB STEP"
+               MOVE SPACE-STATUS TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE INFILE TO WS-SORT-INFILE.
+           CALL "KEYVAL" USING INFILE,
+                                CTL-KEY-TABLE,
+                                REJECT-COUNT,
+                                KEYVAL-STATUS.
+           IF KEYVAL-OK
+               MOVE "CLEAN.DAT" TO WS-SORT-INFILE
+               DISPLAY "RECORDS REJECTED FOR BAD KEY = ", REJECT-COUNT
+           END-IF.
+           CALL "CKPTLOAD" USING CKPT-FILE-NAME,
+                                  CKPT-SAVED-OUTFILE,
+                                  CKPT-STATUS.
+           IF CKPT-FOUND AND CKPT-SAVED-OUTFILE = OUTFILE
+               DISPLAY "RESTART DETECTED - SORT ALREADY DONE FOR ",
+                   OUTFILE
+               DISPLAY "SKIPPING SORT STEP"
+               MOVE 0 TO NUMRECS
+               MOVE 0 TO RETCODE
+           ELSE
+               CALL "GDGROT" USING OUTFILE, GDG-STATUS
+               IF CTL-IS-MERGE
+                   MOVE SPACES TO WS-MERGE-INFILE2
+                   ACCEPT WS-MERGE-INFILE2 FROM ENVIRONMENT
+                       "SORT-INFILE2"
+                   IF WS-MERGE-INFILE2 = SPACES
+                       MOVE "SAMP2.DAT" TO WS-MERGE-INFILE2
+                   END-IF
+                   DISPLAY "CALLING MERGE, SECOND INFILE= ",
+                       WS-MERGE-INFILE2
+                   CALL "SRTMERGE" USING WS-SORT-INFILE,
+                                         WS-MERGE-INFILE2,
+                                         OUTFILE,
+                                         CTL-KEY-TABLE,
+                                         CTL-OPTIONS,
+                                         WS-MERGE-NUMRECS,
+                                         WS-MERGE-RETCODE
+                   MOVE WS-MERGE-NUMRECS TO NUMRECS
+                   MOVE WS-MERGE-RETCODE TO RETCODE
+               ELSE
+                   DISPLAY "CALLING OPT-TECH SORT..."
+                   CALL "SORTMBP" USING WS-SORT-INFILE,
+                                        OUTFILE,
+                                        CTLSTMT,
+                                        NUMRECS,
+                                        RETCODE
+               END-IF
+               DISPLAY "RETURNED FROM SORT"
+               IF RETCODE = ZERO
+                   CALL "CKPTSAVE" USING CKPT-FILE-NAME,
+                                          OUTFILE,
+                                          CKPT-STATUS
+                   IF NOT CTL-IS-MERGE
+                       CALL "QARECON" USING WS-SORT-INFILE,
+                                             OUTFILE,
+                                             QA-BEFORE-COUNT,
+                                             QA-AFTER-COUNT,
+                                             QA-RECON-STATUS
+                       IF NOT QA-RECON-OK
+                           DISPLAY "SAMP - INDEPENDENT RECON FAILED, "
+                               "BEFORE=", QA-BEFORE-COUNT,
+                               " AFTER=", QA-AFTER-COUNT
+                           MOVE QA-RECON-STATUS TO RETURN-CODE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE NUMRECS TO SORT-NUMREC-DISP.
            MOVE RETCODE TO SORT-STATUS-DISP.
-           DISPLAY "RETURNED FROM SORT".
-           DISPLAY "RECORDS SORTED= ", SORT-NUMREC-DISP.  
+           DISPLAY "RECORDS SORTED= ", SORT-NUMREC-DISP.
            DISPLAY "STATUS CODE=    ", SORT-STATUS-DISP.
+           CALL "ERRMSG" USING SORT-STATUS-DISP, WS-SORT-MESSAGE.
+           DISPLAY "STATUS MESSAGE= ", WS-SORT-MESSAGE.
+           IF RETCODE NOT = ZERO
+               DISPLAY "SAMP - SORTMBP FAILED, ABENDING JOB STEP"
+               MOVE RETCODE TO RETURN-CODE
+           ELSE
+               MOVE OUTFILE TO WS-RPT-OUTFILE
+               IF NOT CTL-DEDUP-NONE
+                   CALL "SRTDEDUP" USING OUTFILE,
+                                          CTL-KEY-TABLE,
+                                          CTL-OPTIONS,
+                                          DUP-COUNT,
+                                          DEDUP-STATUS
+                   IF DEDUP-OK
+                       MOVE "DEDUP.DAT" TO WS-RPT-OUTFILE
+                       DISPLAY "RECORDS REMOVED AS DUPLICATES = ",
+                           DUP-COUNT
+                   END-IF
+               END-IF
+               IF CTL-SELECT-ACTIVE
+                   CALL "SRTSEL" USING WS-RPT-OUTFILE,
+                                        CTL-KEY-TABLE,
+                                        CTL-OPTIONS,
+                                        SELECT-COUNT,
+                                        SELECT-STATUS
+                   IF SELECT-OK
+                       MOVE "SELECT.DAT" TO WS-RPT-OUTFILE
+                       DISPLAY "RECORDS SELECTED = ", SELECT-COUNT
+                   END-IF
+               END-IF
+               CALL "SRTRPT" USING WS-RPT-OUTFILE, CTLSTMT,
+                                    REPORT-STATUS
+               CALL "CSVEXP" USING WS-RPT-OUTFILE, CSV-STATUS
+               IF CTL-SUM-ACTIVE
+                   CALL "SRTSUM" USING WS-RPT-OUTFILE,
+                                        CTL-KEY-TABLE,
+                                        CTL-OPTIONS,
+                                        GROUP-COUNT,
+                                        SUM-STATUS
+                   IF SUM-OK
+                       DISPLAY "SUMMARY GROUPS WRITTEN = ", GROUP-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+           CALL "AUDITLOG" USING WS-JOB-NAME,
+                                  WS-OPERATOR-ID,
+                                  INFILE,
+                                  OUTFILE,
+                                  SORT-NUMREC-DISP,
+                                  SORT-STATUS-DISP,
+                                  AUDIT-STATUS.
+           CALL "NOTIFY" USING WS-JOB-NAME,
+                                WS-OPERATOR-ID,
+                                SORT-STATUS-DISP,
+                                NOTIFY-STATUS.
+           MOVE SPACES TO CKPT-SAVED-OUTFILE.
+           CALL "CKPTSAVE" USING CKPT-FILE-NAME,
+                                  CKPT-SAVED-OUTFILE,
+                                  CKPT-STATUS.
            STOP RUN.
 
\ No newline at end of file
