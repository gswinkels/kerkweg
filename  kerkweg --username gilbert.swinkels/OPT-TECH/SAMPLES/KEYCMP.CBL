@@ -0,0 +1,261 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    KEYCMP.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  COMPARES ONE KEY SPEC (NAMED BY
+000110*                 LK-KEY-IDX INTO A CTL-KEY-TABLE) BETWEEN TWO
+000120*                 RECORDS AND RETURNS WHICH ONE SORTS FIRST.
+000130*                 CTL-KEY-TYPE-CHAR AND CTL-KEY-TYPE-NUMERIC
+000140*                 KEYS ARE ALREADY IN AN ORDER A STRAIGHT BYTE
+000150*                 COMPARE GETS RIGHT (FIXED-WIDTH, ZERO-FILLED
+000160*                 CHARACTER OR NUMERIC-DISPLAY DATA), SO THOSE
+000170*                 ARE COMPARED AS BYTES.  CTL-KEY-TYPE-PACKED
+000180*                 AND CTL-KEY-TYPE-BINARY KEYS ARE NOT -- THEIR
+000190*                 BYTES ARE COMPARED BY ALIASING THEM ONTO A
+000200*                 COMP-3/COMP WORKING-STORAGE FIELD AND LETTING
+000210*                 THE COMPILER DO THE ARITHMETIC COMPARE
+000220*                 INSTEAD.  EACH KEY'S BYTES ARE COPIED INTO THE
+000230*                 LOW-ORDER END OF AN 8-BYTE WORKING BUFFER,
+000240*                 ZERO-FILLING THE HIGH-ORDER END AHEAD OF IT --
+000250*                 FOR PACKED DECIMAL THIS ONLY PREPENDS LEADING
+000260*                 ZERO DIGITS AND LEAVES THE SIGN NIBBLE (THE
+000270*                 LAST NIBBLE OF THE KEY) UNTOUCHED, SO THE
+000280*                 VALUE COMES OUT RIGHT FOR ANY PACKED KEY UP TO
+000290*                 8 BYTES (15 DIGITS).  FOR BINARY THIS IS THE
+000300*                 CORRECT ZERO-EXTENSION FOR A NON-NEGATIVE
+000310*                 KEY UP TO 8 BYTES, BUT NOT FOR A NEGATIVE ONE
+000320*                 (ZERO-EXTENSION ON A TWO'S-COMPLEMENT NEGATIVE
+000330*                 VALUE WOULD MAKE IT LOOK LIKE A LARGE POSITIVE
+000340*                 ONE) -- BUSINESS KEYS IN THIS FILE DON'T CARRY
+000350*                 A SIGN, SO THIS IS NOT HANDLED.  A KEY LONGER
+000360*                 THAN 8 BYTES OF EITHER TYPE FALLS BACK TO A
+000370*                 BYTE COMPARE RATHER THAN OVERRUNNING THE
+000380*                 BUFFER.
+000390*08/09/2026  GS   ADDED CTL-OPTIONS TO THE USING LIST SO A CHAR
+000400*                 KEY CAN BE COMPARED UNDER AN EBCDIC (CP037)
+000410*                 COLLATING SEQUENCE INSTEAD OF THE MACHINE'S
+000420*                 OWN (ASCII) ONE, WHEN CTL-STMT CARRIES A
+000430*                 "COLLATE(E)" OPTION.  EACH BYTE OF BOTH KEYS IS
+000440*                 RUN THROUGH A 256-BYTE ASCII-TO-EBCDIC
+000450*                 TRANSLATE TABLE BEFORE THE COMPARE, SO THE
+000460*                 COMPARE ITSELF IS STILL A PLAIN BYTE COMPARE --
+000470*                 JUST ON TRANSLATED BYTES.  NUMERIC/PACKED/
+000480*                 BINARY KEYS ARE UNAFFECTED; THEIR ORDERING
+000490*                 COMES FROM THEIR ARITHMETIC VALUE, NOT FROM A
+000500*                 BYTE COLLATING SEQUENCE.
+000505*08/09/2026  GS   WIDENED LK-RECORD1/LK-RECORD2 (AND THE EBCDIC
+000506*                 TRANSLATE SCRATCH AREAS WS-XLATE-KEY1/
+000507*                 WS-XLATE-KEY2) FROM 82 TO 200 BYTES TO MATCH
+000508*                 THE RECORD IS VARYING FDS SRTMERGE/SRTDEDUP/
+000509*                 SRTSEL NOW FEED IN HERE, SO A KEY SPEC
+000510*                 ADDRESSING A BYTE PAST 82 NO LONGER REFERENCE-
+000511*                 MODIFIES PAST THE END OF THE LINKAGE ITEM.
+000512*
+000520 ENVIRONMENT DIVISION.
+000530 CONFIGURATION SECTION.
+000540 SOURCE-COMPUTER.  IBM-PC.
+000550 OBJECT-COMPUTER.  IBM-PC.
+000560*
+000570 DATA DIVISION.
+000580 WORKING-STORAGE SECTION.
+000590 01  WS-POS                  PIC 9(04) COMP-5.
+000600 01  WS-LEN                  PIC 9(04) COMP-5.
+000610 01  WS-BUF-START             PIC 9(04) COMP-5.
+000620*
+000630 01  WS-PACKED-BUF1           PIC X(08) VALUE LOW-VALUES.
+000640 01  WS-PACKED-VAL1           REDEFINES WS-PACKED-BUF1
+000650                              PIC S9(15) COMP-3.
+000660 01  WS-PACKED-BUF2           PIC X(08) VALUE LOW-VALUES.
+000670 01  WS-PACKED-VAL2           REDEFINES WS-PACKED-BUF2
+000680                              PIC S9(15) COMP-3.
+000690*
+000700 01  WS-BINARY-BUF1           PIC X(08) VALUE LOW-VALUES.
+000710 01  WS-BINARY-VAL1           REDEFINES WS-BINARY-BUF1
+000720                              PIC S9(18) COMP.
+000730 01  WS-BINARY-BUF2           PIC X(08) VALUE LOW-VALUES.
+000740 01  WS-BINARY-VAL2           REDEFINES WS-BINARY-BUF2
+000750                              PIC S9(18) COMP.
+000760*
+000770*WS-ASCII-IDENTITY/WS-EBCDIC-XLATE ARE THE FROM/TO TABLES FOR AN
+000780*INSPECT ... CONVERTING THAT MAPS EACH ASCII BYTE ONTO ITS CP037
+000790*EBCDIC EQUIVALENT, USED BY 1000-COMPARE-BYTES WHEN COMPARING A
+000800*CHAR KEY UNDER CTL-COLLATE-EBCDIC.
+000810 01  WS-ASCII-IDENTITY.
+000820      05  FILLER           PIC X(08) VALUE X"0001020304050607".
+000830      05  FILLER           PIC X(08) VALUE X"08090A0B0C0D0E0F".
+000840      05  FILLER           PIC X(08) VALUE X"1011121314151617".
+000850      05  FILLER           PIC X(08) VALUE X"18191A1B1C1D1E1F".
+000860      05  FILLER           PIC X(08) VALUE X"2021222324252627".
+000870      05  FILLER           PIC X(08) VALUE X"28292A2B2C2D2E2F".
+000880      05  FILLER           PIC X(08) VALUE X"3031323334353637".
+000890      05  FILLER           PIC X(08) VALUE X"38393A3B3C3D3E3F".
+000900      05  FILLER           PIC X(08) VALUE X"4041424344454647".
+000910      05  FILLER           PIC X(08) VALUE X"48494A4B4C4D4E4F".
+000920      05  FILLER           PIC X(08) VALUE X"5051525354555657".
+000930      05  FILLER           PIC X(08) VALUE X"58595A5B5C5D5E5F".
+000940      05  FILLER           PIC X(08) VALUE X"6061626364656667".
+000950      05  FILLER           PIC X(08) VALUE X"68696A6B6C6D6E6F".
+000960      05  FILLER           PIC X(08) VALUE X"7071727374757677".
+000970      05  FILLER           PIC X(08) VALUE X"78797A7B7C7D7E7F".
+000980      05  FILLER           PIC X(08) VALUE X"8081828384858687".
+000990      05  FILLER           PIC X(08) VALUE X"88898A8B8C8D8E8F".
+001000      05  FILLER           PIC X(08) VALUE X"9091929394959697".
+001010      05  FILLER           PIC X(08) VALUE X"98999A9B9C9D9E9F".
+001020      05  FILLER           PIC X(08) VALUE X"A0A1A2A3A4A5A6A7".
+001030      05  FILLER           PIC X(08) VALUE X"A8A9AAABACADAEAF".
+001040      05  FILLER           PIC X(08) VALUE X"B0B1B2B3B4B5B6B7".
+001050      05  FILLER           PIC X(08) VALUE X"B8B9BABBBCBDBEBF".
+001060      05  FILLER           PIC X(08) VALUE X"C0C1C2C3C4C5C6C7".
+001070      05  FILLER           PIC X(08) VALUE X"C8C9CACBCCCDCECF".
+001080      05  FILLER           PIC X(08) VALUE X"D0D1D2D3D4D5D6D7".
+001090      05  FILLER           PIC X(08) VALUE X"D8D9DADBDCDDDEDF".
+001100      05  FILLER           PIC X(08) VALUE X"E0E1E2E3E4E5E6E7".
+001110      05  FILLER           PIC X(08) VALUE X"E8E9EAEBECEDEEEF".
+001120      05  FILLER           PIC X(08) VALUE X"F0F1F2F3F4F5F6F7".
+001130      05  FILLER           PIC X(08) VALUE X"F8F9FAFBFCFDFEFF".
+001140 01  WS-EBCDIC-XLATE.
+001150      05  FILLER           PIC X(08) VALUE X"00010203372D2E2F".
+001160      05  FILLER           PIC X(08) VALUE X"1605250B0C0D0E0F".
+001170      05  FILLER           PIC X(08) VALUE X"101112133C3D3226".
+001180      05  FILLER           PIC X(08) VALUE X"18193F271C1D1E1F".
+001190      05  FILLER           PIC X(08) VALUE X"405A7F7B5B6C507D".
+001200      05  FILLER           PIC X(08) VALUE X"4D5D5C4E6B604B61".
+001210      05  FILLER           PIC X(08) VALUE X"F0F1F2F3F4F5F6F7".
+001220      05  FILLER           PIC X(08) VALUE X"F8F97A5E4C7E6E6F".
+001230      05  FILLER           PIC X(08) VALUE X"7CC1C2C3C4C5C6C7".
+001240      05  FILLER           PIC X(08) VALUE X"C8C9D1D2D3D4D5D6".
+001250      05  FILLER           PIC X(08) VALUE X"D7D8D9E2E3E4E5E6".
+001260      05  FILLER           PIC X(08) VALUE X"E7E8E9BAE0BBB06D".
+001270      05  FILLER           PIC X(08) VALUE X"7981828384858687".
+001280      05  FILLER           PIC X(08) VALUE X"8889919293949596".
+001290      05  FILLER           PIC X(08) VALUE X"979899A2A3A4A5A6".
+001300      05  FILLER           PIC X(08) VALUE X"A7A8A9C04FD0A107".
+001310      05  FILLER           PIC X(08) VALUE X"2021222324150617".
+001320      05  FILLER           PIC X(08) VALUE X"28292A2B2C090A1B".
+001330      05  FILLER           PIC X(08) VALUE X"30311A3334353608".
+001340      05  FILLER           PIC X(08) VALUE X"38393A3B04143EFF".
+001350      05  FILLER           PIC X(08) VALUE X"41AA4AB19FB26AB5".
+001360      05  FILLER           PIC X(08) VALUE X"BDB49A8A5FCAAFBC".
+001370      05  FILLER           PIC X(08) VALUE X"908FEAFABEA0B6B3".
+001380      05  FILLER           PIC X(08) VALUE X"9DDA9B8BB7B8B9AB".
+001390      05  FILLER           PIC X(08) VALUE X"6465626663679E68".
+001400      05  FILLER           PIC X(08) VALUE X"7471727378757677".
+001410      05  FILLER           PIC X(08) VALUE X"AC69EDEEEBEFECBF".
+001420      05  FILLER           PIC X(08) VALUE X"80FDFEFBFCADAE59".
+001430      05  FILLER           PIC X(08) VALUE X"4445424643479C48".
+001440      05  FILLER           PIC X(08) VALUE X"5451525358555657".
+001450      05  FILLER           PIC X(08) VALUE X"8C49CDCECBCFCCE1".
+001460      05  FILLER           PIC X(08) VALUE X"70DDDEDBDC8D8EDF".
+001470*
+001480 01  WS-XLATE-KEY1             PIC X(200).
+001490 01  WS-XLATE-KEY2             PIC X(200).
+001500*
+001510 LINKAGE SECTION.
+001520 01  LK-RECORD1               PIC X(200).
+001530 01  LK-RECORD2               PIC X(200).
+001540 COPY CTLSPEC.
+001550 01  LK-KEY-IDX               PIC 9(02) COMP-5.
+001560 01  LK-COMPARE-RESULT        PIC S9(01).
+001570*
+001580 PROCEDURE DIVISION USING LK-RECORD1,
+001590                          LK-RECORD2,
+001600                          CTL-KEY-TABLE,
+001610                          CTL-OPTIONS,
+001620                          LK-KEY-IDX,
+001630                          LK-COMPARE-RESULT.
+001640*
+001650 0000-MAINLINE.
+001660     MOVE CTL-KEY-POS(LK-KEY-IDX) TO WS-POS.
+001670     MOVE CTL-KEY-LEN(LK-KEY-IDX) TO WS-LEN.
+001680     EVALUATE TRUE
+001690         WHEN CTL-KEY-TYPE-PACKED(LK-KEY-IDX) AND WS-LEN <= 8
+001700             PERFORM 2000-COMPARE-PACKED THRU 2000-EXIT
+001710         WHEN CTL-KEY-TYPE-BINARY(LK-KEY-IDX) AND WS-LEN <= 8
+001720             PERFORM 3000-COMPARE-BINARY THRU 3000-EXIT
+001730         WHEN OTHER
+001740             PERFORM 1000-COMPARE-BYTES THRU 1000-EXIT
+001750     END-EVALUATE.
+001760     GOBACK.
+001770*
+001780*    STRAIGHT BYTE COMPARE -- CORRECT FOR CTL-KEY-TYPE-CHAR AND
+001790*    CTL-KEY-TYPE-NUMERIC, AND THE FALLBACK FOR A PACKED OR
+001800*    BINARY KEY TOO LONG FOR THE 8-BYTE WORKING BUFFERS.  A CHAR
+001810*    KEY IS TRANSLATED TO EBCDIC FIRST WHEN CTL-COLLATE-EBCDIC IS
+001820*    SET, SO THE COMPARE BELOW SEES CP037 BYTE VALUES INSTEAD OF
+001830*    THE MACHINE'S OWN ASCII ONES.
+001840 1000-COMPARE-BYTES.
+001850     IF CTL-COLLATE-EBCDIC AND CTL-KEY-TYPE-CHAR(LK-KEY-IDX)
+001860         MOVE LK-RECORD1(WS-POS:WS-LEN) TO WS-XLATE-KEY1(1:WS-LEN)
+001870         MOVE LK-RECORD2(WS-POS:WS-LEN) TO WS-XLATE-KEY2(1:WS-LEN)
+001880         INSPECT WS-XLATE-KEY1(1:WS-LEN)
+001890             CONVERTING WS-ASCII-IDENTITY TO WS-EBCDIC-XLATE
+001900         INSPECT WS-XLATE-KEY2(1:WS-LEN)
+001910             CONVERTING WS-ASCII-IDENTITY TO WS-EBCDIC-XLATE
+001920         IF WS-XLATE-KEY1(1:WS-LEN) = WS-XLATE-KEY2(1:WS-LEN)
+001930             MOVE 0 TO LK-COMPARE-RESULT
+001940         ELSE
+001950             IF WS-XLATE-KEY1(1:WS-LEN) > WS-XLATE-KEY2(1:WS-LEN)
+001960                 MOVE 1 TO LK-COMPARE-RESULT
+001970             ELSE
+001980                 MOVE -1 TO LK-COMPARE-RESULT
+001990             END-IF
+002000         END-IF
+002010     ELSE
+002020         IF LK-RECORD1(WS-POS:WS-LEN) = LK-RECORD2(WS-POS:WS-LEN)
+002030             MOVE 0 TO LK-COMPARE-RESULT
+002040         ELSE
+002050             IF LK-RECORD1(WS-POS:WS-LEN) >
+002060                LK-RECORD2(WS-POS:WS-LEN)
+002070                 MOVE 1 TO LK-COMPARE-RESULT
+002080             ELSE
+002090                 MOVE -1 TO LK-COMPARE-RESULT
+002100             END-IF
+002110         END-IF
+002120     END-IF.
+002130 1000-EXIT.
+002140     EXIT.
+002150*
+002160 2000-COMPARE-PACKED.
+002170     MOVE LOW-VALUES TO WS-PACKED-BUF1.
+002180     MOVE LOW-VALUES TO WS-PACKED-BUF2.
+002190     COMPUTE WS-BUF-START = 9 - WS-LEN.
+002200     MOVE LK-RECORD1(WS-POS:WS-LEN)
+002210         TO WS-PACKED-BUF1(WS-BUF-START:WS-LEN).
+002220     MOVE LK-RECORD2(WS-POS:WS-LEN)
+002230         TO WS-PACKED-BUF2(WS-BUF-START:WS-LEN).
+002240     IF WS-PACKED-VAL1 = WS-PACKED-VAL2
+002250         MOVE 0 TO LK-COMPARE-RESULT
+002260     ELSE
+002270         IF WS-PACKED-VAL1 > WS-PACKED-VAL2
+002280             MOVE 1 TO LK-COMPARE-RESULT
+002290         ELSE
+002300             MOVE -1 TO LK-COMPARE-RESULT
+002310         END-IF
+002320     END-IF.
+002330 2000-EXIT.
+002340     EXIT.
+002350*
+002360 3000-COMPARE-BINARY.
+002370     MOVE LOW-VALUES TO WS-BINARY-BUF1.
+002380     MOVE LOW-VALUES TO WS-BINARY-BUF2.
+002390     COMPUTE WS-BUF-START = 9 - WS-LEN.
+002400     MOVE LK-RECORD1(WS-POS:WS-LEN)
+002410         TO WS-BINARY-BUF1(WS-BUF-START:WS-LEN).
+002420     MOVE LK-RECORD2(WS-POS:WS-LEN)
+002430         TO WS-BINARY-BUF2(WS-BUF-START:WS-LEN).
+002440     IF WS-BINARY-VAL1 = WS-BINARY-VAL2
+002450         MOVE 0 TO LK-COMPARE-RESULT
+002460     ELSE
+002470         IF WS-BINARY-VAL1 > WS-BINARY-VAL2
+002480             MOVE 1 TO LK-COMPARE-RESULT
+002490         ELSE
+002500             MOVE -1 TO LK-COMPARE-RESULT
+002510         END-IF
+002520     END-IF.
+002530 3000-EXIT.
+002540     EXIT.
