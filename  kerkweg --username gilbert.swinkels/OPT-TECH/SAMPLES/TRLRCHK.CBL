@@ -0,0 +1,100 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    TRLRCHK.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  READS THE INFILE SEQUENTIALLY,
+000110*                 COUNTING DETAIL RECORDS UP TO THE TRAILER
+000120*                 RECORD, AND COMPARES THE COUNT ACTUALLY READ
+000130*                 AGAINST THE COUNT CARRIED IN THE TRAILER.
+000140*                 CALLED BY EACH DRIVER BEFORE HANDING THE FILE
+000150*                 TO THE SORT SO A SHORT OR DAMAGED EXTRACT IS
+000160*                 CAUGHT BEFORE IT IS SORTED, NOT AFTER.
+000170*
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER.  IBM-PC.
+000210 OBJECT-COMPUTER.  IBM-PC.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT RECON-FILE ASSIGN TO WS-RECON-FILE-NAME
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS WS-RECON-FILE-STATUS.
+000270*
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  RECON-FILE.
+000310 01  RECON-FILE-RECORD          PIC X(82).
+000320*
+000330 WORKING-STORAGE SECTION.
+000340 01  WS-RECON-FILE-NAME       PIC X(15).
+000350 01  WS-RECON-FILE-STATUS     PIC X(02).
+000360     88  WS-RECON-FILE-OK         VALUE "00".
+000370     88  WS-RECON-FILE-EOF        VALUE "10".
+000380 01  WS-DETAIL-COUNT          PIC 9(07) VALUE 0.
+000390 01  WS-SW-TRAILER-SEEN       PIC X(01) VALUE "N".
+000400     88  WS-TRAILER-SEEN          VALUE "Y".
+000410 COPY SAMPREC.
+000420*
+000430 LINKAGE SECTION.
+000440 01  LK-INFILE                PIC X(15).
+000450 01  LK-EXPECTED-COUNT        PIC 9(07).
+000460 01  LK-ACTUAL-COUNT          PIC 9(07).
+000470 01  LK-RECON-STATUS          PIC 9(02).
+000480     88  LK-RECON-OK              VALUE 0.
+000490     88  LK-RECON-COUNT-MISMATCH  VALUE 4.
+000500     88  LK-RECON-NO-TRAILER      VALUE 8.
+000510     88  LK-RECON-FILE-NOT-FOUND  VALUE 12.
+000520*
+000530 PROCEDURE DIVISION USING LK-INFILE,
+000540                           LK-EXPECTED-COUNT,
+000550                           LK-ACTUAL-COUNT,
+000560                           LK-RECON-STATUS.
+000570*
+000580 0000-MAINLINE.
+000590     MOVE 0 TO WS-DETAIL-COUNT.
+000600     MOVE 0 TO LK-EXPECTED-COUNT.
+000610     MOVE 0 TO LK-ACTUAL-COUNT.
+000620     MOVE SPACES TO WS-RECON-FILE-NAME.
+000630     MOVE LK-INFILE TO WS-RECON-FILE-NAME.
+000640     OPEN INPUT RECON-FILE.
+000650     IF NOT WS-RECON-FILE-OK
+000660         SET LK-RECON-FILE-NOT-FOUND TO TRUE
+000670         GO TO 0000-EXIT
+000680     END-IF.
+000690     PERFORM 1000-READ-ONE-RECORD THRU 1000-EXIT
+000700         UNTIL WS-RECON-FILE-EOF
+000710            OR WS-TRAILER-SEEN.
+000720     CLOSE RECON-FILE.
+000730     MOVE WS-DETAIL-COUNT TO LK-ACTUAL-COUNT.
+000740     IF NOT WS-TRAILER-SEEN
+000750         SET LK-RECON-NO-TRAILER TO TRUE
+000760         GO TO 0000-EXIT
+000770     END-IF.
+000780     IF WS-DETAIL-COUNT = LK-EXPECTED-COUNT
+000790         SET LK-RECON-OK TO TRUE
+000800     ELSE
+000810         SET LK-RECON-COUNT-MISMATCH TO TRUE
+000820     END-IF.
+000830 0000-EXIT.
+000840     GOBACK.
+000850*
+000860 1000-READ-ONE-RECORD.
+000870     READ RECON-FILE
+000880         AT END
+000890             GO TO 1000-EXIT
+000900     END-READ.
+000910     MOVE RECON-FILE-RECORD TO SAMP-TRAILER-RECORD.
+000920     IF SAMP-IS-TRAILER
+000930         SET WS-TRAILER-SEEN TO TRUE
+000940         MOVE SAMP-TRAILER-REC-COUNT TO LK-EXPECTED-COUNT
+000950     ELSE
+000960         ADD 1 TO WS-DETAIL-COUNT
+000970     END-IF.
+000980 1000-EXIT.
+000990     EXIT.
+
