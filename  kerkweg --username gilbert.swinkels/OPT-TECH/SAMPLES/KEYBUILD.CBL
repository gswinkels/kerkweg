@@ -0,0 +1,57 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    KEYBUILD.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  CONCATENATES THE BYTES NAMED BY EACH
+000110*                 KEY SPEC IN A CTL-KEY-TABLE (BUILT BY CTLPARSE)
+000120*                 OUT OF ONE RECORD, IN KEY PRIORITY ORDER, INTO A
+000130*                 SINGLE COMPOSITE KEY VALUE.  USED ANYWHERE A
+000140*                 MULTI-FIELD MAJOR/MINOR KEY HAS TO BE COMPARED
+000150*                 OR TESTED AS A SINGLE UNIT -- LOW/HIGH REPORTING,
+000160*                 DUPLICATE DETECTION, SELECTION RANGES.
+000170*
+000175*08/09/2026  GS   WIDENED LK-RECORD FROM 82 TO 200 BYTES TO
+000176*                 MATCH THE RECORD IS VARYING FDS SRTDEDUP/
+000177*                 SRTSEL NOW FEED IN HERE, SO A KEY SPEC
+000178*                 ADDRESSING A BYTE PAST 82 NO LONGER
+000179*                 REFERENCE-MODIFIES PAST THE END OF THE
+000183*                 LINKAGE ITEM.
+000184*
+000190 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER.  IBM-PC.
+000210 OBJECT-COMPUTER.  IBM-PC.
+000220*
+000230 DATA DIVISION.
+000240 WORKING-STORAGE SECTION.
+000250 01  WS-OUT-POS             PIC 9(04) COMP-5.
+000260*
+000270 LINKAGE SECTION.
+000280 01  LK-RECORD              PIC X(200).
+000290 COPY CTLSPEC.
+000300 01  LK-KEY-VALUE            PIC X(82).
+000310*
+000320 PROCEDURE DIVISION USING LK-RECORD,
+000330                           CTL-KEY-TABLE,
+000340                           LK-KEY-VALUE.
+000350*
+000360 0000-MAINLINE.
+000370     MOVE SPACES TO LK-KEY-VALUE.
+000380     MOVE 1 TO WS-OUT-POS.
+000390     PERFORM 1000-APPEND-ONE-KEY THRU 1000-EXIT
+000400         VARYING CTL-KEY-IDX FROM 1 BY 1
+000410         UNTIL CTL-KEY-IDX > CTL-KEY-COUNT.
+000420     GOBACK.
+000430*
+000440 1000-APPEND-ONE-KEY.
+000450     MOVE LK-RECORD(CTL-KEY-POS(CTL-KEY-IDX):
+000460         CTL-KEY-LEN(CTL-KEY-IDX))
+000470         TO LK-KEY-VALUE(WS-OUT-POS:CTL-KEY-LEN(CTL-KEY-IDX)).
+000480     ADD CTL-KEY-LEN(CTL-KEY-IDX) TO WS-OUT-POS.
+000490 1000-EXIT.
+000500     EXIT.
