@@ -0,0 +1,106 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CSVEXP.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  EXPORTS SORTED.DAT TO SORTED.CSV, ONE
+000110*                 COMMA-SEPARATED LINE PER DETAIL RECORD, FOR THE
+000120*                 FINANCE TEAM'S SPREADSHEET TOOLS.  CALLED BY
+000130*                 EACH DRIVER RIGHT AFTER SRTRPT.
+000140*
+000150 ENVIRONMENT DIVISION.
+000160 CONFIGURATION SECTION.
+000170 SOURCE-COMPUTER.  IBM-PC.
+000180 OBJECT-COMPUTER.  IBM-PC.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT SORTED-FILE ASSIGN TO WS-SORTED-FILE-NAME
+000220         ORGANIZATION IS LINE SEQUENTIAL
+000230         FILE STATUS IS WS-SORTED-FILE-STATUS.
+000240     SELECT CSV-FILE ASSIGN TO WS-CSV-FILE-NAME
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS WS-CSV-FILE-STATUS.
+000270*
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  SORTED-FILE.
+000310 01  SORTED-FILE-RECORD          PIC X(82).
+000320 FD  CSV-FILE.
+000330 01  CSV-LINE                    PIC X(132).
+000340*
+000350 WORKING-STORAGE SECTION.
+000360 01  WS-SORTED-FILE-NAME       PIC X(15).
+000370 01  WS-SORTED-FILE-STATUS     PIC X(02).
+000380     88  WS-SORTED-FILE-OK         VALUE "00".
+000390     88  WS-SORTED-FILE-EOF        VALUE "10".
+000400 01  WS-CSV-FILE-NAME          PIC X(15) VALUE "SORTED.CSV".
+000410 01  WS-CSV-FILE-STATUS        PIC X(02).
+000420 01  WS-CSV-AMOUNT             PIC -(9)9.99.
+000425 01  WS-QUOTE                  PIC X(01) VALUE '"'.
+000430*
+000440 COPY SAMPREC.
+000450*
+000460 LINKAGE SECTION.
+000470 01  LK-OUTFILE                PIC X(15).
+000480 01  LK-CSV-STATUS             PIC 9(02).
+000490     88  LK-CSV-OK                 VALUE 0.
+000500     88  LK-CSV-FILE-NOT-FOUND     VALUE 4.
+000510*
+000520 PROCEDURE DIVISION USING LK-OUTFILE, LK-CSV-STATUS.
+000530*
+000540 0000-MAINLINE.
+000550     MOVE SPACES TO WS-SORTED-FILE-NAME.
+000560     MOVE LK-OUTFILE TO WS-SORTED-FILE-NAME.
+000570     OPEN INPUT SORTED-FILE.
+000580     IF NOT WS-SORTED-FILE-OK
+000590         SET LK-CSV-FILE-NOT-FOUND TO TRUE
+000600         GO TO 0000-EXIT
+000610     END-IF.
+000620     OPEN OUTPUT CSV-FILE.
+000630     MOVE SPACES TO CSV-LINE.
+000640     STRING "ACCOUNT NUMBER,TRANSACTION DATE,TRANSACTION TYPE,"
+000650            DELIMITED BY SIZE
+000660            "TRANSACTION AMOUNT,REGION CODE,CUSTOMER NAME"
+000670            DELIMITED BY SIZE
+000680         INTO CSV-LINE.
+000690     WRITE CSV-LINE.
+000700     PERFORM 1000-READ-ONE-RECORD THRU 1000-EXIT
+000710         UNTIL WS-SORTED-FILE-EOF.
+000720     CLOSE SORTED-FILE, CSV-FILE.
+000730     SET LK-CSV-OK TO TRUE.
+000740 0000-EXIT.
+000750     GOBACK.
+000760*
+000770 1000-READ-ONE-RECORD.
+000780     READ SORTED-FILE
+000790         AT END
+000800             GO TO 1000-EXIT
+000810     END-READ.
+000820     MOVE SORTED-FILE-RECORD TO SAMP-TRAILER-RECORD.
+000830     IF SAMP-IS-TRAILER
+000840         GO TO 1000-EXIT
+000850     END-IF.
+000860     MOVE SORTED-FILE-RECORD TO SAMP-DETAIL-RECORD.
+000870     MOVE SAMP-TRANSACTION-AMOUNT TO WS-CSV-AMOUNT.
+000880     MOVE SPACES TO CSV-LINE.
+000890     STRING FUNCTION TRIM(SAMP-ACCOUNT-NUMBER)   DELIMITED BY SIZE
+000900            ","                                  DELIMITED BY SIZE
+000910            FUNCTION TRIM(SAMP-TRANSACTION-DATE) DELIMITED BY SIZE
+000920            ","                                  DELIMITED BY SIZE
+000930            FUNCTION TRIM(SAMP-TRANSACTION-TYPE) DELIMITED BY SIZE
+000940            ","                                  DELIMITED BY SIZE
+000950            FUNCTION TRIM(WS-CSV-AMOUNT)         DELIMITED BY SIZE
+000960            ","                                  DELIMITED BY SIZE
+000970            FUNCTION TRIM(SAMP-REGION-CODE)      DELIMITED BY SIZE
+000980            ","                                  DELIMITED BY SIZE
+000985            WS-QUOTE                             DELIMITED BY SIZE
+000990            FUNCTION TRIM(SAMP-CUSTOMER-NAME)    DELIMITED BY SIZE
+000995            WS-QUOTE                             DELIMITED BY SIZE
+001010         INTO CSV-LINE.
+001020     WRITE CSV-LINE.
+001030 1000-EXIT.
+001040     EXIT.
