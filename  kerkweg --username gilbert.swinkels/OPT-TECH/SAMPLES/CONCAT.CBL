@@ -0,0 +1,135 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CONCAT.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  READS EACH FILE NAMED IN
+000110*                 CONCAT-FILE-LIST, IN ORDER, COPYING ITS
+000120*                 DETAIL RECORDS (EVERYTHING BUT THE TRAILER)
+000130*                 THROUGH TO CONCAT.DAT, THEN APPENDS ONE
+000140*                 COMBINED TRAILER CARRYING THE TOTAL DETAIL
+000150*                 COUNT ACROSS ALL THE FILES.  CALLED BY A
+000160*                 DRIVER IN PLACE OF ITS NORMAL SINGLE INFILE
+000170*                 WHEN MORE THAN ONE EXTRACT NEEDS TO GO
+000180*                 THROUGH THE SAME SORT PASS.  THE FILES NEED
+000190*                 NOT BE PRESORTED OR EVEN THE SAME LENGTH --
+000200*                 CONCAT.DAT STILL GOES THROUGH THE VENDOR
+000210*                 SORT AFTERWARD THE SAME AS A SINGLE INFILE
+000220*                 WOULD.
+000230*
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER.  IBM-PC.
+000270 OBJECT-COMPUTER.  IBM-PC.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT CONCAT-IN-FILE ASSIGN TO WS-CONCAT-IN-NAME
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-CONCAT-IN-STATUS.
+000330     SELECT CONCAT-OUT-FILE ASSIGN TO "CONCAT.DAT"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-CONCAT-OUT-STATUS.
+000360*
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  CONCAT-IN-FILE
+000391     RECORD IS VARYING IN SIZE FROM 1 TO 200 CHARACTERS
+000392         DEPENDING ON WS-CONCAT-IN-REC-LEN.
+000400 01  CONCAT-IN-RECORD            PIC X(200).
+000410 FD  CONCAT-OUT-FILE
+000411     RECORD IS VARYING IN SIZE FROM 1 TO 200 CHARACTERS
+000412         DEPENDING ON WS-CONCAT-OUT-REC-LEN.
+000420 01  CONCAT-OUT-RECORD           PIC X(200).
+000430*
+000440 WORKING-STORAGE SECTION.
+000450 01  WS-CONCAT-IN-NAME           PIC X(15).
+000460 01  WS-CONCAT-IN-STATUS         PIC X(02).
+000470     88  WS-CONCAT-IN-OK             VALUE "00".
+000480     88  WS-CONCAT-IN-NOT-FOUND      VALUE "35".
+000490 01  WS-CONCAT-OUT-STATUS        PIC X(02).
+000500 01  WS-CONCAT-IN-REC-LEN        PIC 9(04) COMP-5 VALUE 82.
+000510 01  WS-CONCAT-OUT-REC-LEN       PIC 9(04) COMP-5 VALUE 82.
+000520 01  WS-RAW-RECORD               PIC X(200).
+000530 01  WS-TOTAL-COUNT              PIC 9(07) VALUE 0.
+000540 01  WS-FILE-AT-EOF-SW           PIC X(01).
+000550     88  WS-FILE-AT-EOF              VALUE "Y".
+000560 COPY SAMPREC.
+000570*
+000580 LINKAGE SECTION.
+000590 COPY CONCATSP.
+000600 01  LK-NUM-RECS                 PIC 9(07).
+000610 01  LK-CONCAT-STATUS            PIC 9(02).
+000620     88  LK-CONCAT-OK                VALUE 0.
+000630     88  LK-CONCAT-FILE-NOT-FOUND    VALUE 4.
+000640*
+000650 PROCEDURE DIVISION USING CONCAT-FILE-LIST,
+000660                          LK-NUM-RECS,
+000670                          LK-CONCAT-STATUS.
+000680*
+000690 0000-MAINLINE.
+000700     MOVE 0 TO WS-TOTAL-COUNT.
+000710     MOVE 0 TO LK-NUM-RECS.
+000720     SET LK-CONCAT-OK TO TRUE.
+000730     OPEN OUTPUT CONCAT-OUT-FILE.
+000740     PERFORM 1000-PROCESS-ONE-FILE THRU 1000-EXIT
+000750         VARYING CONCAT-FILE-IDX FROM 1 BY 1
+000760         UNTIL CONCAT-FILE-IDX > CONCAT-FILE-COUNT
+000770            OR NOT LK-CONCAT-OK.
+000780     IF LK-CONCAT-OK
+000790         MOVE SPACES TO SAMP-TRAILER-RECORD
+000800         MOVE "TRLR" TO SAMP-TRAILER-ID
+000810         MOVE WS-TOTAL-COUNT TO SAMP-TRAILER-REC-COUNT
+000820         MOVE 82 TO WS-CONCAT-OUT-REC-LEN
+000830         MOVE SAMP-TRAILER-RECORD TO CONCAT-OUT-RECORD(1:82)
+000840         WRITE CONCAT-OUT-RECORD
+000850         MOVE WS-TOTAL-COUNT TO LK-NUM-RECS
+000860     END-IF.
+000870     CLOSE CONCAT-OUT-FILE.
+000880 0000-EXIT.
+000890     GOBACK.
+000900*
+000910*    OPENS ONE FILE NAMED IN CONCAT-FILE-LIST AND COPIES ITS
+000920*    DETAIL RECORDS THROUGH TO CONCAT-OUT-FILE.
+000930 1000-PROCESS-ONE-FILE.
+000940     MOVE SPACES TO WS-CONCAT-IN-NAME.
+000950     MOVE CONCAT-FILE-NAME(CONCAT-FILE-IDX) TO WS-CONCAT-IN-NAME.
+000960     OPEN INPUT CONCAT-IN-FILE.
+000970     IF NOT WS-CONCAT-IN-OK
+000980         SET LK-CONCAT-FILE-NOT-FOUND TO TRUE
+000990         GO TO 1000-EXIT
+001000     END-IF.
+001010     MOVE "N" TO WS-FILE-AT-EOF-SW.
+001020     PERFORM 1100-COPY-ONE-RECORD THRU 1100-EXIT
+001030         UNTIL WS-FILE-AT-EOF.
+001040     CLOSE CONCAT-IN-FILE.
+001050 1000-EXIT.
+001060     EXIT.
+001070*
+001080*    COPIES ONE DETAIL RECORD THROUGH UNCHANGED; A TRAILER
+001090*    RECORD IS COUNTED INTO THE COMBINED TOTAL INSTEAD OF
+001100*    BEING COPIED, SINCE EACH FILE'S OWN TRAILER IS REPLACED
+001110*    BY THE ONE COMBINED TRAILER 0000-MAINLINE WRITES AT THE
+001120*    END.
+001130 1100-COPY-ONE-RECORD.
+001140     READ CONCAT-IN-FILE
+001150         AT END
+001160             SET WS-FILE-AT-EOF TO TRUE
+001170             GO TO 1100-EXIT
+001180     END-READ.
+001190     MOVE SPACES TO WS-RAW-RECORD.
+001200     MOVE CONCAT-IN-RECORD(1:WS-CONCAT-IN-REC-LEN)
+001210         TO WS-RAW-RECORD.
+001220     MOVE CONCAT-IN-RECORD TO SAMP-TRAILER-RECORD.
+001230     IF NOT SAMP-IS-TRAILER
+001240         MOVE WS-CONCAT-IN-REC-LEN TO WS-CONCAT-OUT-REC-LEN
+001250         MOVE WS-RAW-RECORD(1:WS-CONCAT-OUT-REC-LEN)
+001251             TO CONCAT-OUT-RECORD(1:WS-CONCAT-OUT-REC-LEN)
+001260         WRITE CONCAT-OUT-RECORD
+001270         ADD 1 TO WS-TOTAL-COUNT
+001280     END-IF.
+001290 1100-EXIT.
+001300     EXIT.
