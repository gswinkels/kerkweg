@@ -0,0 +1,77 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CKPTLOAD.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  READS THE DRIVER'S OWN CHECKPOINT
+000110*                 FILE, WRITTEN BY CKPTSAVE, AND HANDS BACK THE
+000120*                 OUTFILE NAME RECORDED THERE AS "SORT-DONE" BY
+000130*                 A PRIOR RUN OF THIS SAME JOB.  CALLED BEFORE
+000140*                 THE VENDOR SORT IS INVOKED SO A RESTARTED JOB
+000150*                 CAN SKIP RE-SORTING A LARGE SAMP.DAT IT
+000160*                 ALREADY SORTED SUCCESSFULLY BEFORE ABENDING
+000170*                 IN A LATER STEP.  NO CHECKPOINT FILE, OR ONE
+000180*                 CONTAINING "NO-CHECKPOINT", MEANS THIS IS A
+000190*                 FRESH RUN -- THE SORT STEP IS NOT SKIPPED.
+000200*
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER.  IBM-PC.
+000240 OBJECT-COMPUTER.  IBM-PC.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT CKPT-FILE ASSIGN TO WS-CKPT-FILE-NAME
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000300*
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  CKPT-FILE.
+000340 01  CKPT-FILE-RECORD           PIC X(40).
+000350*
+000360 WORKING-STORAGE SECTION.
+000370 01  WS-CKPT-FILE-NAME        PIC X(15).
+000380 01  WS-CKPT-FILE-STATUS      PIC X(02).
+000390     88  WS-CKPT-FILE-OK          VALUE "00".
+000400 01  WS-CKPT-PREFIX           PIC X(18) VALUE
+000410         "SORT-DONE OUTFILE=".
+000420*
+000430 LINKAGE SECTION.
+000440 01  LK-CKPT-FILE-NAME        PIC X(15).
+000450 01  LK-SAVED-OUTFILE         PIC X(15).
+000460 01  LK-CKPT-STATUS           PIC 9(02).
+000470     88  LK-CKPT-FOUND            VALUE 0.
+000480     88  LK-CKPT-NOT-FOUND        VALUE 4.
+000490*
+000500 PROCEDURE DIVISION USING LK-CKPT-FILE-NAME,
+000510                          LK-SAVED-OUTFILE,
+000520                          LK-CKPT-STATUS.
+000530*
+000540 0000-MAINLINE.
+000550     MOVE SPACES TO LK-SAVED-OUTFILE.
+000560     MOVE SPACES TO WS-CKPT-FILE-NAME.
+000570     MOVE LK-CKPT-FILE-NAME TO WS-CKPT-FILE-NAME.
+000580     OPEN INPUT CKPT-FILE.
+000590     IF NOT WS-CKPT-FILE-OK
+000600         SET LK-CKPT-NOT-FOUND TO TRUE
+000610         GO TO 0000-EXIT
+000620     END-IF.
+000630     READ CKPT-FILE
+000640         AT END
+000650             SET LK-CKPT-NOT-FOUND TO TRUE
+000660             CLOSE CKPT-FILE
+000670             GO TO 0000-EXIT
+000680     END-READ.
+000690     CLOSE CKPT-FILE.
+000700     IF CKPT-FILE-RECORD(1:18) = WS-CKPT-PREFIX
+000710         MOVE CKPT-FILE-RECORD(19:15) TO LK-SAVED-OUTFILE
+000720         SET LK-CKPT-FOUND TO TRUE
+000730     ELSE
+000740         SET LK-CKPT-NOT-FOUND TO TRUE
+000750     END-IF.
+000760 0000-EXIT.
+000770     GOBACK.
