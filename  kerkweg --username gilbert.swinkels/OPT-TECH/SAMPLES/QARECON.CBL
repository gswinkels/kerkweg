@@ -0,0 +1,144 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    QARECON.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  INDEPENDENTLY RECONCILES A BEFORE
+000110*                 FILE AGAINST AN AFTER FILE -- DETAIL RECORD
+000120*                 COUNT AND TOTAL TRANSACTION AMOUNT ON EACH,
+000130*                 COMPARED TO EACH OTHER RATHER THAN TO EITHER
+000140*                 FILE'S OWN TRAILER RECORD.  TRLRCHK ALREADY
+000150*                 CATCHES A SHORT OR DAMAGED INFILE BEFORE THE
+000160*                 SORT RUNS; THIS CATCHES THE SORT ITSELF (OR
+000170*                 ANY STEP AROUND IT) SILENTLY LOSING OR
+000180*                 DUPLICATING RECORDS OR CORRUPTING AN AMOUNT,
+000190*                 BY TYING THE TWO FILES BACK TO EACH OTHER
+000200*                 INSTEAD OF TRUSTING THE SORT'S OWN NUMRECS.
+000210*                 CALLED BY EACH DRIVER RIGHT AFTER A REAL SORT
+000220*                 (NOT A MERGE, WHICH LEGITIMATELY COMBINES TWO
+000230*                 INFILES, AND NOT A CHECKPOINT-RESTART SKIP,
+000240*                 WHERE OUTFILE IS A PRIOR RUN'S OUTPUT).
+000250*
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER.  IBM-PC.
+000290 OBJECT-COMPUTER.  IBM-PC.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT BEFORE-FILE ASSIGN TO WS-BEFORE-FILE-NAME
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-BEFORE-FILE-STATUS.
+000350     SELECT AFTER-FILE ASSIGN TO WS-AFTER-FILE-NAME
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-AFTER-FILE-STATUS.
+000380*
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  BEFORE-FILE.
+000420 01  BEFORE-FILE-RECORD          PIC X(82).
+000430 FD  AFTER-FILE.
+000440 01  AFTER-FILE-RECORD           PIC X(82).
+000450*
+000460 WORKING-STORAGE SECTION.
+000470 01  WS-BEFORE-FILE-NAME       PIC X(15).
+000480 01  WS-BEFORE-FILE-STATUS     PIC X(02).
+000490     88  WS-BEFORE-FILE-OK         VALUE "00".
+000500     88  WS-BEFORE-FILE-EOF        VALUE "10".
+000510 01  WS-AFTER-FILE-NAME        PIC X(15).
+000520 01  WS-AFTER-FILE-STATUS      PIC X(02).
+000530     88  WS-AFTER-FILE-OK          VALUE "00".
+000540     88  WS-AFTER-FILE-EOF         VALUE "10".
+000550 01  WS-BEFORE-COUNT           PIC 9(07) VALUE 0.
+000560 01  WS-AFTER-COUNT            PIC 9(07) VALUE 0.
+000570 01  WS-BEFORE-AMOUNT          PIC S9(11)V99 COMP-3 VALUE 0.
+000580 01  WS-AFTER-AMOUNT           PIC S9(11)V99 COMP-3 VALUE 0.
+000590 COPY SAMPREC.
+000600*
+000610 LINKAGE SECTION.
+000620 01  LK-BEFORE-FILE            PIC X(15).
+000630 01  LK-AFTER-FILE             PIC X(15).
+000640 01  LK-BEFORE-COUNT           PIC 9(07).
+000650 01  LK-AFTER-COUNT            PIC 9(07).
+000660 01  LK-RECON-STATUS           PIC 9(02).
+000670     88  LK-RECON-OK               VALUE 0.
+000680     88  LK-RECON-COUNT-MISMATCH   VALUE 4.
+000690     88  LK-RECON-AMOUNT-MISMATCH  VALUE 8.
+000700     88  LK-RECON-BEFORE-NOT-FOUND VALUE 12.
+000710     88  LK-RECON-AFTER-NOT-FOUND  VALUE 16.
+000720*
+000730 PROCEDURE DIVISION USING LK-BEFORE-FILE,
+000740                           LK-AFTER-FILE,
+000750                           LK-BEFORE-COUNT,
+000760                           LK-AFTER-COUNT,
+000770                           LK-RECON-STATUS.
+000780*
+000790 0000-MAINLINE.
+000800     MOVE 0 TO WS-BEFORE-COUNT, WS-AFTER-COUNT.
+000810     MOVE 0 TO WS-BEFORE-AMOUNT, WS-AFTER-AMOUNT.
+000820     MOVE SPACES TO WS-BEFORE-FILE-NAME.
+000830     MOVE LK-BEFORE-FILE TO WS-BEFORE-FILE-NAME.
+000840     OPEN INPUT BEFORE-FILE.
+000850     IF NOT WS-BEFORE-FILE-OK
+000860         SET LK-RECON-BEFORE-NOT-FOUND TO TRUE
+000870         GO TO 0000-EXIT
+000880     END-IF.
+000890     PERFORM 1000-READ-BEFORE THRU 1000-EXIT
+000900         UNTIL WS-BEFORE-FILE-EOF.
+000910     CLOSE BEFORE-FILE.
+000920     MOVE SPACES TO WS-AFTER-FILE-NAME.
+000930     MOVE LK-AFTER-FILE TO WS-AFTER-FILE-NAME.
+000940     OPEN INPUT AFTER-FILE.
+000950     IF NOT WS-AFTER-FILE-OK
+000960         SET LK-RECON-AFTER-NOT-FOUND TO TRUE
+000970         GO TO 0000-EXIT
+000980     END-IF.
+000990     PERFORM 2000-READ-AFTER THRU 2000-EXIT
+001000         UNTIL WS-AFTER-FILE-EOF.
+001010     CLOSE AFTER-FILE.
+001020     MOVE WS-BEFORE-COUNT TO LK-BEFORE-COUNT.
+001030     MOVE WS-AFTER-COUNT TO LK-AFTER-COUNT.
+001040     IF WS-BEFORE-COUNT NOT = WS-AFTER-COUNT
+001050         SET LK-RECON-COUNT-MISMATCH TO TRUE
+001060     ELSE
+001070         IF WS-BEFORE-AMOUNT NOT = WS-AFTER-AMOUNT
+001080             SET LK-RECON-AMOUNT-MISMATCH TO TRUE
+001090         ELSE
+001100             SET LK-RECON-OK TO TRUE
+001110         END-IF
+001120     END-IF.
+001130 0000-EXIT.
+001140     GOBACK.
+001150*
+001160 1000-READ-BEFORE.
+001170     READ BEFORE-FILE
+001180         AT END
+001190             GO TO 1000-EXIT
+001200     END-READ.
+001210     MOVE BEFORE-FILE-RECORD TO SAMP-TRAILER-RECORD.
+001220     IF SAMP-IS-TRAILER
+001230         GO TO 1000-EXIT
+001240     END-IF.
+001250     MOVE BEFORE-FILE-RECORD TO SAMP-DETAIL-RECORD.
+001260     ADD 1 TO WS-BEFORE-COUNT.
+001270     ADD SAMP-TRANSACTION-AMOUNT TO WS-BEFORE-AMOUNT.
+001280 1000-EXIT.
+001290     EXIT.
+001300*
+001310 2000-READ-AFTER.
+001320     READ AFTER-FILE
+001330         AT END
+001340             GO TO 2000-EXIT
+001350     END-READ.
+001360     MOVE AFTER-FILE-RECORD TO SAMP-TRAILER-RECORD.
+001370     IF SAMP-IS-TRAILER
+001380         GO TO 2000-EXIT
+001390     END-IF.
+001400     MOVE AFTER-FILE-RECORD TO SAMP-DETAIL-RECORD.
+001410     ADD 1 TO WS-AFTER-COUNT.
+001420     ADD SAMP-TRANSACTION-AMOUNT TO WS-AFTER-AMOUNT.
+001430 2000-EXIT.
+001440     EXIT.
