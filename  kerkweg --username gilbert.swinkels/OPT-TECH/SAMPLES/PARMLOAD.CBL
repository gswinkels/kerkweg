@@ -0,0 +1,192 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PARMLOAD.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/08/2026  GS   ORIGINAL.  CENTRALIZES THE READING OF THE
+000110*                 PARAMETER FILE, SO THE XM/XR/XS SORT DRIVERS
+000115*                 CAN BE REPOINTED TO A NEW FILE OR KEY WITHOUT
+000120*                 A RECOMPILE.
+000130*                 CALLED ONCE AT THE TOP OF EACH DRIVER'S
+000140*                 MAINLINE.  ANY VALUE NOT SUPPLIED BY THE
+000150*                 PARAMETER FILE FALLS BACK, IN ORDER, TO AN
+000160*                 ENVIRONMENT VARIABLE AND THEN TO WHATEVER
+000170*                 DEFAULT THE CALLER ALREADY MOVED INTO THE
+000180*                 FIELD BEFORE THE CALL.
+000185*08/09/2026  GS   ADDED OPERATOR-ID AND JOB-NAME AS PARAMETER
+000186*                 FILE LINES 4 AND 5, WITH SORT-OPERATOR/
+000187*                 SORT-JOBNAME ENVIRONMENT VARIABLE FALLBACKS,
+000188*                 SO OPERATIONS CAN OVERRIDE WHO A RUN IS
+000189*                 CREDITED TO AND WHAT JOB NAME IT IS LOGGED
+000190*                 UNDER THE SAME WAY INFILE/OUTFILE ALREADY ARE.
+000191*08/09/2026  GS   2000-TRY-ENVIRONMENT NOW ALSO RUNS WHEN THE
+000192*                 PARM FILE OPENS OK, SINCE A BLANK LINE IN AN
+000193*                 OPENED FILE LEFT THE FIELD AT ITS PRE-CALL
+000194*                 VALUE JUST LIKE A MISSING FILE WOULD -- EACH
+000195*                 FIELD FALLS BACK TO ITS ENVIRONMENT VARIABLE
+000196*                 ONLY WHEN IT IS STILL EQUAL TO THE VALUE THE
+000197*                 CALLER PASSED IN, SO A REAL VALUE THE FILE DID
+000198*                 SUPPLY IS NEVER OVERWRITTEN.
+000199*
+000200*---------------------------------------------------------------*
+000210*PARAMETER FILE FORMAT (ONE VALUE PER LINE, IN ORDER)            *
+000220*    1.  INFILE                                                  *
+000230*    2.  OUTFILE                                                 *
+000240*    3.  CTL-STMT                                                *
+000245*    4.  OPERATOR-ID                                              *
+000246*    5.  JOB-NAME                                                 *
+000250*A BLANK LINE LEAVES THE CALLER'S VALUE FOR THAT ITEM ALONE.     *
+000260*---------------------------------------------------------------*
+000270*
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER.  IBM-PC.
+000310 OBJECT-COMPUTER.  IBM-PC.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT PARM-FILE ASSIGN TO WS-PARM-FILE-NAME
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-PARM-FILE-STATUS.
+000370*
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  PARM-FILE.
+000410 01  PARM-FILE-LINE          PIC X(160).
+000420*
+000430 WORKING-STORAGE SECTION.
+000440 01  WS-PARM-FILE-NAME        PIC X(15).
+000450 01  WS-PARM-FILE-STATUS      PIC X(02).
+000460     88  WS-PARM-FILE-OK          VALUE "00".
+000470     88  WS-PARM-FILE-EOF         VALUE "10".
+000480 01  WS-LINE-COUNT            PIC 9(01) VALUE 0.
+000490 01  WS-ENV-VALUE             PIC X(160).
+000500 01  WS-SW-END-OF-PARMS       PIC X(01) VALUE "N".
+000510     88  WS-END-OF-PARMS          VALUE "Y".
+000512*
+000513*SNAPSHOTS OF THE CALLER'S VALUES, TAKEN BEFORE 1000-TRY-PARM-
+000514*FILE RUNS, SO 2000-TRY-ENVIRONMENT CAN TELL WHICH FIELDS THE
+000515*PARM FILE ACTUALLY SUPPLIED (AND MUST LEAVE ALONE) FROM THE
+000516*ONES IT LEFT BLANK OR NEVER REACHED (AND SHOULD FALL BACK ON).
+000517 01  WS-PRE-INFILE            PIC X(15).
+000518 01  WS-PRE-OUTFILE           PIC X(15).
+000519 01  WS-PRE-CTL-STMT          PIC X(160).
+000520 01  WS-PRE-OPERATOR-ID       PIC X(08).
+000521 01  WS-PRE-JOB-NAME          PIC X(08).
+000522*
+000530 LINKAGE SECTION.
+000540 01  LK-PARM-FILE-NAME        PIC X(15).
+000550 01  LK-INFILE                PIC X(15).
+000560 01  LK-OUTFILE               PIC X(15).
+000570 01  LK-CTL-STMT              PIC X(160).
+000575 01  LK-OPERATOR-ID           PIC X(08).
+000576 01  LK-JOB-NAME              PIC X(08).
+000580 01  LK-PARMLOAD-STATUS       PIC 9(02) COMP-5.
+000590*
+000600 PROCEDURE DIVISION USING LK-PARM-FILE-NAME,
+000610                           LK-INFILE,
+000620                           LK-OUTFILE,
+000630                           LK-CTL-STMT,
+000635                           LK-OPERATOR-ID,
+000636                           LK-JOB-NAME,
+000640                           LK-PARMLOAD-STATUS.
+000650*
+000660 0000-MAINLINE.
+000662     MOVE LK-INFILE      TO WS-PRE-INFILE.
+000664     MOVE LK-OUTFILE     TO WS-PRE-OUTFILE.
+000666     MOVE LK-CTL-STMT    TO WS-PRE-CTL-STMT.
+000668     MOVE LK-OPERATOR-ID TO WS-PRE-OPERATOR-ID.
+000669     MOVE LK-JOB-NAME    TO WS-PRE-JOB-NAME.
+000670     PERFORM 1000-TRY-PARM-FILE THRU 1000-EXIT.
+000680     IF NOT WS-PARM-FILE-OK
+000700         MOVE 4 TO LK-PARMLOAD-STATUS
+000710     ELSE
+000720         MOVE 0 TO LK-PARMLOAD-STATUS
+000730     END-IF.
+000735     PERFORM 2000-TRY-ENVIRONMENT THRU 2000-EXIT.
+000740     GOBACK.
+000750*
+000760 1000-TRY-PARM-FILE.
+000770     MOVE SPACES TO WS-PARM-FILE-NAME.
+000780     MOVE LK-PARM-FILE-NAME TO WS-PARM-FILE-NAME.
+000790     OPEN INPUT PARM-FILE.
+000800     IF NOT WS-PARM-FILE-OK
+000810         GO TO 1000-EXIT
+000820     END-IF.
+000830     PERFORM 1100-READ-ONE-LINE THRU 1100-EXIT
+000840         VARYING WS-LINE-COUNT FROM 1 BY 1
+000850         UNTIL WS-LINE-COUNT > 5
+000860            OR WS-END-OF-PARMS.
+000870     CLOSE PARM-FILE.
+000880 1000-EXIT.
+000890     EXIT.
+000900*
+000910 1100-READ-ONE-LINE.
+000920     READ PARM-FILE
+000930         AT END
+000940             SET WS-END-OF-PARMS TO TRUE
+000950             GO TO 1100-EXIT
+000960     END-READ.
+000970     EVALUATE WS-LINE-COUNT
+000980         WHEN 1
+000990             IF PARM-FILE-LINE(1:15) NOT = SPACES
+001000                 MOVE PARM-FILE-LINE(1:15) TO LK-INFILE
+001010             END-IF
+001020         WHEN 2
+001030             IF PARM-FILE-LINE(1:15) NOT = SPACES
+001040                 MOVE PARM-FILE-LINE(1:15) TO LK-OUTFILE
+001050             END-IF
+001060         WHEN 3
+001070             IF PARM-FILE-LINE NOT = SPACES
+001080                 MOVE PARM-FILE-LINE TO LK-CTL-STMT
+001090             END-IF
+001095         WHEN 4
+001096             IF PARM-FILE-LINE(1:8) NOT = SPACES
+001097                 MOVE PARM-FILE-LINE(1:8) TO LK-OPERATOR-ID
+001098             END-IF
+001099         WHEN 5
+001100             IF PARM-FILE-LINE(1:8) NOT = SPACES
+001101                 MOVE PARM-FILE-LINE(1:8) TO LK-JOB-NAME
+001102             END-IF
+001103     END-EVALUATE.
+001110 1100-EXIT.
+001120     EXIT.
+001130*
+001140 2000-TRY-ENVIRONMENT.
+001150     MOVE SPACES TO WS-ENV-VALUE.
+001160     ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "SORT-INFILE".
+001170     IF WS-ENV-VALUE NOT = SPACES
+001175         AND LK-INFILE = WS-PRE-INFILE
+001180         MOVE WS-ENV-VALUE(1:15) TO LK-INFILE
+001190     END-IF.
+001200     MOVE SPACES TO WS-ENV-VALUE.
+001210     ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "SORT-OUTFILE".
+001220     IF WS-ENV-VALUE NOT = SPACES
+001225         AND LK-OUTFILE = WS-PRE-OUTFILE
+001230         MOVE WS-ENV-VALUE(1:15) TO LK-OUTFILE
+001240     END-IF.
+001250     MOVE SPACES TO WS-ENV-VALUE.
+001260     ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "SORT-CTLSTMT".
+001270     IF WS-ENV-VALUE NOT = SPACES
+001275         AND LK-CTL-STMT = WS-PRE-CTL-STMT
+001280         MOVE WS-ENV-VALUE TO LK-CTL-STMT
+001290     END-IF.
+001291     MOVE SPACES TO WS-ENV-VALUE.
+001292     ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "SORT-OPERATOR".
+001293     IF WS-ENV-VALUE NOT = SPACES
+001294         AND LK-OPERATOR-ID = WS-PRE-OPERATOR-ID
+001295         MOVE WS-ENV-VALUE(1:8) TO LK-OPERATOR-ID
+001296     END-IF.
+001297     MOVE SPACES TO WS-ENV-VALUE.
+001298     ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "SORT-JOBNAME".
+001299     IF WS-ENV-VALUE NOT = SPACES
+001300         AND LK-JOB-NAME = WS-PRE-JOB-NAME
+001301         MOVE WS-ENV-VALUE(1:8) TO LK-JOB-NAME
+001302     END-IF.
+001303 2000-EXIT.
+001310     EXIT.
+
+
