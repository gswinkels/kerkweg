@@ -0,0 +1,248 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SRTMERGE.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  COMBINES TWO FILES THAT ARE EACH
+000110*                 ALREADY IN KEY SEQUENCE INTO ONE OUTPUT FILE
+000120*                 STILL IN THAT SAME SEQUENCE, WITHOUT CALLING
+000130*                 THE VENDOR SORT.  CALLED BY A DRIVER IN PLACE
+000140*                 OF ITS NORMAL VENDOR-SORT CALL WHEN CTL-STMT
+000150*                 CARRIES THE "M" (MERGE) OPTION.  ONLY THE
+000160*                 FIRST KEY SPEC IN CTL-KEY-TABLE IS USED TO
+000170*                 COMPARE RECORDS -- A MERGE ON A SECONDARY KEY
+000180*                 IS NOT SUPPORTED, THE SAME ONE-KEY-AT-A-TIME
+000190*                 LIMIT KEYVAL ALREADY ACCEPTS FOR KEY
+000200*                 VALIDATION.
+000205*08/09/2026  GS   CALLS KEYCMP TO COMPARE THE KEY RATHER THAN
+000206*                 COMPARING THE RAW BYTES ITSELF, SO A PACKED-
+000207*                 DECIMAL OR BINARY KEY SORTS ON ITS ACTUAL
+000208*                 VALUE INSTEAD OF ITS BYTE PATTERN.
+000210*
+000223*08/09/2026  GS   PASSES CTL-OPTIONS THROUGH TO KEYCMP SO A
+000224*                 MERGE HONORS THE SAME EBCDIC COLLATING
+000225*                 SEQUENCE OPTION AS A NORMAL SORT DOES.
+000226*
+000227*08/09/2026  GS   1000-READ-IN1/1100-READ-IN2 NOW CLASSIFY EACH
+000228*                 RECORD READ AGAINST SAMP-TRAILER-RECORD AND
+000229*                 TREAT A TRAILER AS END OF ITS SIDE INSTEAD OF
+000230*                 MERGING IT IN AS DATA -- EACH FILE'S OWN
+000231*                 TRAILER IS DROPPED AND 0000-MAINLINE WRITES
+000232*                 ONE COMBINED TRAILER CARRYING THE TRUE
+000233*                 WS-REC-COUNT AT THE END, THE SAME WAY
+000234*                 CONCAT.CBL DOES.
+000235*
+000215*08/09/2026  GS   WIDENED EACH FD TO RECORD IS VARYING IN SIZE
+000216*                 FROM 1 TO 200 CHARACTERS, DEPENDING ON A
+000217*                 PER-FILE LENGTH ITEM, SO A RECORD LONGER THAN
+000218*                 THE FIXED 82-BYTE SAMPREC LAYOUT MERGES
+000219*                 THROUGH AT ITS OWN LENGTH INSTEAD OF BEING
+000220*                 TRUNCATED ON READ OR PADDED OUT TO 82 ON
+000221*                 WRITE.
+000222*
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER.  IBM-PC.
+000290 OBJECT-COMPUTER.  IBM-PC.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT MERGE-IN1-FILE ASSIGN TO WS-MERGE-IN1-NAME
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-MERGE-IN1-STATUS.
+000350     SELECT MERGE-IN2-FILE ASSIGN TO WS-MERGE-IN2-NAME
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-MERGE-IN2-STATUS.
+000380     SELECT MERGE-OUT-FILE ASSIGN TO WS-MERGE-OUT-NAME
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-MERGE-OUT-STATUS.
+000410*
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  MERGE-IN1-FILE
+000441     RECORD IS VARYING IN SIZE FROM 1 TO 200 CHARACTERS
+000442         DEPENDING ON WS-MERGE-IN1-REC-LEN.
+000450 01  MERGE-IN1-RECORD           PIC X(200).
+000460 FD  MERGE-IN2-FILE
+000461     RECORD IS VARYING IN SIZE FROM 1 TO 200 CHARACTERS
+000462         DEPENDING ON WS-MERGE-IN2-REC-LEN.
+000470 01  MERGE-IN2-RECORD           PIC X(200).
+000480 FD  MERGE-OUT-FILE
+000481     RECORD IS VARYING IN SIZE FROM 1 TO 200 CHARACTERS
+000482         DEPENDING ON WS-MERGE-OUT-REC-LEN.
+000490 01  MERGE-OUT-RECORD           PIC X(200).
+000500*
+000510 WORKING-STORAGE SECTION.
+000511 01  WS-MERGE-IN1-REC-LEN     PIC 9(04) COMP-5 VALUE 82.
+000512 01  WS-MERGE-IN2-REC-LEN     PIC 9(04) COMP-5 VALUE 82.
+000513 01  WS-MERGE-OUT-REC-LEN     PIC 9(04) COMP-5 VALUE 82.
+000520 01  WS-MERGE-IN1-NAME        PIC X(15).
+000530 01  WS-MERGE-IN2-NAME        PIC X(15).
+000540 01  WS-MERGE-OUT-NAME        PIC X(15).
+000550 01  WS-MERGE-IN1-STATUS      PIC X(02).
+000560     88  WS-MERGE-IN1-OK          VALUE "00".
+000570     88  WS-MERGE-IN1-EOF         VALUE "10".
+000580     88  WS-MERGE-IN1-NOT-FOUND   VALUE "35".
+000590 01  WS-MERGE-IN2-STATUS      PIC X(02).
+000600     88  WS-MERGE-IN2-OK          VALUE "00".
+000610     88  WS-MERGE-IN2-EOF         VALUE "10".
+000620     88  WS-MERGE-IN2-NOT-FOUND   VALUE "35".
+000630 01  WS-MERGE-OUT-STATUS      PIC X(02).
+000640     88  WS-MERGE-OUT-OK          VALUE "00".
+000650 01  WS-IN1-AT-EOF-SW         PIC X(01) VALUE "N".
+000660     88  WS-IN1-AT-EOF            VALUE "Y".
+000670 01  WS-IN2-AT-EOF-SW         PIC X(01) VALUE "N".
+000680     88  WS-IN2-AT-EOF            VALUE "Y".
+000690 01  WS-TAKE-FROM-SW          PIC X(01).
+000700     88  WS-TAKE-FROM-IN1         VALUE "1".
+000710     88  WS-TAKE-FROM-IN2         VALUE "2".
+000720 01  WS-KEY-IDX               PIC 9(02) COMP-5 VALUE 1.
+000730 01  WS-CMP-RESULT            PIC S9(01).
+000740 01  WS-REC-COUNT             PIC 9(07) VALUE 0.
+000745 COPY SAMPREC.
+000750*
+000760 LINKAGE SECTION.
+000770 01  LK-INFILE1               PIC X(15).
+000780 01  LK-INFILE2               PIC X(15).
+000790 01  LK-OUTFILE               PIC X(15).
+000800 COPY CTLSPEC.
+000810 01  LK-NUM-RECS              PIC 9(07).
+000820 01  LK-MERGE-STATUS          PIC 9(02).
+000830     88  LK-MERGE-OK              VALUE 0.
+000840     88  LK-MERGE-FILE-NOT-FOUND  VALUE 4.
+000850*
+000860 PROCEDURE DIVISION USING LK-INFILE1,
+000870                          LK-INFILE2,
+000880                          LK-OUTFILE,
+000890                          CTL-KEY-TABLE,
+000895                          CTL-OPTIONS,
+000900                          LK-NUM-RECS,
+000910                          LK-MERGE-STATUS.
+000920*
+000930 0000-MAINLINE.
+000940     MOVE 0 TO WS-REC-COUNT.
+000970     MOVE SPACES TO WS-MERGE-IN1-NAME.
+000980     MOVE LK-INFILE1 TO WS-MERGE-IN1-NAME.
+000990     MOVE SPACES TO WS-MERGE-IN2-NAME.
+001000     MOVE LK-INFILE2 TO WS-MERGE-IN2-NAME.
+001010     MOVE SPACES TO WS-MERGE-OUT-NAME.
+001020     MOVE LK-OUTFILE TO WS-MERGE-OUT-NAME.
+001030     OPEN INPUT MERGE-IN1-FILE.
+001040     OPEN INPUT MERGE-IN2-FILE.
+001050     IF NOT WS-MERGE-IN1-OK OR NOT WS-MERGE-IN2-OK
+001060         SET LK-MERGE-FILE-NOT-FOUND TO TRUE
+001070         IF WS-MERGE-IN1-OK
+001080             CLOSE MERGE-IN1-FILE
+001090         END-IF
+001100         IF WS-MERGE-IN2-OK
+001110             CLOSE MERGE-IN2-FILE
+001120         END-IF
+001130         GO TO 0000-EXIT
+001140     END-IF.
+001150     OPEN OUTPUT MERGE-OUT-FILE.
+001160     PERFORM 1000-READ-IN1 THRU 1000-EXIT.
+001170     PERFORM 1100-READ-IN2 THRU 1100-EXIT.
+001180     PERFORM 2000-MERGE-ONE-RECORD THRU 2000-EXIT
+001190         UNTIL WS-IN1-AT-EOF AND WS-IN2-AT-EOF.
+001193     MOVE SPACES TO SAMP-TRAILER-RECORD.
+001194     MOVE "TRLR" TO SAMP-TRAILER-ID.
+001195     MOVE WS-REC-COUNT TO SAMP-TRAILER-REC-COUNT.
+001196     MOVE 82 TO WS-MERGE-OUT-REC-LEN.
+001197     MOVE SAMP-TRAILER-RECORD TO MERGE-OUT-RECORD(1:82).
+001198     WRITE MERGE-OUT-RECORD.
+001200     CLOSE MERGE-IN1-FILE.
+001210     CLOSE MERGE-IN2-FILE.
+001220     CLOSE MERGE-OUT-FILE.
+001230     MOVE WS-REC-COUNT TO LK-NUM-RECS.
+001240     SET LK-MERGE-OK TO TRUE.
+001250 0000-EXIT.
+001260     GOBACK.
+001270*
+001275*    A TRAILER RECORD ENDS THIS SIDE OF THE MERGE THE SAME AS
+001276*    PHYSICAL END OF FILE DOES -- IT IS NEVER COMPARED OR
+001277*    WRITTEN, SINCE 0000-MAINLINE WRITES ONE COMBINED TRAILER
+001278*    FOR BOTH SIDES ONCE THE MERGE IS DONE.
+001280 1000-READ-IN1.
+001290     READ MERGE-IN1-FILE
+001300         AT END
+001310             SET WS-IN1-AT-EOF TO TRUE
+001315             GO TO 1000-EXIT
+001320     END-READ.
+001325     MOVE MERGE-IN1-RECORD TO SAMP-TRAILER-RECORD.
+001326     IF SAMP-IS-TRAILER
+001327         SET WS-IN1-AT-EOF TO TRUE
+001328     END-IF.
+001330 1000-EXIT.
+001340     EXIT.
+001350*
+001360 1100-READ-IN2.
+001370     READ MERGE-IN2-FILE
+001380         AT END
+001390             SET WS-IN2-AT-EOF TO TRUE
+001395             GO TO 1100-EXIT
+001400     END-READ.
+001405     MOVE MERGE-IN2-RECORD TO SAMP-TRAILER-RECORD.
+001406     IF SAMP-IS-TRAILER
+001407         SET WS-IN2-AT-EOF TO TRUE
+001408     END-IF.
+001410 1100-EXIT.
+001420     EXIT.
+001430*
+001440*    CHOOSES WHICHEVER OF THE TWO CURRENT RECORDS BELONGS FIRST,
+001450*    WRITES IT, AND READS THE NEXT RECORD FROM THAT SAME FILE.
+001460*    ONCE ONE FILE IS EXHAUSTED THE REST OF THE OTHER FILE IS
+001470*    COPIED THROUGH UNCOMPARED.
+001480 2000-MERGE-ONE-RECORD.
+001490     IF WS-IN1-AT-EOF
+001500         SET WS-TAKE-FROM-IN2 TO TRUE
+001510     ELSE
+001520         IF WS-IN2-AT-EOF
+001530             SET WS-TAKE-FROM-IN1 TO TRUE
+001540         ELSE
+001550             PERFORM 3000-COMPARE-KEYS
+001560         END-IF
+001570     END-IF.
+001580     IF WS-TAKE-FROM-IN1
+001590         MOVE WS-MERGE-IN1-REC-LEN TO WS-MERGE-OUT-REC-LEN
+001591         MOVE MERGE-IN1-RECORD(1:WS-MERGE-OUT-REC-LEN)
+001592             TO MERGE-OUT-RECORD(1:WS-MERGE-OUT-REC-LEN)
+001600         WRITE MERGE-OUT-RECORD
+001610         ADD 1 TO WS-REC-COUNT
+001620         PERFORM 1000-READ-IN1 THRU 1000-EXIT
+001630     ELSE
+001640         MOVE WS-MERGE-IN2-REC-LEN TO WS-MERGE-OUT-REC-LEN
+001641         MOVE MERGE-IN2-RECORD(1:WS-MERGE-OUT-REC-LEN)
+001642             TO MERGE-OUT-RECORD(1:WS-MERGE-OUT-REC-LEN)
+001650         WRITE MERGE-OUT-RECORD
+001660         ADD 1 TO WS-REC-COUNT
+001670         PERFORM 1100-READ-IN2 THRU 1100-EXIT
+001680     END-IF.
+001690 2000-EXIT.
+001700     EXIT.
+001710*
+001720*    SETS WS-TAKE-FROM-SW ACCORDING TO THE FIRST KEY SPEC'S
+001730*    TYPE, POSITION, LENGTH, AND SORT DIRECTION.  KEYCMP IS
+001740*    CALLED RATHER THAN COMPARING THE BYTES HERE DIRECTLY SO A
+001750*    PACKED OR BINARY KEY ORDERS ON ITS ACTUAL VALUE.
+001760 3000-COMPARE-KEYS.
+001770     CALL "KEYCMP" USING MERGE-IN1-RECORD, MERGE-IN2-RECORD,
+001780                          CTL-KEY-TABLE, CTL-OPTIONS,
+001785                          WS-KEY-IDX, WS-CMP-RESULT.
+001800     IF CTL-KEY-ASCENDING(1)
+001810         IF WS-CMP-RESULT <= 0
+001820             SET WS-TAKE-FROM-IN1 TO TRUE
+001830         ELSE
+001840             SET WS-TAKE-FROM-IN2 TO TRUE
+001850         END-IF
+001860     ELSE
+001870         IF WS-CMP-RESULT >= 0
+001880             SET WS-TAKE-FROM-IN1 TO TRUE
+001890         ELSE
+001900             SET WS-TAKE-FROM-IN2 TO TRUE
+001910         END-IF
+001920     END-IF.
+001930 3000-EXIT.
+001940     EXIT.
