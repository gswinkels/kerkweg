@@ -0,0 +1,152 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SRTSUM.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  ROLLS UP THE FIELD NAMED BY
+000110*                 CTL-SUM-POS/CTL-SUM-LEN INTO ONE TOTAL PER
+000120*                 DISTINCT COMPOSITE SORT KEY, WRITING ONE LINE
+000130*                 PER KEY TO SUMMARY.DAT.  THE INPUT IS ALREADY
+000140*                 SORTED ON THAT SAME KEY, SO EVERY OCCURRENCE OF
+000150*                 A GIVEN KEY ARRIVES TOGETHER -- THE SAME
+000160*                 CONTIGUOUS-RUN ASSUMPTION SRTDEDUP RELIES ON --
+000170*                 AND THE RUNNING TOTAL IS FLUSHED TO SUMMARY.DAT
+000180*                 AS SOON AS A DIFFERENT KEY (OR THE TRAILER, OR
+000190*                 END OF FILE) SHOWS THE RUN IS OVER.  THE SUMMED
+000200*                 FIELD IS ASSUMED TO BE ZONED-DECIMAL (DISPLAY)
+000210*                 SIGNED, MATCHING SAMP-TRANSACTION-AMOUNT'S OWN
+000220*                 PIC S9(09)V99 LAYOUT -- THE ONLY NUMERIC FIELD
+000230*                 ANY SHIPPED CTL-STMT ACTUALLY SUMS.  CALLED BY
+000240*                 EACH DRIVER RIGHT AFTER SRTRPT, AGAINST WHATEVER
+000250*                 FILE SRTRPT ITSELF JUST REPORTED ON, WHEN
+000260*                 CTLSTMT CARRIES A "SUM(" OPTION.  DOES NOT
+000270*                 REPOINT THE CALLER'S OUTPUT FILE THE WAY
+000280*                 SRTDEDUP/SRTSEL DO -- SUMMARY.DAT IS A SIDE
+000290*                 REPORT, NOT A NARROWER REPLACEMENT FOR IT, THE
+000300*                 SAME RELATIONSHIP SRTRPT.RPT ALREADY HAS TO
+000310*                 OUTFILE.
+000320*
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER.  IBM-PC.
+000360 OBJECT-COMPUTER.  IBM-PC.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT SORTED-FILE ASSIGN TO WS-SORTED-FILE-NAME
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WS-SORTED-FILE-STATUS.
+000420     SELECT SUMMARY-FILE ASSIGN TO "SUMMARY.DAT"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+000450*
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  SORTED-FILE.
+000490 01  SORTED-FILE-RECORD          PIC X(82).
+000500 FD  SUMMARY-FILE.
+000510 01  SUMMARY-LINE                PIC X(100).
+000520*
+000530 WORKING-STORAGE SECTION.
+000540 01  WS-SORTED-FILE-NAME       PIC X(15).
+000550 01  WS-SORTED-FILE-STATUS     PIC X(02).
+000560     88  WS-SORTED-FILE-OK         VALUE "00".
+000570     88  WS-SORTED-FILE-EOF        VALUE "10".
+000580 01  WS-SUMMARY-FILE-STATUS    PIC X(02).
+000590     88  WS-SUMMARY-FILE-OK        VALUE "00".
+000600*
+000610*WS-SUM-RAW/WS-SUM-AMOUNT LIFT THE CTL-SUM-POS/CTL-SUM-LEN BYTES
+000620*OUT OF A RECORD INTO A WORKING NUMERIC FIELD THE SAME WIDTH AS
+000630*SAMP-TRANSACTION-AMOUNT SO THEY CAN BE ADDED.
+000640 01  WS-SUM-RAW                PIC X(11).
+000650 01  WS-SUM-AMOUNT REDEFINES WS-SUM-RAW
+000660                              PIC S9(09)V99.
+000670*
+000680*WS-KEY-VALUE/WS-GROUP-KEY HOLD THE COMPOSITE SORT KEY BUILT BY
+000690*KEYBUILD FOR THE CURRENT RECORD AND FOR THE RUN OF KEYS CURRENTLY
+000700*BEING ACCUMULATED; WS-GROUP-TOTAL IS THAT RUN'S RUNNING TOTAL.
+000710 01  WS-KEY-VALUE              PIC X(82).
+000720 01  WS-GROUP-KEY              PIC X(82).
+000730 01  WS-GROUP-TOTAL            PIC S9(11)V99 COMP-3 VALUE 0.
+000740 01  WS-GROUP-PRESENT-SW       PIC X(01) VALUE "N".
+000750     88  WS-GROUP-PRESENT          VALUE "Y".
+000760 01  WS-GROUP-COUNT            PIC 9(07) COMP-5 VALUE 0.
+000770 01  WS-EDIT-TOTAL             PIC -(9)9.99.
+000780 COPY SAMPREC.
+000790*
+000800 LINKAGE SECTION.
+000810 01  LK-OUTFILE                PIC X(15).
+000820 COPY CTLSPEC.
+000830 01  LK-GROUP-COUNT            PIC 9(07).
+000840 01  LK-SUM-STATUS             PIC 9(02).
+000850     88  LK-SUM-OK                 VALUE 0.
+000860     88  LK-SUM-FILE-NOT-FOUND     VALUE 4.
+000870*
+000880 PROCEDURE DIVISION USING LK-OUTFILE,
+000890                          CTL-KEY-TABLE,
+000900                          CTL-OPTIONS,
+000910                          LK-GROUP-COUNT,
+000920                          LK-SUM-STATUS.
+000930*
+000940 0000-MAINLINE.
+000950     MOVE SPACES TO WS-SORTED-FILE-NAME.
+000960     MOVE LK-OUTFILE TO WS-SORTED-FILE-NAME.
+000970     OPEN INPUT SORTED-FILE.
+000980     IF NOT WS-SORTED-FILE-OK
+000990         SET LK-SUM-FILE-NOT-FOUND TO TRUE
+001000         GO TO 0000-EXIT
+001010     END-IF.
+001020     OPEN OUTPUT SUMMARY-FILE.
+001030     PERFORM 1000-READ-ONE-RECORD THRU 1000-EXIT
+001040         UNTIL WS-SORTED-FILE-EOF.
+001050     PERFORM 2000-FLUSH-GROUP THRU 2000-EXIT.
+001060     CLOSE SORTED-FILE, SUMMARY-FILE.
+001070     MOVE WS-GROUP-COUNT TO LK-GROUP-COUNT.
+001080     SET LK-SUM-OK TO TRUE.
+001090 0000-EXIT.
+001100     GOBACK.
+001110*
+001120 1000-READ-ONE-RECORD.
+001130     READ SORTED-FILE
+001140         AT END
+001150             GO TO 1000-EXIT
+001160     END-READ.
+001170     MOVE SORTED-FILE-RECORD TO SAMP-TRAILER-RECORD.
+001180     IF SAMP-IS-TRAILER
+001190         PERFORM 2000-FLUSH-GROUP THRU 2000-EXIT
+001200         GO TO 1000-EXIT
+001210     END-IF.
+001220     MOVE SPACES TO WS-KEY-VALUE.
+001230     CALL "KEYBUILD" USING SORTED-FILE-RECORD, CTL-KEY-TABLE,
+001240                            WS-KEY-VALUE.
+001250     IF WS-GROUP-PRESENT AND WS-KEY-VALUE NOT = WS-GROUP-KEY
+001260         PERFORM 2000-FLUSH-GROUP THRU 2000-EXIT
+001270     END-IF.
+001280     MOVE WS-KEY-VALUE TO WS-GROUP-KEY.
+001290     SET WS-GROUP-PRESENT TO TRUE.
+001300     MOVE SPACES TO WS-SUM-RAW.
+001310     MOVE SORTED-FILE-RECORD(CTL-SUM-POS:CTL-SUM-LEN)
+001320         TO WS-SUM-RAW(1:CTL-SUM-LEN).
+001330     ADD WS-SUM-AMOUNT TO WS-GROUP-TOTAL.
+001340 1000-EXIT.
+001350     EXIT.
+001360*
+001370 2000-FLUSH-GROUP.
+001380     IF WS-GROUP-PRESENT
+001390         ADD 1 TO WS-GROUP-COUNT
+001400         MOVE WS-GROUP-TOTAL TO WS-EDIT-TOTAL
+001410         MOVE SPACES TO SUMMARY-LINE
+001420         STRING "KEY = " FUNCTION TRIM(WS-GROUP-KEY)
+001430                DELIMITED BY SIZE
+001440                ", TOTAL = " FUNCTION TRIM(WS-EDIT-TOTAL)
+001450                DELIMITED BY SIZE
+001460             INTO SUMMARY-LINE
+001470         WRITE SUMMARY-LINE
+001480         MOVE 0 TO WS-GROUP-TOTAL
+001490         MOVE "N" TO WS-GROUP-PRESENT-SW
+001500     END-IF.
+001510 2000-EXIT.
+001520     EXIT.
