@@ -3,9 +3,30 @@
        Environment Division.
        Data Division.
        Working-storage section.
+      *> WS-RET-CODE-DISP/WS-MESSAGE ARE USED TO TRANSLATE THE
+      *> VENDOR ROUTINE'S RET-CODE INTO AN OPERATOR-FRIENDLY
+      *> MESSAGE FOR THE CONSOLE, THE SAME WAY THE SORT DRIVERS
+      *> ALREADY DO AFTER THEIR OWN CALLS.
+       77  WS-RET-CODE-DISP  PIC 9(05).
+       77  WS-MESSAGE        PIC X(60).
 
        Linkage section.
+      *> FUNC IS THE OPERATION CODE THE CALLER WANTS __RMFCB TO
+      *> PERFORM AGAINST IO-AREA.  THE FULL CATALOG, PER THE VENDOR
+      *> MANUAL:
+      *>     1  =  OPEN THE RANDOM FILE NAMED IN IO-AREA
+      *>     2  =  CLOSE THE RANDOM FILE
+      *>     3  =  READ THE RECORD WHOSE KEY IS IN IO-AREA
+      *>     4  =  WRITE A NEW RECORD FROM IO-AREA
+      *>     5  =  REWRITE (UPDATE) AN EXISTING RECORD FROM IO-AREA
+      *>     6  =  DELETE THE RECORD WHOSE KEY IS IN IO-AREA
        77  FUNC   PIC 999 COMP-5.
+           88  FUNC-OPEN         VALUE 1.
+           88  FUNC-CLOSE        VALUE 2.
+           88  FUNC-READ         VALUE 3.
+           88  FUNC-WRITE        VALUE 4.
+           88  FUNC-REWRITE      VALUE 5.
+           88  FUNC-DELETE       VALUE 6.
        77  IO-AREA       PIC X(4000).
        77  LEN           PIC 999 COMP-5.
        77  RET-CODE      PIC 999 COMP-5.
@@ -14,7 +35,23 @@
        Begin-program.
       *     DISPLAY "__RSMFCB, FUNC=",FUNC.
       *     DISPLAY "__RSMFCB, IO-AREA=",IO-AREA.
-           CALL '__RMFCB' USING FUNC, IO-AREA, LEN, RET-CODE.
+           EVALUATE TRUE
+               WHEN FUNC-OPEN
+               WHEN FUNC-CLOSE
+               WHEN FUNC-READ
+               WHEN FUNC-WRITE
+               WHEN FUNC-REWRITE
+               WHEN FUNC-DELETE
+                   CALL '__RMFCB' USING FUNC, IO-AREA, LEN, RET-CODE
+               WHEN OTHER
+                   DISPLAY "__RMFCB - FUNC CODE NOT RECOGNIZED= ", FUNC
+                   MOVE 16 TO RET-CODE
+           END-EVALUATE.
+           IF RET-CODE NOT = 0
+               MOVE RET-CODE TO WS-RET-CODE-DISP
+               CALL "ERRMSG" USING WS-RET-CODE-DISP, WS-MESSAGE
+               DISPLAY "__RMFCB STATUS MESSAGE= ", WS-MESSAGE
+           END-IF.
       *     DISPLAY "__RSMFCB", BACK FROM _MAINS".
        Exit-Program.
             Goback.
