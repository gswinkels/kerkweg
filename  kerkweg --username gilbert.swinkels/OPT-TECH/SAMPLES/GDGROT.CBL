@@ -0,0 +1,130 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    GDGROT.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  KEEPS THREE GENERATIONS OF THE
+000110*                 SORTED OUTPUT FILE, THE PC EQUIVALENT OF A
+000120*                 MAINFRAME GENERATION DATA GROUP.  CALLED BY
+000130*                 EACH DRIVER RIGHT BEFORE THE VENDOR SORT
+000140*                 OVERWRITES ITS OUTFILE, SO THE PRIOR CONTENTS
+000150*                 OF THAT FILE ARE NOT LOST -- THEY ARE PUSHED
+000160*                 DOWN THE GENERATION CHAIN (.G1 IS THE NEWEST
+000170*                 PRIOR GENERATION, .G3 THE OLDEST) BEFORE THE
+000180*                 SORT WRITES A FRESH COPY.  NOT CALLED WHEN
+000190*                 CKPTLOAD HAS SKIPPED THE SORT STEP ON A
+000200*                 RESTART, SINCE IN THAT CASE OUTFILE ALREADY
+000210*                 HOLDS THIS RUN'S OUTPUT AND WAS ALREADY
+000220*                 ROTATED THE LAST TIME THE SORT ACTUALLY RAN.
+000230*
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER.  IBM-PC.
+000270 OBJECT-COMPUTER.  IBM-PC.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT GDG-SOURCE-FILE ASSIGN TO WS-GDG-SOURCE-NAME
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-GDG-SOURCE-STATUS.
+000330     SELECT GDG-DEST-FILE ASSIGN TO WS-GDG-DEST-NAME
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-GDG-DEST-STATUS.
+000360*
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  GDG-SOURCE-FILE.
+000400 01  GDG-SOURCE-RECORD          PIC X(82).
+000410 FD  GDG-DEST-FILE.
+000420 01  GDG-DEST-RECORD            PIC X(82).
+000430*
+000440 WORKING-STORAGE SECTION.
+000450 01  WS-GDG-SOURCE-NAME       PIC X(15).
+000460 01  WS-GDG-DEST-NAME         PIC X(15).
+000470 01  WS-GDG-SOURCE-STATUS     PIC X(02).
+000480     88  WS-GDG-SOURCE-OK         VALUE "00".
+000490     88  WS-GDG-SOURCE-EOF        VALUE "10".
+000500     88  WS-GDG-SOURCE-NOT-FOUND  VALUE "35".
+000510 01  WS-GDG-DEST-STATUS       PIC X(02).
+000520     88  WS-GDG-DEST-OK           VALUE "00".
+000530 01  WS-BASE-NAME             PIC X(15).
+000540 01  WS-TRIM-LEN              PIC 9(02) COMP-5.
+000550*
+000560 LINKAGE SECTION.
+000570 01  LK-OUTFILE               PIC X(15).
+000580 01  LK-RETAIN-STATUS         PIC 9(02).
+000590     88  LK-RETAIN-OK             VALUE 0.
+000600     88  LK-RETAIN-WRITE-FAILED   VALUE 4.
+000610*
+000620 PROCEDURE DIVISION USING LK-OUTFILE, LK-RETAIN-STATUS.
+000630*
+000640 0000-MAINLINE.
+000650     MOVE SPACES TO WS-BASE-NAME.
+000660     MOVE FUNCTION TRIM(LK-OUTFILE) TO WS-BASE-NAME.
+000670     MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-OUTFILE))
+000680         TO WS-TRIM-LEN.
+000690*    SHIFT .G2 TO .G3 (OLDEST KEPT GENERATION IS OVERWRITTEN).
+000700     STRING WS-BASE-NAME(1:WS-TRIM-LEN) DELIMITED BY SIZE
+000710            ".G2"                       DELIMITED BY SIZE
+000720         INTO WS-GDG-SOURCE-NAME.
+000730     STRING WS-BASE-NAME(1:WS-TRIM-LEN) DELIMITED BY SIZE
+000740            ".G3"                       DELIMITED BY SIZE
+000750         INTO WS-GDG-DEST-NAME.
+000760     PERFORM 9000-COPY-FILE THRU 9000-EXIT.
+000770*    SHIFT .G1 TO .G2.
+000780     STRING WS-BASE-NAME(1:WS-TRIM-LEN) DELIMITED BY SIZE
+000790            ".G1"                       DELIMITED BY SIZE
+000800         INTO WS-GDG-SOURCE-NAME.
+000810     STRING WS-BASE-NAME(1:WS-TRIM-LEN) DELIMITED BY SIZE
+000820            ".G2"                       DELIMITED BY SIZE
+000830         INTO WS-GDG-DEST-NAME.
+000840     PERFORM 9000-COPY-FILE THRU 9000-EXIT.
+000850*    SHIFT THE CURRENT OUTFILE (ABOUT TO BE OVERWRITTEN BY THE
+000860*    SORT) TO .G1.
+000870     MOVE LK-OUTFILE TO WS-GDG-SOURCE-NAME.
+000880     STRING WS-BASE-NAME(1:WS-TRIM-LEN) DELIMITED BY SIZE
+000890            ".G1"                       DELIMITED BY SIZE
+000900         INTO WS-GDG-DEST-NAME.
+000910     PERFORM 9000-COPY-FILE THRU 9000-EXIT.
+000920     SET LK-RETAIN-OK TO TRUE.
+000930 0000-EXIT.
+000940     GOBACK.
+000950*
+000960*    COPIES WS-GDG-SOURCE-NAME TO WS-GDG-DEST-NAME ONE LINE AT A
+000970*    TIME.  A SOURCE THAT DOESN'T EXIST YET (NO GENERATION HAS
+000980*    REACHED THAT SLOT) IS NOT AN ERROR -- THERE IS SIMPLY
+000990*    NOTHING TO SHIFT INTO THE DESTINATION THIS TIME.
+001000 9000-COPY-FILE.
+001010     OPEN INPUT GDG-SOURCE-FILE.
+001020     IF WS-GDG-SOURCE-NOT-FOUND
+001030         GO TO 9000-EXIT
+001040     END-IF.
+001050     IF NOT WS-GDG-SOURCE-OK
+001060         SET LK-RETAIN-WRITE-FAILED TO TRUE
+001070         GO TO 9000-EXIT
+001080     END-IF.
+001090     OPEN OUTPUT GDG-DEST-FILE.
+001100     IF NOT WS-GDG-DEST-OK
+001110         SET LK-RETAIN-WRITE-FAILED TO TRUE
+001120         CLOSE GDG-SOURCE-FILE
+001130         GO TO 9000-EXIT
+001140     END-IF.
+001150     PERFORM 9100-COPY-ONE-LINE THRU 9100-EXIT
+001160         UNTIL WS-GDG-SOURCE-EOF.
+001170     CLOSE GDG-SOURCE-FILE.
+001180     CLOSE GDG-DEST-FILE.
+001190 9000-EXIT.
+001200     EXIT.
+001210*
+001220 9100-COPY-ONE-LINE.
+001230     READ GDG-SOURCE-FILE
+001240         AT END
+001250             GO TO 9100-EXIT
+001260     END-READ.
+001270     MOVE GDG-SOURCE-RECORD TO GDG-DEST-RECORD.
+001280     WRITE GDG-DEST-RECORD.
+001290 9100-EXIT.
+001300     EXIT.
