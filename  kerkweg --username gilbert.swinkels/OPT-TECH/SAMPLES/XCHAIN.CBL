@@ -0,0 +1,305 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    XCHAIN.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  RUNS A SEQUENCE OF SORT JOB STEPS,
+000110*                 ONE PER LINE OF THE CHAIN CONTROL FILE, THE
+000120*                 WAY A MULTI-STEP JCL JOB RUNS ITS STEPS ONE
+000130*                 AFTER ANOTHER AND USES A COND PARAMETER TO
+000140*                 DECIDE WHETHER A LATER STEP STILL RUNS.  EACH
+000150*                 LINE NAMES A PARM FILE (SEE PARMLOAD FOR ITS
+000160*                 FORMAT) HOLDING THAT STEP'S OWN INFILE/OUTFILE/
+000170*                 CTLSTMT, PLUS A TWO-DIGIT COND LIMIT.  A STEP
+000180*                 RUNS THE SAME TRLRCHK/CTLPARSE/KEYVAL/SORTMBP/
+000190*                 SRTDEDUP/SRTRPT/CSVEXP PIPELINE SAMP ITSELF
+000200*                 RUNS, AND IS LOGGED TO AUDIT.LOG THE SAME WAY.
+000210*                 IF A STEP'S OWN RETCODE COMES BACK HIGHER THAN
+000220*                 ITS COND LIMIT THE REMAINING STEPS ARE SKIPPED,
+000230*                 JUST LIKE A JCL STEP WOULD BE BYPASSED.  THE
+000240*                 WORST RETCODE SEEN ACROSS ALL STEPS RUN BECOMES
+000250*                 THIS JOB'S OWN RETURN-CODE.  A CHAIN STEP DOES
+000260*                 NOT USE GDGROT, CKPTLOAD/CKPTSAVE, SORT-DRYRUN,
+000270*                 OR MERGE MODE -- THOSE ARE ALREADY AVAILABLE BY
+000280*                 RUNNING SAMP DIRECTLY FOR A STEP THAT NEEDS
+000290*                 THEM, AND CHAINING THEM TOGETHER IS OUTSIDE
+000300*                 WHAT THIS WRAPPER IS FOR.
+000305*
+000306*08/09/2026  GS   ADDED SRTSEL TO THE PER-STEP PIPELINE, RIGHT
+000307*                 AFTER SRTDEDUP, SO A STEP WHOSE CTLSTMT CARRIES
+000308*                 A "SELECT(" OPTION NARROWS WS-RPT-OUTFILE DOWN
+000309*                 TO SELECT.DAT THE SAME WAY SAMP ITSELF DOES.
+000310*
+000311*08/09/2026  GS   ADDED SRTSUM TO THE PER-STEP PIPELINE, RIGHT
+000312*                 AFTER CSVEXP, SO A STEP WHOSE CTLSTMT CARRIES A
+000313*                 "SUM(" OPTION WRITES SUMMARY.DAT THE SAME WAY
+000314*                 SAMP ITSELF DOES.
+000315*
+000316*08/09/2026  GS   ADDED NOTIFY RIGHT AFTER AUDITLOG FOR EACH STEP
+000317*                 SO AN OPERATOR WHO ISN'T WATCHING THE CONSOLE
+000318*                 STILL SEES WHICH STEPS ALERTED.
+000319*
+000320*---------------------------------------------------------------*
+000330*CHAIN CONTROL FILE FORMAT (ONE STEP PER LINE)                   *
+000340*    POSITIONS  1-15  PARM FILE NAME FOR THIS STEP               *
+000350*    POSITIONS 16-17  COND LIMIT (2 DIGITS) -- THE HIGHEST       *
+000360*                      RETCODE THIS STEP MAY RETURN WITHOUT      *
+000370*                      STOPPING THE CHAIN                       *
+000380*THE CHAIN CONTROL FILE NAME ITSELF COMES FROM THE CHAIN-CTL-FILE*
+000390*ENVIRONMENT VARIABLE, OR "XCHAIN.CTL" IF THAT IS NOT SET.       *
+000400*---------------------------------------------------------------*
+000410*
+000420 ENVIRONMENT DIVISION.
+000430 CONFIGURATION SECTION.
+000440 SOURCE-COMPUTER.  IBM-PC.
+000450 OBJECT-COMPUTER.  IBM-PC.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT CHAIN-CTL-FILE ASSIGN TO WS-CHAIN-CTL-NAME
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WS-CHAIN-CTL-STATUS.
+000510*
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  CHAIN-CTL-FILE.
+000550 01  CHAIN-CTL-LINE             PIC X(17).
+000560*
+000570 WORKING-STORAGE SECTION.
+000580 01  WS-CHAIN-CTL-NAME        PIC X(15).
+000590 01  WS-CHAIN-CTL-STATUS      PIC X(02).
+000600     88  WS-CHAIN-CTL-OK          VALUE "00".
+000610     88  WS-CHAIN-CTL-EOF         VALUE "10".
+000620*
+000630 01  WS-STEP-PARM-FILE        PIC X(15).
+000640 01  WS-STEP-COND-MAX         PIC 9(02).
+000650 01  WS-STEP-NUM              PIC 9(02) VALUE 0.
+000660 01  WS-STEP-NUM-DISP         PIC Z9.
+000670 01  WS-CHAIN-ABORT-SW        PIC X(01) VALUE "N".
+000680     88  WS-CHAIN-ABORTED         VALUE "Y".
+000690 01  WS-WORST-RETCODE         PIC 9(05) VALUE 0.
+000700*
+000710*THE REMAINING WORKING-STORAGE BELOW IS EVERY FIELD ONE CHAIN
+000720*STEP NEEDS TO RUN THE SAME SORT PIPELINE SAMP RUNS FOR ITSELF,
+000730*RE-INITIALIZED AT THE TOP OF EACH STEP.
+000740 01  INFILE                   PIC X(15).
+000750 01  OUTFILE                  PIC X(15).
+000760 01  CTLSTMT                  PIC X(160).
+000770 01  NUMRECS                  COMP-1.
+000780 01  RETCODE                  COMP-1.
+000790 01  SORT-NUMREC-DISP         PIC 99999.
+000800 01  SORT-STATUS-DISP         PIC 99999.
+000810 COPY CTLSPEC.
+000820 01  PARMLOAD-STATUS          PIC 9(02) COMP-5.
+000830 01  EXPECTED-COUNT           PIC 9(07).
+000840 01  ACTUAL-COUNT             PIC 9(07).
+000850 01  RECON-STATUS             PIC 9(02).
+000860 01  REPORT-STATUS            PIC 9(02).
+000870 01  CSV-STATUS               PIC 9(02).
+000880 01  WS-JOB-NAME              PIC X(08).
+000885 01  WS-OPERATOR-ID           PIC X(08) VALUE SPACES.
+000890 01  AUDIT-STATUS             PIC 9(02).
+000891*NOTIFY-STATUS IS SET BY NOTIFY, WHICH APPENDS AN ALERT OR
+000892*COMPLETE LINE TO NOTIFY.LOG FOR EACH STEP, CALLED RIGHT
+000893*AFTER AUDITLOG.
+000894 01  NOTIFY-STATUS            PIC 9(02).
+000900 01  REJECT-COUNT             PIC 9(07).
+000910 01  KEYVAL-STATUS            PIC 9(02).
+000920     88  KEYVAL-OK                VALUE 0.
+000930 01  WS-SORT-INFILE           PIC X(15).
+000940 01  WS-RPT-OUTFILE           PIC X(15).
+000950 01  DUP-COUNT                PIC 9(07).
+000960 01  DEDUP-STATUS             PIC 9(02).
+000970     88  DEDUP-OK                 VALUE 0.
+000971 01  SELECT-COUNT             PIC 9(07).
+000972 01  SELECT-STATUS            PIC 9(02).
+000973     88  SELECT-OK                VALUE 0.
+000974*GROUP-COUNT/SUM-STATUS ARE SET BY SRTSUM, WHICH ROLLS UP
+000975*CTL-SUM-POS/CTL-SUM-LEN INTO ONE TOTAL PER KEY, WRITTEN TO
+000976*SUMMARY.DAT, WHEN CTLSTMT CARRIES A "SUM(" OPTION.
+000977 01  GROUP-COUNT              PIC 9(07).
+000978 01  SUM-STATUS               PIC 9(02).
+000979     88  SUM-OK                   VALUE 0.
+000981*QA-BEFORE-COUNT/QA-AFTER-COUNT/QA-RECON-STATUS ARE SET BY
+000982*QARECON, WHICH INDEPENDENTLY RECONCILES WS-SORT-INFILE
+000983*(BEFORE THE SORT) AGAINST OUTFILE (AFTER THE SORT) FOR
+000984*EACH STEP, THE SAME WAY SAMP'S OWN MAINLINE DOES.
+000985 01  QA-BEFORE-COUNT          PIC 9(07).
+000986 01  QA-AFTER-COUNT           PIC 9(07).
+000987 01  QA-RECON-STATUS          PIC 9(02).
+000988     88  QA-RECON-OK              VALUE 0.
+000989*
+000990 PROCEDURE DIVISION.
+001000*
+001010 0000-MAINLINE.
+001020     MOVE SPACES TO WS-CHAIN-CTL-NAME.
+001030     ACCEPT WS-CHAIN-CTL-NAME FROM ENVIRONMENT "CHAIN-CTL-FILE".
+001040     IF WS-CHAIN-CTL-NAME = SPACES
+001050         MOVE "XCHAIN.CTL" TO WS-CHAIN-CTL-NAME
+001060     END-IF.
+001070     OPEN INPUT CHAIN-CTL-FILE.
+001080     IF NOT WS-CHAIN-CTL-OK
+001090         DISPLAY "XCHAIN - CANNOT OPEN CHAIN CONTROL FILE: ",
+001100             WS-CHAIN-CTL-NAME
+001110         MOVE 16 TO RETURN-CODE
+001120         STOP RUN
+001130     END-IF.
+001140     PERFORM 1000-RUN-NEXT-STEP THRU 1000-EXIT
+001150         UNTIL WS-CHAIN-CTL-EOF OR WS-CHAIN-ABORTED.
+001160     CLOSE CHAIN-CTL-FILE.
+001170     MOVE WS-WORST-RETCODE TO RETURN-CODE.
+001180     STOP RUN.
+001190*
+001200*    READS ONE LINE OF THE CHAIN CONTROL FILE, RUNS THAT STEP,
+001210*    THEN UPDATES THE RUNNING WORST RETCODE AND DECIDES WHETHER
+001220*    THE STEP'S OWN COND LIMIT ALLOWS THE CHAIN TO CONTINUE.
+001230 1000-RUN-NEXT-STEP.
+001240     READ CHAIN-CTL-FILE
+001250         AT END
+001260             GO TO 1000-EXIT
+001270     END-READ.
+001280     ADD 1 TO WS-STEP-NUM.
+001290     MOVE CHAIN-CTL-LINE(1:15) TO WS-STEP-PARM-FILE.
+001300     MOVE FUNCTION NUMVAL(CHAIN-CTL-LINE(16:2))
+001310         TO WS-STEP-COND-MAX.
+001320     MOVE WS-STEP-NUM TO WS-STEP-NUM-DISP.
+001330     DISPLAY "XCHAIN - STARTING STEP ", WS-STEP-NUM-DISP,
+001340         " PARM=", WS-STEP-PARM-FILE.
+001350     PERFORM 2000-RUN-ONE-STEP THRU 2000-EXIT.
+001360     IF SORT-STATUS-DISP > WS-WORST-RETCODE
+001370         MOVE SORT-STATUS-DISP TO WS-WORST-RETCODE
+001380     END-IF.
+001390     IF SORT-STATUS-DISP > WS-STEP-COND-MAX
+001400         DISPLAY "XCHAIN - STEP ", WS-STEP-NUM-DISP,
+001410             " EXCEEDED ITS COND LIMIT, CHAIN STOPPED"
+001420         SET WS-CHAIN-ABORTED TO TRUE
+001430     END-IF.
+001440 1000-EXIT.
+001450     EXIT.
+001460*
+001470*    RUNS ONE STEP'S SORT PIPELINE, THE SAME SEQUENCE SAMP RUNS
+001480*    FOR ITSELF, AND LOGS IT TO AUDIT.LOG THE SAME WAY REGARDLESS
+001490*    OF WHERE IN THE PIPELINE THE STEP STOPPED.
+001500 2000-RUN-ONE-STEP.
+001510     MOVE 0 TO NUMRECS.
+001520     MOVE 0 TO RETCODE.
+001530     MOVE "SAMP.DAT" TO INFILE.
+001540     MOVE "SORTED.DAT" TO OUTFILE.
+001550     MOVE "S(1,10,C,A)" TO CTLSTMT.
+001555     MOVE "XCHAIN" TO WS-JOB-NAME.
+001560     CALL "PARMLOAD" USING WS-STEP-PARM-FILE,
+001570                            INFILE,
+001580                            OUTFILE,
+001590                            CTLSTMT,
+001595                            WS-OPERATOR-ID,
+001596                            WS-JOB-NAME,
+001600                            PARMLOAD-STATUS.
+001605     DISPLAY "XCHAIN - JOB NAME=" WS-JOB-NAME
+001606         " OPERATOR=" WS-OPERATOR-ID.
+001610     CALL "TRLRCHK" USING INFILE,
+001620                           EXPECTED-COUNT,
+001630                           ACTUAL-COUNT,
+001640                           RECON-STATUS.
+001650     IF RECON-STATUS NOT = ZERO
+001660         DISPLAY "XCHAIN - TRAILER RECONCILIATION FAILED, STEP ",
+001670             WS-STEP-NUM-DISP
+001680         MOVE RECON-STATUS TO RETCODE
+001690         GO TO 2000-WRAPUP
+001700     END-IF.
+001710     CALL "CTLPARSE" USING CTLSTMT,
+001720                            CTL-KEY-TABLE,
+001730                            CTL-OPTIONS,
+001740                            CTL-PARSE-STATUS.
+001750     IF CTL-PARSE-INVALID
+001760         DISPLAY "XCHAIN - CTLSTMT NOT VALID, STEP ",
+001770             WS-STEP-NUM-DISP
+001780         MOVE CTL-PARSE-STATUS TO RETCODE
+001790         GO TO 2000-WRAPUP
+001800     END-IF.
+001810     MOVE INFILE TO WS-SORT-INFILE.
+001820     CALL "KEYVAL" USING INFILE,
+001830                          CTL-KEY-TABLE,
+001840                          REJECT-COUNT,
+001850                          KEYVAL-STATUS.
+001860     IF KEYVAL-OK
+001870         MOVE "CLEAN.DAT" TO WS-SORT-INFILE
+001880         DISPLAY "RECORDS REJECTED FOR BAD KEY = ", REJECT-COUNT
+001890     END-IF.
+001900     DISPLAY "XCHAIN - CALLING OPT-TECH SORT, STEP ",
+001910         WS-STEP-NUM-DISP.
+001920     CALL "SORTMBP" USING WS-SORT-INFILE,
+001930                          OUTFILE,
+001940                          CTLSTMT,
+001950                          NUMRECS,
+001960                          RETCODE.
+001970     IF RETCODE NOT = ZERO
+001980         DISPLAY "XCHAIN - SORT FAILED, STEP ", WS-STEP-NUM-DISP
+001990         GO TO 2000-WRAPUP
+002000     END-IF.
+002005     CALL "QARECON" USING WS-SORT-INFILE,
+002006                           OUTFILE,
+002007                           QA-BEFORE-COUNT,
+002008                           QA-AFTER-COUNT,
+002009                           QA-RECON-STATUS.
+002010     IF NOT QA-RECON-OK
+002011         DISPLAY "XCHAIN - INDEPENDENT RECON FAILED, STEP ",
+002012             WS-STEP-NUM-DISP, " BEFORE=", QA-BEFORE-COUNT,
+002013             " AFTER=", QA-AFTER-COUNT
+002014         MOVE QA-RECON-STATUS TO RETCODE
+002015     END-IF.
+002016     MOVE OUTFILE TO WS-RPT-OUTFILE.
+002020     IF NOT CTL-DEDUP-NONE
+002030         CALL "SRTDEDUP" USING OUTFILE,
+002040                                CTL-KEY-TABLE,
+002050                                CTL-OPTIONS,
+002060                                DUP-COUNT,
+002070                                DEDUP-STATUS
+002080         IF DEDUP-OK
+002090             MOVE "DEDUP.DAT" TO WS-RPT-OUTFILE
+002100             DISPLAY "RECORDS REMOVED AS DUPLICATES = ", DUP-COUNT
+002110         END-IF
+002120     END-IF.
+002121     IF CTL-SELECT-ACTIVE
+002122         CALL "SRTSEL" USING WS-RPT-OUTFILE,
+002123                              CTL-KEY-TABLE,
+002124                              CTL-OPTIONS,
+002125                              SELECT-COUNT,
+002126                              SELECT-STATUS
+002127         IF SELECT-OK
+002128             MOVE "SELECT.DAT" TO WS-RPT-OUTFILE
+002129             DISPLAY "RECORDS SELECTED = ", SELECT-COUNT
+002130         END-IF
+002131     END-IF.
+002132     CALL "SRTRPT" USING WS-RPT-OUTFILE, CTLSTMT, REPORT-STATUS.
+002140     CALL "CSVEXP" USING WS-RPT-OUTFILE, CSV-STATUS.
+002141     IF CTL-SUM-ACTIVE
+002142         CALL "SRTSUM" USING WS-RPT-OUTFILE,
+002143                              CTL-KEY-TABLE,
+002144                              CTL-OPTIONS,
+002145                              GROUP-COUNT,
+002146                              SUM-STATUS
+002147         IF SUM-OK
+002148             DISPLAY "SUMMARY GROUPS WRITTEN = ", GROUP-COUNT
+002149         END-IF
+002150     END-IF.
+002155 2000-WRAPUP.
+002160     MOVE NUMRECS TO SORT-NUMREC-DISP.
+002170     MOVE RETCODE TO SORT-STATUS-DISP.
+002180     DISPLAY "RECORDS SORTED= ", SORT-NUMREC-DISP.
+002190     DISPLAY "STATUS CODE=    ", SORT-STATUS-DISP.
+002210     CALL "AUDITLOG" USING WS-JOB-NAME,
+002215                            WS-OPERATOR-ID,
+002220                            INFILE,
+002230                            OUTFILE,
+002240                            SORT-NUMREC-DISP,
+002250                            SORT-STATUS-DISP,
+002260                            AUDIT-STATUS.
+002265     CALL "NOTIFY" USING WS-JOB-NAME,
+002266                          WS-OPERATOR-ID,
+002267                          SORT-STATUS-DISP,
+002268                          NOTIFY-STATUS.
+002270 2000-EXIT.
+002280     EXIT.
