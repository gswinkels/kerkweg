@@ -3,6 +3,11 @@
        Environment Division.
        Data Division.
          Working-storage section.
+      *> INFILE-LEN/OUTFILE-LEN/CTL-STMT-LEN TELL THE VENDOR ROUTINE
+      *> HOW MUCH OF EACH OVERSIZED PIC X(4095) BUFFER IS ACTUALLY
+      *> MEANINGFUL, THE SAME WAY __RMFCB IS HANDED A LEN FOR ITS
+      *> IO-AREA.  WITHOUT THEM THE VENDOR ROUTINE HAS NO WAY TO KNOW
+      *> WHERE THE CALLER'S DATA ENDS AND THE TRAILING SPACES BEGIN.
        77 INFILE-LEN       PIC 9(4) COMP-5 VALUE 0.
        77 OUTFILE-LEN      PIC 9(4) COMP-5 VALUE 0.
        77 CTL-STMT-LEN      PIC 9(4) COMP-5 VALUE 0.
@@ -14,15 +19,22 @@
        77  NUM-RECS         PIC 9(4)   COMP-5.
        77  RET-CODE         PIC 9(4)   COMP-5.
 
-       Procedure Division using INFILE, 
-                                OUTFILE, 
-                                CTL-STMT, 
-                                NUM-RECS, 
+       Procedure Division using INFILE,
+                                OUTFILE,
+                                CTL-STMT,
+                                NUM-RECS,
                                 RET-CODE.
        Begin-program.
-           CALL "__SMFCB" USING INFILE, 
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(INFILE)) TO INFILE-LEN.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(OUTFILE)) TO OUTFILE-LEN.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CTL-STMT))
+               TO CTL-STMT-LEN.
+           CALL "__SMFCB" USING INFILE,
+                                  INFILE-LEN,
                                   OUTFILE,
-                                  CTL-STMT, 
+                                  OUTFILE-LEN,
+                                  CTL-STMT,
+                                  CTL-STMT-LEN,
                                   NUM-RECS,
                                   RET-CODE.
 
