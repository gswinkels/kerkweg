@@ -0,0 +1,159 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    KEYVAL.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  READS INFILE AND, FOR EVERY KEY
+000110*                 SPEC IN CTL-KEY-TABLE DECLARED TYPE "N"
+000120*                 (NUMERIC DISPLAY), CHECKS THAT THE BYTES AT
+000130*                 THAT KEY'S POSITION ARE ALL NUMERIC.  A RECORD
+000140*                 THAT FAILS IS WRITTEN TO REJECT.DAT INSTEAD OF
+000150*                 GOING TO THE SORT; EVERY OTHER RECORD (AND THE
+000160*                 TRAILER) IS COPIED UNCHANGED TO CLEAN.DAT,
+000170*                 WHICH THE CALLING DRIVER POINTS THE SORT AT IN
+000180*                 PLACE OF THE ORIGINAL INFILE.  KEY TYPES "C"
+000190*                 (CHARACTER), "P" (PACKED), AND "B" (BINARY)
+000200*                 ARE NOT CHECKED -- "C" HAS NO INVALID VALUE,
+000210*                 AND A DISPLAY-STYLE NUMERIC TEST ON PACKED OR
+000220*                 BINARY BYTES IS NOT MEANINGFUL.  CALLED BY
+000230*                 EACH DRIVER AFTER CTLPARSE AND BEFORE THE SORT.
+000240*
+000245*08/09/2026  GS   WIDENED EACH FD TO RECORD IS VARYING IN SIZE
+000246*                 FROM 1 TO 200 CHARACTERS, DEPENDING ON A
+000247*                 PER-FILE LENGTH ITEM, SO A RECORD LONGER THAN
+000248*                 THE FIXED 82-BYTE SAMPREC LAYOUT PASSES
+000249*                 THROUGH TO CLEAN.DAT/REJECT.DAT AT ITS OWN
+000250*                 LENGTH INSTEAD OF BEING TRUNCATED ON READ OR
+000251*                 PADDED OUT TO 82 ON WRITE.
+000252*
+000253 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER.  IBM-PC.
+000280 OBJECT-COMPUTER.  IBM-PC.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT INFILE-FILE ASSIGN TO WS-INFILE-NAME
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS WS-INFILE-STATUS.
+000340     SELECT CLEAN-FILE ASSIGN TO "CLEAN.DAT"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-CLEAN-FILE-STATUS.
+000370     SELECT REJECT-FILE ASSIGN TO "REJECT.DAT"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-REJECT-FILE-STATUS.
+000400*
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  INFILE-FILE
+000431     RECORD IS VARYING IN SIZE FROM 1 TO 200 CHARACTERS
+000432         DEPENDING ON WS-INFILE-REC-LEN.
+000440 01  INFILE-RECORD               PIC X(200).
+000450 FD  CLEAN-FILE
+000451     RECORD IS VARYING IN SIZE FROM 1 TO 200 CHARACTERS
+000452         DEPENDING ON WS-CLEAN-REC-LEN.
+000460 01  CLEAN-FILE-RECORD           PIC X(200).
+000470 FD  REJECT-FILE
+000471     RECORD IS VARYING IN SIZE FROM 1 TO 200 CHARACTERS
+000472         DEPENDING ON WS-REJECT-REC-LEN.
+000480 01  REJECT-FILE-RECORD          PIC X(200).
+000490*
+000500 WORKING-STORAGE SECTION.
+000510 01  WS-INFILE-NAME            PIC X(15).
+000520 01  WS-INFILE-STATUS          PIC X(02).
+000530     88  WS-INFILE-OK              VALUE "00".
+000540     88  WS-INFILE-EOF             VALUE "10".
+000545 01  WS-INFILE-REC-LEN         PIC 9(04) COMP-5 VALUE 82.
+000546 01  WS-CLEAN-REC-LEN          PIC 9(04) COMP-5 VALUE 82.
+000547 01  WS-REJECT-REC-LEN         PIC 9(04) COMP-5 VALUE 82.
+000550 01  WS-CLEAN-FILE-STATUS      PIC X(02).
+000560 01  WS-REJECT-FILE-STATUS     PIC X(02).
+000570 01  WS-RAW-RECORD             PIC X(200).
+000580 01  WS-REJECT-COUNT           PIC 9(07) VALUE 0.
+000590 01  WS-RECORD-VALID-SW        PIC X(01).
+000600     88  WS-RECORD-VALID           VALUE "Y".
+000610     88  WS-RECORD-INVALID         VALUE "N".
+000620 COPY SAMPREC.
+000630*
+000640 LINKAGE SECTION.
+000650 01  LK-INFILE                 PIC X(15).
+000660 COPY CTLSPEC.
+000670 01  LK-REJECT-COUNT           PIC 9(07).
+000680 01  LK-KEYVAL-STATUS          PIC 9(02).
+000690     88  LK-KEYVAL-OK              VALUE 0.
+000700     88  LK-KEYVAL-FILE-NOT-FOUND  VALUE 4.
+000710*
+000720 PROCEDURE DIVISION USING LK-INFILE,
+000730                          CTL-KEY-TABLE,
+000740                          LK-REJECT-COUNT,
+000750                          LK-KEYVAL-STATUS.
+000760*
+000770 0000-MAINLINE.
+000780     MOVE 0 TO WS-REJECT-COUNT.
+000790     MOVE SPACES TO WS-INFILE-NAME.
+000800     MOVE LK-INFILE TO WS-INFILE-NAME.
+000810     OPEN INPUT INFILE-FILE.
+000820     IF NOT WS-INFILE-OK
+000830         SET LK-KEYVAL-FILE-NOT-FOUND TO TRUE
+000840         GO TO 0000-EXIT
+000850     END-IF.
+000860     OPEN OUTPUT CLEAN-FILE.
+000870     OPEN OUTPUT REJECT-FILE.
+000880     PERFORM 1000-READ-ONE-RECORD THRU 1000-EXIT
+000890         UNTIL WS-INFILE-EOF.
+000900     CLOSE INFILE-FILE, CLEAN-FILE, REJECT-FILE.
+000910     MOVE WS-REJECT-COUNT TO LK-REJECT-COUNT.
+000920     SET LK-KEYVAL-OK TO TRUE.
+000930 0000-EXIT.
+000940     GOBACK.
+000950*
+000960 1000-READ-ONE-RECORD.
+000970     READ INFILE-FILE
+000980         AT END
+000990             GO TO 1000-EXIT
+001000     END-READ.
+001010     MOVE SPACES TO WS-RAW-RECORD.
+001011     MOVE INFILE-RECORD(1:WS-INFILE-REC-LEN) TO WS-RAW-RECORD.
+001020     MOVE INFILE-RECORD TO SAMP-TRAILER-RECORD.
+001030     IF SAMP-IS-TRAILER
+001040         MOVE WS-INFILE-REC-LEN TO WS-CLEAN-REC-LEN
+001050         MOVE WS-RAW-RECORD(1:WS-CLEAN-REC-LEN)
+001051             TO CLEAN-FILE-RECORD(1:WS-CLEAN-REC-LEN)
+001052         WRITE CLEAN-FILE-RECORD
+001060         GO TO 1000-EXIT
+001070     END-IF.
+001080     SET WS-RECORD-VALID TO TRUE.
+001090     PERFORM 2000-CHECK-ONE-KEY THRU 2000-EXIT
+001100         VARYING CTL-KEY-IDX FROM 1 BY 1
+001110         UNTIL CTL-KEY-IDX > CTL-KEY-COUNT
+001120            OR WS-RECORD-INVALID.
+001130     IF WS-RECORD-VALID
+001140         MOVE WS-INFILE-REC-LEN TO WS-CLEAN-REC-LEN
+001141         MOVE WS-RAW-RECORD(1:WS-CLEAN-REC-LEN)
+001142             TO CLEAN-FILE-RECORD(1:WS-CLEAN-REC-LEN)
+001150         WRITE CLEAN-FILE-RECORD
+001160     ELSE
+001170         MOVE WS-INFILE-REC-LEN TO WS-REJECT-REC-LEN
+001171         MOVE WS-RAW-RECORD(1:WS-REJECT-REC-LEN)
+001172             TO REJECT-FILE-RECORD(1:WS-REJECT-REC-LEN)
+001180         WRITE REJECT-FILE-RECORD
+001190         ADD 1 TO WS-REJECT-COUNT
+001200     END-IF.
+001210 1000-EXIT.
+001220     EXIT.
+001230*
+001240 2000-CHECK-ONE-KEY.
+001250     EVALUATE TRUE
+001260         WHEN CTL-KEY-TYPE-NUMERIC(CTL-KEY-IDX)
+001270             IF WS-RAW-RECORD(CTL-KEY-POS(CTL-KEY-IDX):
+001280                 CTL-KEY-LEN(CTL-KEY-IDX)) NOT NUMERIC
+001290                 SET WS-RECORD-INVALID TO TRUE
+001300             END-IF
+001310         WHEN OTHER
+001320             CONTINUE
+001330     END-EVALUATE.
+001340 2000-EXIT.
+001350     EXIT.
