@@ -0,0 +1,186 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SRTRPT.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  SUMMARIZES THE SORTED OUTPUT FILE --
+000110*                 RECORD COUNT, TOTAL TRANSACTION AMOUNT, AND THE
+000120*                 LOW/HIGH ACCOUNT NUMBER ON THE FILE -- TO THE
+000130*                 CONSOLE AND TO SRTRPT.RPT.  CALLED BY EACH DRIVER
+000140*                 IMMEDIATELY AFTER A SUCCESSFUL SORT.
+000145*08/09/2026  GS   ADDED THE CTL-STMT PARAMETER SO THE REPORT CAN
+000146*                 BE DRIVEN OFF THE ACTUAL SORT KEY(S) INSTEAD OF
+000147*                 THE ACCOUNT NUMBER ALONE -- CALLS CTLPARSE AND
+000148*                 KEYBUILD TO GET THE LOW/HIGH COMPOSITE KEY AND
+000149*                 A COUNT OF ANY KEY VALUE THAT REPEATS.
+000150*
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 SOURCE-COMPUTER.  IBM-PC.
+000190 OBJECT-COMPUTER.  IBM-PC.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT SORTED-FILE ASSIGN TO WS-SORTED-FILE-NAME
+000230         ORGANIZATION IS LINE SEQUENTIAL
+000240         FILE STATUS IS WS-SORTED-FILE-STATUS.
+000250     SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILE-NAME
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000270         FILE STATUS IS WS-REPORT-FILE-STATUS.
+000280*
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  SORTED-FILE.
+000320 01  SORTED-FILE-RECORD          PIC X(82).
+000330 FD  REPORT-FILE.
+000340 01  REPORT-LINE                 PIC X(80).
+000350*
+000360 WORKING-STORAGE SECTION.
+000370 01  WS-SORTED-FILE-NAME       PIC X(15).
+000380 01  WS-SORTED-FILE-STATUS     PIC X(02).
+000390     88  WS-SORTED-FILE-OK         VALUE "00".
+000400     88  WS-SORTED-FILE-EOF        VALUE "10".
+000410 01  WS-REPORT-FILE-NAME       PIC X(15) VALUE "SRTRPT.RPT".
+000420 01  WS-REPORT-FILE-STATUS     PIC X(02).
+000430 01  WS-DETAIL-COUNT           PIC 9(07) COMP-5 VALUE 0.
+000440 01  WS-TOTAL-AMOUNT           PIC S9(11)V99 COMP-3 VALUE 0.
+000450 01  WS-LOW-ACCOUNT            PIC X(10) VALUE HIGH-VALUES.
+000460 01  WS-HIGH-ACCOUNT           PIC X(10) VALUE LOW-VALUES.
+000470 01  WS-EDIT-COUNT             PIC ZZZ,ZZ9.
+000480 01  WS-EDIT-AMOUNT            PIC Z,ZZZ,ZZZ,ZZ9.99-.
+000485 01  WS-EDIT-DUP-COUNT         PIC ZZZ,ZZ9.
+000490 COPY SAMPREC.
+000491*
+000492*WS-KEY-VALUE/WS-KEY-LOW/WS-KEY-HIGH/WS-PREV-KEY HOLD THE
+000493*COMPOSITE SORT KEY (AS OPPOSED TO THE ACCOUNT NUMBER ABOVE,
+000494*WHICH IS A BUSINESS FIGURE KEPT FOR ITS OWN SAKE) BUILT BY
+000495*KEYBUILD OUT OF WHATEVER FIELD(S) CTL-STMT NAMES.
+000496 01  WS-KEY-VALUE              PIC X(82).
+000497 01  WS-KEY-LOW                PIC X(82) VALUE HIGH-VALUES.
+000498 01  WS-KEY-HIGH               PIC X(82) VALUE LOW-VALUES.
+000499 01  WS-PREV-KEY               PIC X(82).
+000500 01  WS-DUP-COUNT              PIC 9(07) COMP-5 VALUE 0.
+000501 01  WS-FIRST-RECORD-SW        PIC X(01) VALUE "Y".
+000502     88  WS-FIRST-RECORD           VALUE "Y".
+000503 COPY CTLSPEC.
+000504*
+000510 LINKAGE SECTION.
+000520 01  LK-OUTFILE                PIC X(15).
+000525 01  LK-CTL-STMT               PIC X(160).
+000530 01  LK-REPORT-STATUS          PIC 9(02).
+000540     88  LK-REPORT-OK              VALUE 0.
+000550     88  LK-REPORT-FILE-NOT-FOUND  VALUE 4.
+000560*
+000570 PROCEDURE DIVISION USING LK-OUTFILE, LK-CTL-STMT,
+000571                           LK-REPORT-STATUS.
+000580*
+000590 0000-MAINLINE.
+000600     MOVE SPACES TO WS-SORTED-FILE-NAME.
+000610     MOVE LK-OUTFILE TO WS-SORTED-FILE-NAME.
+000615     CALL "CTLPARSE" USING LK-CTL-STMT,
+000616                            CTL-KEY-TABLE,
+000617                            CTL-OPTIONS,
+000618                            CTL-PARSE-STATUS.
+000619     IF CTL-PARSE-INVALID
+000620         MOVE 0 TO CTL-KEY-COUNT
+000621     END-IF.
+000622     OPEN INPUT SORTED-FILE.
+000630     IF NOT WS-SORTED-FILE-OK
+000640         SET LK-REPORT-FILE-NOT-FOUND TO TRUE
+000650         GO TO 0000-EXIT
+000660     END-IF.
+000670     PERFORM 1000-READ-ONE-RECORD THRU 1000-EXIT
+000680         UNTIL WS-SORTED-FILE-EOF.
+000690     CLOSE SORTED-FILE.
+000700     PERFORM 2000-WRITE-REPORT THRU 2000-EXIT.
+000710     SET LK-REPORT-OK TO TRUE.
+000720 0000-EXIT.
+000730     GOBACK.
+000740*
+000750 1000-READ-ONE-RECORD.
+000760     READ SORTED-FILE
+000770         AT END
+000780             GO TO 1000-EXIT
+000790     END-READ.
+000800     MOVE SORTED-FILE-RECORD TO SAMP-TRAILER-RECORD.
+000810     IF SAMP-IS-TRAILER
+000820         GO TO 1000-EXIT
+000830     END-IF.
+000840     MOVE SORTED-FILE-RECORD TO SAMP-DETAIL-RECORD.
+000850     ADD 1 TO WS-DETAIL-COUNT.
+000860     ADD SAMP-TRANSACTION-AMOUNT TO WS-TOTAL-AMOUNT.
+000870     IF SAMP-ACCOUNT-NUMBER < WS-LOW-ACCOUNT
+000880         MOVE SAMP-ACCOUNT-NUMBER TO WS-LOW-ACCOUNT
+000890     END-IF.
+000900     IF SAMP-ACCOUNT-NUMBER > WS-HIGH-ACCOUNT
+000910         MOVE SAMP-ACCOUNT-NUMBER TO WS-HIGH-ACCOUNT
+000920     END-IF.
+000921     MOVE SPACES TO WS-KEY-VALUE.
+000922     CALL "KEYBUILD" USING SORTED-FILE-RECORD, CTL-KEY-TABLE,
+000923                            WS-KEY-VALUE.
+000924     IF WS-KEY-VALUE < WS-KEY-LOW
+000925         MOVE WS-KEY-VALUE TO WS-KEY-LOW
+000926     END-IF.
+000927     IF WS-KEY-VALUE > WS-KEY-HIGH
+000928         MOVE WS-KEY-VALUE TO WS-KEY-HIGH
+000929     END-IF.
+000930     IF WS-FIRST-RECORD
+000931         MOVE "N" TO WS-FIRST-RECORD-SW
+000932     ELSE
+000933         IF WS-KEY-VALUE = WS-PREV-KEY
+000934             ADD 1 TO WS-DUP-COUNT
+000935         END-IF
+000936     END-IF.
+000937     MOVE WS-KEY-VALUE TO WS-PREV-KEY.
+000938 1000-EXIT.
+000939     EXIT.
+000950*
+000960 2000-WRITE-REPORT.
+000970     MOVE WS-DETAIL-COUNT TO WS-EDIT-COUNT.
+000980     MOVE WS-TOTAL-AMOUNT TO WS-EDIT-AMOUNT.
+000985     MOVE WS-DUP-COUNT TO WS-EDIT-DUP-COUNT.
+000990     DISPLAY "SRTRPT - RECORDS ON FILE   = ", WS-EDIT-COUNT.
+001000     DISPLAY "SRTRPT - TOTAL AMOUNT      = ", WS-EDIT-AMOUNT.
+001010     DISPLAY "SRTRPT - LOW ACCOUNT NBR   = ", WS-LOW-ACCOUNT.
+001020     DISPLAY "SRTRPT - HIGH ACCOUNT NBR  = ", WS-HIGH-ACCOUNT.
+001021     DISPLAY "SRTRPT - LOW SORT KEY      = ",
+001022         FUNCTION TRIM(WS-KEY-LOW).
+001023     DISPLAY "SRTRPT - HIGH SORT KEY     = ",
+001024         FUNCTION TRIM(WS-KEY-HIGH).
+001025     DISPLAY "SRTRPT - DUPLICATE KEYS    = ", WS-EDIT-DUP-COUNT.
+001030     OPEN OUTPUT REPORT-FILE.
+001040     MOVE SPACES TO REPORT-LINE.
+001050     STRING "RECORDS ON FILE   = " WS-EDIT-COUNT
+001060         DELIMITED BY SIZE INTO REPORT-LINE.
+001070     WRITE REPORT-LINE.
+001080     MOVE SPACES TO REPORT-LINE.
+001090     STRING "TOTAL AMOUNT      = " WS-EDIT-AMOUNT
+001100         DELIMITED BY SIZE INTO REPORT-LINE.
+001110     WRITE REPORT-LINE.
+001120     MOVE SPACES TO REPORT-LINE.
+001130     STRING "LOW ACCOUNT NBR   = " WS-LOW-ACCOUNT
+001140         DELIMITED BY SIZE INTO REPORT-LINE.
+001150     WRITE REPORT-LINE.
+001160     MOVE SPACES TO REPORT-LINE.
+001170     STRING "HIGH ACCOUNT NBR  = " WS-HIGH-ACCOUNT
+001180         DELIMITED BY SIZE INTO REPORT-LINE.
+001190     WRITE REPORT-LINE.
+001191     MOVE SPACES TO REPORT-LINE.
+001192     STRING "LOW SORT KEY      = " FUNCTION TRIM(WS-KEY-LOW)
+001193         DELIMITED BY SIZE INTO REPORT-LINE.
+001194     WRITE REPORT-LINE.
+001195     MOVE SPACES TO REPORT-LINE.
+001196     STRING "HIGH SORT KEY     = " FUNCTION TRIM(WS-KEY-HIGH)
+001197         DELIMITED BY SIZE INTO REPORT-LINE.
+001198     WRITE REPORT-LINE.
+001199     MOVE SPACES TO REPORT-LINE.
+001200     STRING "DUPLICATE KEYS    = " WS-EDIT-DUP-COUNT
+001201         DELIMITED BY SIZE INTO REPORT-LINE.
+001202     WRITE REPORT-LINE.
+001203     CLOSE REPORT-FILE.
+001210 2000-EXIT.
+001220     EXIT.
+
