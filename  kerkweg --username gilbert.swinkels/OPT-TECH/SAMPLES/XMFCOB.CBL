@@ -6,24 +6,412 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
 77  INFILE           PIC X(15)  VALUE "SAMP.DAT/".
 77  OUTFILE          PIC X(15)  VALUE "SORTED.DAT/".
-77  CTL-STMT         PIC X(30)  VALUE "S(1,10,C,A)/".
-*-> THE '/' AFTER THE ABOVE PARAMETERS IS REQUIRED <-
+77  CTL-STMT         PIC X(160) VALUE "S(1,10,C,A)/".
+*> THE '/' AFTER THE ABOVE PARAMETERS IS REQUIRED <-
 77  NUM-RECS         PIC 9(4)   COMP.
 77  RET-CODE         PIC 9(4)   COMP.
 77  SORT-STATUS-DISP PIC 9(5).
 77  NUM-RECS-DISP    PIC 9(5).
+*> PARM-FILE-NAME NAMES THE OPTIONAL OVERRIDE FILE READ BY
+*> PARMLOAD SO OPS CAN REPOINT INFILE/OUTFILE/CTL-STMT TO A
+*> NEW EXTRACT WITHOUT A RECOMPILE.
+77  PARM-FILE-NAME    PIC X(15)  VALUE "XMFCOB.PRM".
+77  PARMLOAD-STATUS   PIC 9(4)   COMP-5.
+77  WS-TRIMMED        PIC X(160).
+77  WS-TRIM-LEN       PIC 9(2)   COMP-5.
+77  WS-RECON-INFILE   PIC X(15).
+*> EXPECTED-COUNT/ACTUAL-COUNT/RECON-STATUS ARE SET BY
+*> TRLRCHK, WHICH RECONCILES THE TRAILER RECORD COUNT IN
+*> INFILE AGAINST THE DETAIL RECORDS ACTUALLY THERE
+*> BEFORE THE FILE IS HANDED TO THE SORT.
+77  EXPECTED-COUNT    PIC 9(7).
+77  ACTUAL-COUNT      PIC 9(7).
+77  RECON-STATUS      PIC 9(2).
+77  WS-RECON-OUTFILE  PIC X(15).
+77  WS-RECON-CTLSTMT  PIC X(160).
+77  REPORT-STATUS     PIC 9(2).
+*> CSV-STATUS IS SET BY CSVEXP, WHICH EXPORTS SORTED.DAT TO
+*> SORTED.CSV FOR THE FINANCE TEAM RIGHT AFTER SRTRPT RUNS.
+77  CSV-STATUS        PIC 9(2).
+*> WS-JOB-NAME/AUDIT-STATUS ARE USED TO RECORD THIS RUN IN THE
+*> CENTRAL AUDIT.LOG VIA AUDITLOG, CALLED JUST BEFORE STOP RUN.
+77  WS-JOB-NAME       PIC X(8)   VALUE "XMFCOB".
+77  WS-OPERATOR-ID    PIC X(8)   VALUE SPACES.
+77  AUDIT-STATUS      PIC 9(2).
+*> NOTIFY-STATUS IS SET BY NOTIFY, WHICH APPENDS AN ALERT OR
+*> COMPLETE LINE TO NOTIFY.LOG FOR THIS RUN, CALLED RIGHT AFTER
+*> AUDITLOG.
+77  NOTIFY-STATUS     PIC 9(2).
+*> CTL-KEY-TABLE/CTL-OPTIONS/CTL-PARSE-STATUS ARE FILLED IN BY
+*> CTLPARSE, WHICH VALIDATES CTL-STMT (INCLUDING MULTI-KEY SPECS)
+*> BEFORE THE SORT IS CALLED.
+COPY CTLSPEC.
+*> REJECT-COUNT/KEYVAL-STATUS ARE SET BY KEYVAL, WHICH SPLITS
+*> WS-RECON-INFILE INTO CLEAN.DAT (RECORDS WHOSE KEYS PASS
+*> VALIDATION) AND REJECT.DAT (RECORDS THAT DON'T).
+*> WS-SORT-INFILE NAMES THE FILE ACTUALLY HANDED TO THE SORT, SO
+*> INFILE ITSELF STILL NAMES THE ORIGINAL EXTRACT WHEREVER IT IS
+*> DISPLAYED OR LOGGED.
+77  REJECT-COUNT      PIC 9(7).
+77  KEYVAL-STATUS     PIC 9(2).
+    88  KEYVAL-OK             VALUE 0.
+    88  KEYVAL-FILE-NOT-FOUND VALUE 4.
+77  WS-SORT-INFILE    PIC X(15).
+*> WS-SORT-MESSAGE IS SET BY ERRMSG, WHICH TRANSLATES THE SORT'S
+*> RETURN CODE INTO AN OPERATOR-FRIENDLY MESSAGE FOR THE CONSOLE.
+77  WS-SORT-MESSAGE   PIC X(60).
+*> CKPT-FILE-NAME NAMES THIS DRIVER'S OWN CHECKPOINT FILE.
+*> CKPTLOAD/CKPTSAVE USE IT TO SKIP RE-SORTING A LARGE SAMP.DAT
+*> WHEN THIS JOB IS RESTARTED AFTER ABENDING PAST THE SORT STEP.
+77  CKPT-FILE-NAME    PIC X(15)  VALUE "XMFCOB.CKP".
+77  CKPT-SAVED-OUTFILE PIC X(15).
+77  CKPT-STATUS       PIC 9(2).
+    88  CKPT-FOUND           VALUE 0.
+    88  CKPT-NOT-FOUND       VALUE 4.
+*> GDG-STATUS IS SET BY GDGROT, WHICH KEEPS THREE GENERATIONS OF
+*> OUTFILE (.G1/.G2/.G3) BY ROTATING THE PRIOR CONTENTS OF
+*> OUTFILE DOWN THE CHAIN BEFORE THE SORT OVERWRITES IT.
+77  GDG-STATUS        PIC 9(2).
+    88  GDG-OK                VALUE 0.
+    88  GDG-WRITE-FAILED      VALUE 4.
+77  WS-GDG-OUTFILE    PIC X(15).
+*> WS-DRY-RUN-SW IS SET FROM THE SORT-DRYRUN ENVIRONMENT
+*> VARIABLE, THE SAME WAY XDISP LOOKS UP SORT-PLATFORM.  A DRY
+*> RUN VALIDATES THE TRAILER COUNT AND CTL-STMT AND THEN
+*> PREVIEWS THE JOB WITHOUT CALLING KEYVAL, GDGROT, THE VENDOR
+*> SORT, OR AUDITLOG, AND WITHOUT TOUCHING THE CHECKPOINT FILE.
+77  WS-DRY-RUN-SW     PIC X(01).
+    88  DRY-RUN-REQUESTED     VALUE "Y" "y".
+*> WS-SPACE-REC-LEN/SPACE-STATUS ARE USED BY SPACECHK, WHICH
+*> ESTIMATES THE WORK-FILE SPACE THE SORT NEEDS FROM THE
+*> TRAILER'S RECORD COUNT AND COMPARES IT AGAINST THE OPTIONAL
+*> SORT-WORKSPACE ENVIRONMENT VARIABLE BEFORE THE SORT IS CALLED.
+77  WS-SPACE-REC-LEN  PIC 9(04) COMP-5 VALUE 82.
+77  SPACE-STATUS      PIC 9(02).
+    88  SPACE-OK              VALUE 0.
+    88  SPACE-INSUFFICIENT    VALUE 8.
+*> WS-MERGE-SORT-INFILE IS WS-SORT-INFILE WITH THE TRAILING "/"
+*> DELIMITER STRIPPED OFF, THE SAME WAY WS-GDG-OUTFILE ALREADY
+*> STRIPS IT FROM OUTFILE.  SRTMERGE OPENS ITS FILES BY A REAL
+*> LINE SEQUENTIAL ASSIGN NAME, UNLIKE THE VENDOR SORT, SO IT
+*> MUST NOT BE HANDED THE SLASH-SUFFIXED FORM.
+77  WS-MERGE-SORT-INFILE PIC X(15).
+*> WS-MERGE-INFILE2 NAMES THE SECOND ALREADY-SORTED INPUT FILE
+*> MERGED WITH WS-SORT-INFILE WHEN CTL-STMT CARRIES THE "M"
+*> OPTION, VIA SRTMERGE, IN PLACE OF THE NORMAL VENDOR SORT
+*> CALL.  WS-MERGE-NUMRECS/WS-MERGE-RETCODE MATCH SRTMERGE'S
+*> OWN LINKAGE PICTURES; NUM-RECS/RET-CODE ARE COMP, SO THE
+*> MERGE RESULT IS MOVED INTO THEM AFTERWARD RATHER THAN
+*> PASSED DIRECTLY.
+77  WS-MERGE-INFILE2  PIC X(15).
+77  WS-MERGE-NUMRECS  PIC 9(07).
+77  WS-MERGE-RETCODE  PIC 9(02).
+*> WS-RPT-OUTFILE NAMES WHICHEVER FILE SRTRPT/CSVEXP ACTUALLY
+*> READ -- WS-RECON-OUTFILE ITSELF, OR DEDUP.DAT WHEN
+*> SRTDEDUP HAS JUST REMOVED DUPLICATE-KEY RECORDS FROM IT
+*> BECAUSE CTL-STMT CARRIED A "DEDUP(" OPTION.  DUP-COUNT/
+*> DEDUP-STATUS ARE SET BY SRTDEDUP.
+77  WS-RPT-OUTFILE   PIC X(15).
+77  DUP-COUNT        PIC 9(07).
+77  DEDUP-STATUS     PIC 9(02).
+    88  DEDUP-OK             VALUE 0.
+    88  DEDUP-FILE-NOT-FOUND VALUE 4.
+*> SELECT-COUNT/SELECT-STATUS ARE SET BY SRTSEL, WHICH RUNS
+*> RIGHT AFTER SRTDEDUP AND NARROWS WS-RPT-OUTFILE DOWN TO
+*> SELECT.DAT WHEN CTL-STMT CARRIES A "SELECT(" OPTION.
+77  SELECT-COUNT     PIC 9(07).
+77  SELECT-STATUS    PIC 9(02).
+    88  SELECT-OK             VALUE 0.
+    88  SELECT-FILE-NOT-FOUND VALUE 4.
+*> GROUP-COUNT/SUM-STATUS ARE SET BY SRTSUM, WHICH ROLLS UP
+*> CTL-SUM-POS/CTL-SUM-LEN INTO ONE TOTAL PER KEY, WRITTEN TO
+*> SUMMARY.DAT, WHEN CTL-STMT CARRIES A "SUM(" OPTION.
+77  GROUP-COUNT      PIC 9(07).
+77  SUM-STATUS       PIC 9(02).
+    88  SUM-OK                VALUE 0.
+    88  SUM-FILE-NOT-FOUND    VALUE 4.
+*> WS-QA-BEFORE-FILE NAMES THE REAL (DELIMITER-STRIPPED) FILE
+*> WS-SORT-INFILE ACTUALLY POINTED AT WHEN THE SORT RAN, SO
+*> QARECON CAN OPEN IT BY ITS NAME ON DISK.  QA-BEFORE-COUNT/
+*> QA-AFTER-COUNT/QA-RECON-STATUS ARE SET BY QARECON, WHICH
+*> INDEPENDENTLY RECONCILES THAT FILE AGAINST WS-GDG-OUTFILE
+*> (THE REAL NAME OF OUTFILE) -- RECORD COUNT AND TOTAL AMOUNT
+*> TIED TO EACH OTHER RATHER THAN TO THE SORT'S OWN NUM-RECS.
+*> CALLED ONLY WHEN THE SORT ACTUALLY RAN (NOT A MERGE, NOT A
+*> CHECKPOINT-RESTART SKIP).
+77  WS-QA-BEFORE-FILE PIC X(15).
+77  QA-BEFORE-COUNT  PIC 9(07).
+77  QA-AFTER-COUNT   PIC 9(07).
+77  QA-RECON-STATUS  PIC 9(02).
+    88  QA-RECON-OK              VALUE 0.
+    88  QA-RECON-COUNT-MISMATCH  VALUE 4.
+    88  QA-RECON-AMOUNT-MISMATCH VALUE 8.
 PROCEDURE DIVISION.
 100-MAINLINE.
-DISPLAY "CALLING OPT-TECH SORT..."
-CALL "SORTMF.BIN" USING INFILE, 
-                        OUTFILE,
-                        CTL-STMT, 
-                        NUM-RECS,
-                        RET-CODE.
+CALL "PARMLOAD" USING PARM-FILE-NAME,
+                       INFILE,
+                       OUTFILE,
+                       CTL-STMT,
+                       WS-OPERATOR-ID,
+                       WS-JOB-NAME,
+                       PARMLOAD-STATUS.
+DISPLAY "XMFCOB - JOB NAME=" WS-JOB-NAME
+    " OPERATOR=" WS-OPERATOR-ID.
+PERFORM 160-RECONCILE-INFILE.
+IF RECON-STATUS NOT = ZERO
+    DISPLAY "XMFCOB - TRAILER RECONCILIATION FAILED"
+    DISPLAY "EXPECTED RECORDS = ", EXPECTED-COUNT
+    DISPLAY "ACTUAL RECORDS   = ", ACTUAL-COUNT
+    MOVE RECON-STATUS TO RETURN-CODE
+    STOP RUN
+END-IF.
+CALL "CTLPARSE" USING CTL-STMT,
+                       CTL-KEY-TABLE,
+                       CTL-OPTIONS,
+                       CTL-PARSE-STATUS.
+IF CTL-PARSE-INVALID
+    DISPLAY "XMFCOB - CTL-STMT IS NOT VALID, ABENDING JOB STEP"
+    DISPLAY "CTL-STMT = ", CTL-STMT
+    MOVE CTL-PARSE-STATUS TO RETURN-CODE
+    STOP RUN
+END-IF.
+MOVE SPACES TO WS-DRY-RUN-SW.
+ACCEPT WS-DRY-RUN-SW FROM ENVIRONMENT "SORT-DRYRUN".
+IF DRY-RUN-REQUESTED
+    DISPLAY "XMFCOB - DRY RUN MODE, NO SORT WILL BE PERFORMED"
+    DISPLAY "INFILE           = ", INFILE
+    DISPLAY "OUTFILE          = ", OUTFILE
+    DISPLAY "CTL-STMT         = ", CTL-STMT
+    DISPLAY "EXPECTED RECORDS = ", EXPECTED-COUNT
+    MOVE 0 TO RETURN-CODE
+    STOP RUN
+END-IF.
+CALL "SPACECHK" USING OUTFILE, EXPECTED-COUNT,
+                       WS-SPACE-REC-LEN, SPACE-STATUS.
+IF NOT SPACE-OK
+    DISPLAY "XMFCOB - INSUFFICIENT WORK-FILE SPACE, ABENDING"
+    MOVE SPACE-STATUS TO RETURN-CODE
+    STOP RUN
+END-IF.
+PERFORM 150-RESTORE-DELIMITERS.
+CALL "KEYVAL" USING WS-RECON-INFILE,
+                     CTL-KEY-TABLE,
+                     REJECT-COUNT,
+                     KEYVAL-STATUS.
+MOVE INFILE TO WS-SORT-INFILE.
+IF KEYVAL-OK
+    MOVE "CLEAN.DAT/" TO WS-SORT-INFILE
+    DISPLAY "RECORDS REJECTED FOR BAD KEY = ", REJECT-COUNT
+END-IF.
+CALL "CKPTLOAD" USING CKPT-FILE-NAME,
+                     CKPT-SAVED-OUTFILE,
+                     CKPT-STATUS.
+IF CKPT-FOUND AND CKPT-SAVED-OUTFILE = OUTFILE
+    DISPLAY "RESTART DETECTED - SORT ALREADY DONE FOR ",
+        OUTFILE
+    DISPLAY "SKIPPING SORT STEP"
+    MOVE 0 TO NUM-RECS
+    MOVE 0 TO RET-CODE
+ELSE
+    MOVE FUNCTION TRIM(OUTFILE) TO WS-TRIMMED
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(OUTFILE)) TO WS-TRIM-LEN
+    IF WS-TRIMMED(WS-TRIM-LEN:1) = "/"
+        SUBTRACT 1 FROM WS-TRIM-LEN
+    END-IF
+    MOVE SPACES TO WS-GDG-OUTFILE
+    MOVE WS-TRIMMED(1:WS-TRIM-LEN) TO WS-GDG-OUTFILE
+    CALL "GDGROT" USING WS-GDG-OUTFILE, GDG-STATUS
+    IF CTL-IS-MERGE
+        MOVE SPACES TO WS-MERGE-INFILE2
+        ACCEPT WS-MERGE-INFILE2 FROM ENVIRONMENT
+            "SORT-INFILE2"
+        IF WS-MERGE-INFILE2 = SPACES
+            MOVE "SAMP2.DAT" TO WS-MERGE-INFILE2
+        END-IF
+        DISPLAY "CALLING MERGE, SECOND INFILE= ",
+            WS-MERGE-INFILE2
+        MOVE FUNCTION TRIM(WS-SORT-INFILE) TO WS-TRIMMED
+        MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SORT-INFILE))
+            TO WS-TRIM-LEN
+        IF WS-TRIMMED(WS-TRIM-LEN:1) = "/"
+            SUBTRACT 1 FROM WS-TRIM-LEN
+        END-IF
+        MOVE SPACES TO WS-MERGE-SORT-INFILE
+        MOVE WS-TRIMMED(1:WS-TRIM-LEN) TO WS-MERGE-SORT-INFILE
+        CALL "SRTMERGE" USING WS-MERGE-SORT-INFILE,
+                              WS-MERGE-INFILE2,
+                              WS-GDG-OUTFILE,
+                              CTL-KEY-TABLE,
+                              CTL-OPTIONS,
+                              WS-MERGE-NUMRECS,
+                              WS-MERGE-RETCODE
+        MOVE WS-MERGE-NUMRECS TO NUM-RECS
+        MOVE WS-MERGE-RETCODE TO RET-CODE
+    ELSE
+        DISPLAY "CALLING OPT-TECH SORT..."
+        CALL "SORTMF.BIN" USING WS-SORT-INFILE,
+                                OUTFILE,
+                                CTL-STMT,
+                                NUM-RECS,
+                                RET-CODE
+    END-IF
+    IF RET-CODE = ZERO
+        CALL "CKPTSAVE" USING CKPT-FILE-NAME,
+                              OUTFILE,
+                              CKPT-STATUS
+        IF NOT CTL-IS-MERGE
+            MOVE FUNCTION TRIM(WS-SORT-INFILE) TO WS-TRIMMED
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SORT-INFILE))
+                TO WS-TRIM-LEN
+            IF WS-TRIMMED(WS-TRIM-LEN:1) = "/"
+                SUBTRACT 1 FROM WS-TRIM-LEN
+            END-IF
+            MOVE SPACES TO WS-QA-BEFORE-FILE
+            MOVE WS-TRIMMED(1:WS-TRIM-LEN) TO WS-QA-BEFORE-FILE
+            CALL "QARECON" USING WS-QA-BEFORE-FILE,
+                                  WS-GDG-OUTFILE,
+                                  QA-BEFORE-COUNT,
+                                  QA-AFTER-COUNT,
+                                  QA-RECON-STATUS
+            IF NOT QA-RECON-OK
+                DISPLAY "XMFCOB - INDEPENDENT RECON FAILED, ",
+                    "BEFORE=", QA-BEFORE-COUNT,
+                    " AFTER=", QA-AFTER-COUNT
+                MOVE QA-RECON-STATUS TO RETURN-CODE
+            END-IF
+        END-IF
+    END-IF
+END-IF.
 DISPLAY "BACK FROM OPT-TECH SORT"
 MOVE NUM-RECS TO NUM-RECS-DISP.
 MOVE RET-CODE TO SORT-STATUS-DISP.
 DISPLAY "NUMBER OF RECORDS = ", NUM-RECS-DISP.
 DISPLAY "SORT STATUS       = ", SORT-STATUS-DISP.
+CALL "ERRMSG" USING SORT-STATUS-DISP, WS-SORT-MESSAGE.
+DISPLAY "SORT STATUS MESSAGE= ", WS-SORT-MESSAGE.
+IF RET-CODE NOT = ZERO
+    DISPLAY "XMFCOB - SORTMF.BIN FAILED, ABENDING JOB STEP"
+    MOVE RET-CODE TO RETURN-CODE
+ELSE
+    PERFORM 170-REPORT-SORTED-FILE
+END-IF.
+CALL "AUDITLOG" USING WS-JOB-NAME,
+                       WS-OPERATOR-ID,
+                       INFILE,
+                       OUTFILE,
+                       NUM-RECS-DISP,
+                       SORT-STATUS-DISP,
+                       AUDIT-STATUS.
+CALL "NOTIFY" USING WS-JOB-NAME,
+                     WS-OPERATOR-ID,
+                     SORT-STATUS-DISP,
+                     NOTIFY-STATUS.
+MOVE SPACES TO CKPT-SAVED-OUTFILE.
+CALL "CKPTSAVE" USING CKPT-FILE-NAME,
+                      CKPT-SAVED-OUTFILE,
+                      CKPT-STATUS.
 STOP RUN.
+*> RE-APPEND THE '/' TERMINATOR OPT-TECH SORT REQUIRES AFTER
+*> EACH PARAMETER, IN CASE PARMLOAD REPLACED THE VALUE.  ANY
+*> TERMINATOR ALREADY THERE (E.G. AN UNCONFIGURED RUN, WHERE
+*> THE WORKING-STORAGE DEFAULT ALREADY ENDS IN "/") IS STRIPPED
+*> FIRST, THE SAME WAY 160-RECONCILE-INFILE/170-REPORT-SORTED-
+*> FILE STRIP ONE BEFORE HANDING A NAME TO A REAL FILE OPEN, SO
+*> EXACTLY ONE TERMINATOR IS PRESENT EITHER WAY.
+150-RESTORE-DELIMITERS.
+MOVE FUNCTION TRIM(INFILE) TO WS-TRIMMED.
+MOVE FUNCTION LENGTH(FUNCTION TRIM(INFILE)) TO WS-TRIM-LEN.
+IF WS-TRIMMED(WS-TRIM-LEN:1) = "/"
+    SUBTRACT 1 FROM WS-TRIM-LEN
+END-IF.
+MOVE SPACES TO INFILE.
+STRING WS-TRIMMED(1:WS-TRIM-LEN) DELIMITED BY SIZE
+    "/" DELIMITED BY SIZE
+    INTO INFILE.
+MOVE FUNCTION TRIM(OUTFILE) TO WS-TRIMMED.
+MOVE FUNCTION LENGTH(FUNCTION TRIM(OUTFILE)) TO WS-TRIM-LEN.
+IF WS-TRIMMED(WS-TRIM-LEN:1) = "/"
+    SUBTRACT 1 FROM WS-TRIM-LEN
+END-IF.
+MOVE SPACES TO OUTFILE.
+STRING WS-TRIMMED(1:WS-TRIM-LEN) DELIMITED BY SIZE
+    "/" DELIMITED BY SIZE
+    INTO OUTFILE.
+MOVE FUNCTION TRIM(CTL-STMT) TO WS-TRIMMED.
+MOVE FUNCTION LENGTH(FUNCTION TRIM(CTL-STMT)) TO WS-TRIM-LEN.
+IF WS-TRIMMED(WS-TRIM-LEN:1) = "/"
+    SUBTRACT 1 FROM WS-TRIM-LEN
+END-IF.
+MOVE SPACES TO CTL-STMT.
+STRING WS-TRIMMED(1:WS-TRIM-LEN) DELIMITED BY SIZE
+    "/" DELIMITED BY SIZE
+    INTO CTL-STMT.
+*> STRIPS ANY TRAILING '/' TERMINATOR OFF INFILE BEFORE
+*> HANDING THE NAME TO TRLRCHK, WHICH OPENS THE FILE BY
+*> ITS REAL NAME ON DISK.
+160-RECONCILE-INFILE.
+MOVE FUNCTION TRIM(INFILE) TO WS-TRIMMED.
+MOVE FUNCTION LENGTH(FUNCTION TRIM(INFILE)) TO WS-TRIM-LEN.
+IF WS-TRIMMED(WS-TRIM-LEN:1) = "/"
+    SUBTRACT 1 FROM WS-TRIM-LEN
+END-IF.
+MOVE SPACES TO WS-RECON-INFILE.
+MOVE WS-TRIMMED(1:WS-TRIM-LEN) TO WS-RECON-INFILE.
+CALL "TRLRCHK" USING WS-RECON-INFILE, EXPECTED-COUNT,
+                     ACTUAL-COUNT, RECON-STATUS.
+*> STRIPS ANY TRAILING '/' TERMINATOR OFF OUTFILE
+*> BEFORE HANDING THE NAME TO SRTRPT, WHICH OPENS THE
+*> FILE BY ITS REAL NAME ON DISK.
+170-REPORT-SORTED-FILE.
+MOVE FUNCTION TRIM(OUTFILE) TO WS-TRIMMED.
+MOVE FUNCTION LENGTH(FUNCTION TRIM(OUTFILE)) TO WS-TRIM-LEN.
+IF WS-TRIMMED(WS-TRIM-LEN:1) = "/"
+    SUBTRACT 1 FROM WS-TRIM-LEN
+END-IF.
+MOVE SPACES TO WS-RECON-OUTFILE.
+MOVE WS-TRIMMED(1:WS-TRIM-LEN) TO WS-RECON-OUTFILE.
+MOVE FUNCTION TRIM(CTL-STMT) TO WS-TRIMMED.
+MOVE FUNCTION LENGTH(FUNCTION TRIM(CTL-STMT)) TO WS-TRIM-LEN.
+IF WS-TRIMMED(WS-TRIM-LEN:1) = "/"
+    SUBTRACT 1 FROM WS-TRIM-LEN
+END-IF.
+MOVE SPACES TO WS-RECON-CTLSTMT.
+MOVE WS-TRIMMED(1:WS-TRIM-LEN) TO WS-RECON-CTLSTMT.
+MOVE WS-RECON-OUTFILE TO WS-RPT-OUTFILE.
+IF NOT CTL-DEDUP-NONE
+    CALL "SRTDEDUP" USING WS-RECON-OUTFILE,
+                           CTL-KEY-TABLE,
+                           CTL-OPTIONS,
+                           DUP-COUNT,
+                           DEDUP-STATUS
+    IF DEDUP-OK
+        MOVE "DEDUP.DAT" TO WS-RPT-OUTFILE
+        DISPLAY "RECORDS REMOVED AS DUPLICATES = ",
+            DUP-COUNT
+    END-IF
+END-IF.
+IF CTL-SELECT-ACTIVE
+    CALL "SRTSEL" USING WS-RPT-OUTFILE,
+                         CTL-KEY-TABLE,
+                         CTL-OPTIONS,
+                         SELECT-COUNT,
+                         SELECT-STATUS
+    IF SELECT-OK
+        MOVE "SELECT.DAT" TO WS-RPT-OUTFILE
+        DISPLAY "RECORDS SELECTED = ", SELECT-COUNT
+    END-IF
+END-IF.
+CALL "SRTRPT" USING WS-RPT-OUTFILE, WS-RECON-CTLSTMT,
+                    REPORT-STATUS.
+CALL "CSVEXP" USING WS-RPT-OUTFILE, CSV-STATUS.
+IF CTL-SUM-ACTIVE
+    CALL "SRTSUM" USING WS-RPT-OUTFILE,
+                         CTL-KEY-TABLE,
+                         CTL-OPTIONS,
+                         GROUP-COUNT,
+                         SUM-STATUS
+    IF SUM-OK
+        DISPLAY "SUMMARY GROUPS WRITTEN = ", GROUP-COUNT
+    END-IF
+END-IF.
 
\ No newline at end of file
