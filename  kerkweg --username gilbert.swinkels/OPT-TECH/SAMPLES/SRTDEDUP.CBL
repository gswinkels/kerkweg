@@ -0,0 +1,162 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SRTDEDUP.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  REMOVES DUPLICATE-KEY RECORDS FROM
+000110*                 AN ALREADY-SORTED OUTPUT FILE, KEEPING EITHER
+000120*                 THE FIRST OR THE LAST RECORD OF EACH RUN OF
+000130*                 MATCHING KEYS PER CTL-DEDUP-FLAG.  CALLED BY
+000140*                 EACH DRIVER RIGHT AFTER A SUCCESSFUL SORT, IN
+000150*                 PLACE OF HANDING OUTFILE DIRECTLY TO SRTRPT/
+000160*                 CSVEXP, WHEN CTLSTMT CARRIES A "DEDUP(" OPTION.
+000170*                 USES ONLY THE FIRST KEY SPEC IN CTL-KEY-TABLE,
+000180*                 THE SAME ONE-KEY-AT-A-TIME LIMIT SRTMERGE
+000190*                 ACCEPTS FOR THE SAME REASON.  WRITES DEDUP.DAT,
+000200*                 THE SAME FIXED-NAME-OUTPUT CONVENTION KEYVAL
+000210*                 ESTABLISHED FOR CLEAN.DAT/REJECT.DAT.
+000220*
+000221*08/09/2026  GS   WIDENED EACH FD TO RECORD IS VARYING IN SIZE
+000222*                 FROM 1 TO 200 CHARACTERS, DEPENDING ON A
+000223*                 PER-FILE LENGTH ITEM, SO A RECORD LONGER THAN
+000224*                 THE FIXED 82-BYTE SAMPREC LAYOUT PASSES
+000225*                 THROUGH TO DEDUP.DAT AT ITS OWN LENGTH INSTEAD
+000226*                 OF BEING TRUNCATED ON READ OR PADDED OUT TO 82
+000227*                 ON WRITE.  WS-PENDING-REC-LEN CARRIES THE
+000228*                 LENGTH OF WHATEVER RECORD IS CURRENTLY HELD
+000229*                 BACK, THE SAME WAY WS-PENDING-RECORD ALREADY
+000230*                 CARRIES ITS BYTES.
+000231*
+000232 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER.  IBM-PC.
+000260 OBJECT-COMPUTER.  IBM-PC.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT DEDUP-IN-FILE ASSIGN TO WS-DEDUP-IN-NAME
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-DEDUP-IN-STATUS.
+000320     SELECT DEDUP-OUT-FILE ASSIGN TO "DEDUP.DAT"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-DEDUP-OUT-STATUS.
+000350*
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  DEDUP-IN-FILE
+000381     RECORD IS VARYING IN SIZE FROM 1 TO 200 CHARACTERS
+000382         DEPENDING ON WS-DEDUP-IN-REC-LEN.
+000390 01  DEDUP-IN-RECORD            PIC X(200).
+000400 FD  DEDUP-OUT-FILE
+000401     RECORD IS VARYING IN SIZE FROM 1 TO 200 CHARACTERS
+000402         DEPENDING ON WS-DEDUP-OUT-REC-LEN.
+000410 01  DEDUP-OUT-RECORD           PIC X(200).
+000420*
+000430 WORKING-STORAGE SECTION.
+000435 01  WS-DEDUP-IN-REC-LEN      PIC 9(04) COMP-5 VALUE 82.
+000436 01  WS-DEDUP-OUT-REC-LEN     PIC 9(04) COMP-5 VALUE 82.
+000440 01  WS-DEDUP-IN-NAME         PIC X(15).
+000450 01  WS-DEDUP-IN-STATUS       PIC X(02).
+000460     88  WS-DEDUP-IN-OK           VALUE "00".
+000470     88  WS-DEDUP-IN-EOF          VALUE "10".
+000480 01  WS-DEDUP-OUT-STATUS      PIC X(02).
+000490     88  WS-DEDUP-OUT-OK          VALUE "00".
+000500*
+000510*WS-PENDING-RECORD/WS-PENDING-KEY HOLD THE ONE RECORD THAT MAY
+000520*STILL BE WRITTEN FOR THE RUN OF KEYS CURRENTLY BEING READ --
+000530*THE FIRST RECORD SEEN FOR A "KEEP FIRST" RUN, OR THE MOST
+000540*RECENT ONE SEEN FOR A "KEEP LAST" RUN.  IT IS FLUSHED TO
+000550*DEDUP-OUT-FILE AS SOON AS A DIFFERENT KEY (OR THE TRAILER, OR
+000560*END OF FILE) SHOWS THE RUN IS OVER.
+000570 01  WS-PENDING-RECORD        PIC X(200).
+000575 01  WS-PENDING-REC-LEN       PIC 9(04) COMP-5 VALUE 82.
+000580 01  WS-PENDING-KEY           PIC X(82).
+000590 01  WS-PENDING-SW            PIC X(01) VALUE "N".
+000600     88  WS-PENDING-PRESENT       VALUE "Y".
+000610 01  WS-KEY-VALUE             PIC X(82).
+000620 01  WS-DUP-COUNT             PIC 9(07) COMP-5 VALUE 0.
+000630 COPY SAMPREC.
+000640*
+000650 LINKAGE SECTION.
+000660 01  LK-OUTFILE               PIC X(15).
+000670 COPY CTLSPEC.
+000680 01  LK-DUP-COUNT             PIC 9(07).
+000690 01  LK-DEDUP-STATUS          PIC 9(02).
+000700     88  LK-DEDUP-OK              VALUE 0.
+000710     88  LK-DEDUP-FILE-NOT-FOUND  VALUE 4.
+000720*
+000730 PROCEDURE DIVISION USING LK-OUTFILE,
+000740                          CTL-KEY-TABLE,
+000750                          CTL-OPTIONS,
+000760                          LK-DUP-COUNT,
+000770                          LK-DEDUP-STATUS.
+000780*
+000790 0000-MAINLINE.
+000800     MOVE SPACES TO WS-DEDUP-IN-NAME.
+000810     MOVE LK-OUTFILE TO WS-DEDUP-IN-NAME.
+000820     OPEN INPUT DEDUP-IN-FILE.
+000830     IF NOT WS-DEDUP-IN-OK
+000840         SET LK-DEDUP-FILE-NOT-FOUND TO TRUE
+000850         GO TO 0000-EXIT
+000860     END-IF.
+000870     OPEN OUTPUT DEDUP-OUT-FILE.
+000880     MOVE "N" TO WS-PENDING-SW.
+000890     PERFORM 1000-READ-ONE-RECORD THRU 1000-EXIT
+000900         UNTIL WS-DEDUP-IN-EOF.
+000910     PERFORM 2000-FLUSH-PENDING THRU 2000-EXIT.
+000920     CLOSE DEDUP-IN-FILE.
+000930     CLOSE DEDUP-OUT-FILE.
+000940     MOVE WS-DUP-COUNT TO LK-DUP-COUNT.
+000950     SET LK-DEDUP-OK TO TRUE.
+000960 0000-EXIT.
+000970     GOBACK.
+000980*
+000990*    THE TRAILER IS NEVER TREATED AS PART OF A KEY RUN -- ANY
+001000*    PENDING DETAIL RECORD IS FLUSHED AHEAD OF IT AND THE
+001010*    TRAILER ITSELF IS ALWAYS COPIED THROUGH UNCHANGED.
+001020 1000-READ-ONE-RECORD.
+001030     READ DEDUP-IN-FILE
+001040         AT END
+001050             GO TO 1000-EXIT
+001060     END-READ.
+001070     MOVE DEDUP-IN-RECORD TO SAMP-TRAILER-RECORD.
+001080     IF SAMP-IS-TRAILER
+001090         PERFORM 2000-FLUSH-PENDING THRU 2000-EXIT
+001100         MOVE WS-DEDUP-IN-REC-LEN TO WS-DEDUP-OUT-REC-LEN
+001101         MOVE DEDUP-IN-RECORD(1:WS-DEDUP-OUT-REC-LEN)
+001102             TO DEDUP-OUT-RECORD(1:WS-DEDUP-OUT-REC-LEN)
+001110         WRITE DEDUP-OUT-RECORD
+001120         GO TO 1000-EXIT
+001130     END-IF.
+001140     MOVE SPACES TO WS-KEY-VALUE.
+001150     CALL "KEYBUILD" USING DEDUP-IN-RECORD, CTL-KEY-TABLE,
+001160                            WS-KEY-VALUE.
+001170     IF WS-PENDING-PRESENT AND WS-KEY-VALUE = WS-PENDING-KEY
+001180         ADD 1 TO WS-DUP-COUNT
+001190         IF CTL-DEDUP-KEEP-LAST
+001195             MOVE WS-DEDUP-IN-REC-LEN TO WS-PENDING-REC-LEN
+001200             MOVE DEDUP-IN-RECORD TO WS-PENDING-RECORD
+001210         END-IF
+001220     ELSE
+001230         PERFORM 2000-FLUSH-PENDING THRU 2000-EXIT
+001235         MOVE WS-DEDUP-IN-REC-LEN TO WS-PENDING-REC-LEN
+001240         MOVE DEDUP-IN-RECORD TO WS-PENDING-RECORD
+001250         MOVE WS-KEY-VALUE TO WS-PENDING-KEY
+001260         SET WS-PENDING-PRESENT TO TRUE
+001270     END-IF.
+001280 1000-EXIT.
+001290     EXIT.
+001300*
+001310 2000-FLUSH-PENDING.
+001320     IF WS-PENDING-PRESENT
+001325         MOVE WS-PENDING-REC-LEN TO WS-DEDUP-OUT-REC-LEN
+001330         MOVE WS-PENDING-RECORD(1:WS-DEDUP-OUT-REC-LEN)
+001331             TO DEDUP-OUT-RECORD(1:WS-DEDUP-OUT-REC-LEN)
+001340         WRITE DEDUP-OUT-RECORD
+001350         MOVE "N" TO WS-PENDING-SW
+001360     END-IF.
+001370 2000-EXIT.
+001380     EXIT.
