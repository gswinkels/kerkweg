@@ -0,0 +1,95 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    AUDITLOG.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  APPENDS ONE LINE TO THE CENTRAL
+000110*                 AUDIT.LOG FOR EVERY SORT JOB INVOCATION, NO
+000120*                 MATTER WHICH DRIVER RAN OR WHETHER THE SORT
+000130*                 SUCCEEDED.  CALLED BY EACH DRIVER AS THE LAST
+000140*                 STEP BEFORE STOP RUN SO OPERATIONS HAS A
+000150*                 SINGLE PLACE TO SEE WHAT RAN, WHEN, AND HOW
+000160*                 IT CAME OUT.
+000165*08/09/2026  GS   ADDED LK-OPERATOR-ID, LOGGED AS "OPR=" SO THE
+000166*                 AUDIT TRAIL SHOWS WHO A RUN IS CREDITED TO,
+000167*                 NOT JUST WHICH JOB RAN.  WIDENED AUDIT-LINE
+000168*                 TO MAKE ROOM.
+000170*
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER.  IBM-PC.
+000210 OBJECT-COMPUTER.  IBM-PC.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000270*
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  AUDIT-FILE.
+000310 01  AUDIT-LINE                  PIC X(115).
+000320*
+000330 WORKING-STORAGE SECTION.
+000340 01  WS-AUDIT-FILE-STATUS      PIC X(02).
+000360     88  WS-AUDIT-FILE-OK          VALUE "00".
+000370     88  WS-AUDIT-FILE-NOT-FOUND   VALUE "35".
+000380 01  WS-TIMESTAMP              PIC X(21).
+000390 01  WS-NUM-RECS-EDIT          PIC ZZZZ9.
+000400 01  WS-RET-CODE-EDIT          PIC ZZZZ9.
+000410*
+000420 LINKAGE SECTION.
+000430 01  LK-JOB-NAME               PIC X(08).
+000435 01  LK-OPERATOR-ID            PIC X(08).
+000440 01  LK-INFILE                 PIC X(15).
+000450 01  LK-OUTFILE                PIC X(15).
+000460 01  LK-NUM-RECS               PIC 9(05).
+000470 01  LK-RET-CODE               PIC 9(05).
+000480 01  LK-AUDIT-STATUS           PIC 9(02).
+000490     88  LK-AUDIT-OK               VALUE 0.
+000500     88  LK-AUDIT-WRITE-FAILED     VALUE 4.
+000510*
+000520 PROCEDURE DIVISION USING LK-JOB-NAME,
+000525                          LK-OPERATOR-ID,
+000530                          LK-INFILE,
+000540                          LK-OUTFILE,
+000550                          LK-NUM-RECS,
+000560                          LK-RET-CODE,
+000570                          LK-AUDIT-STATUS.
+000580*
+000590 0000-MAINLINE.
+000600     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+000610     OPEN EXTEND AUDIT-FILE.
+000620     IF WS-AUDIT-FILE-NOT-FOUND
+000630         OPEN OUTPUT AUDIT-FILE
+000640     END-IF.
+000650     IF NOT WS-AUDIT-FILE-OK
+000660         SET LK-AUDIT-WRITE-FAILED TO TRUE
+000670         GO TO 0000-EXIT
+000680     END-IF.
+000690     MOVE LK-NUM-RECS TO WS-NUM-RECS-EDIT.
+000700     MOVE LK-RET-CODE TO WS-RET-CODE-EDIT.
+000710     MOVE SPACES TO AUDIT-LINE.
+000720     STRING WS-TIMESTAMP(1:14)         DELIMITED BY SIZE
+000730            " "                        DELIMITED BY SIZE
+000740            LK-JOB-NAME                DELIMITED BY SIZE
+000745            " OPR="                    DELIMITED BY SIZE
+000746            LK-OPERATOR-ID             DELIMITED BY SIZE
+000750            " IN="                     DELIMITED BY SIZE
+000760            FUNCTION TRIM(LK-INFILE)   DELIMITED BY SIZE
+000770            " OUT="                    DELIMITED BY SIZE
+000780            FUNCTION TRIM(LK-OUTFILE)  DELIMITED BY SIZE
+000790            " RECS="                   DELIMITED BY SIZE
+000800            FUNCTION TRIM(WS-NUM-RECS-EDIT) DELIMITED BY SIZE
+000810            " RETCODE="                DELIMITED BY SIZE
+000820            FUNCTION TRIM(WS-RET-CODE-EDIT) DELIMITED BY SIZE
+000830         INTO AUDIT-LINE.
+000840     WRITE AUDIT-LINE.
+000850     CLOSE AUDIT-FILE.
+000860     SET LK-AUDIT-OK TO TRUE.
+000870 0000-EXIT.
+000880     GOBACK.
