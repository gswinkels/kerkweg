@@ -0,0 +1,129 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SRTSEL.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  EXTRACTS THE SUBSET OF RECORDS WHOSE
+000110*                 COMPOSITE SORT KEY (BUILT BY KEYBUILD OUT OF
+000120*                 CTL-KEY-TABLE) FALLS BETWEEN CTL-SELECT-LOW AND
+000130*                 CTL-SELECT-HIGH, INCLUSIVE, WRITING THEM TO
+000140*                 SELECT.DAT AND DROPPING EVERY OTHER DETAIL
+000150*                 RECORD.  THE TRAILER IS ALWAYS COPIED THROUGH
+000160*                 UNCHANGED, THE SAME AS KEYVAL/SRTDEDUP.  CALLED
+000170*                 BY EACH DRIVER RIGHT AFTER SRTDEDUP (OR RIGHT
+000180*                 AFTER THE SORT, WHEN DEDUP WAS NOT REQUESTED),
+000190*                 IN PLACE OF HANDING OUTFILE DIRECTLY TO SRTRPT/
+000200*                 CSVEXP, WHEN CTLSTMT CARRIES A "SELECT(" OPTION.
+000210*                 USES THE RECORD IS VARYING FD PATTERN KEYVAL/
+000220*                 SRTMERGE/SRTDEDUP ESTABLISHED SO A RECORD LONGER
+000230*                 THAN THE FIXED 82-BYTE SAMPREC LAYOUT PASSES
+000240*                 THROUGH AT ITS OWN LENGTH.
+000250*
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER.  IBM-PC.
+000290 OBJECT-COMPUTER.  IBM-PC.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT SELECT-IN-FILE ASSIGN TO WS-SELECT-IN-NAME
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-SELECT-IN-STATUS.
+000350     SELECT SELECT-OUT-FILE ASSIGN TO "SELECT.DAT"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-SELECT-OUT-STATUS.
+000380*
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  SELECT-IN-FILE
+000420     RECORD IS VARYING IN SIZE FROM 1 TO 200 CHARACTERS
+000430         DEPENDING ON WS-SELECT-IN-REC-LEN.
+000440 01  SELECT-IN-RECORD           PIC X(200).
+000450 FD  SELECT-OUT-FILE
+000460     RECORD IS VARYING IN SIZE FROM 1 TO 200 CHARACTERS
+000470         DEPENDING ON WS-SELECT-OUT-REC-LEN.
+000480 01  SELECT-OUT-RECORD          PIC X(200).
+000490*
+000500 WORKING-STORAGE SECTION.
+000510 01  WS-SELECT-IN-REC-LEN     PIC 9(04) COMP-5 VALUE 82.
+000520 01  WS-SELECT-OUT-REC-LEN    PIC 9(04) COMP-5 VALUE 82.
+000530 01  WS-SELECT-IN-NAME        PIC X(15).
+000540 01  WS-SELECT-IN-STATUS      PIC X(02).
+000550     88  WS-SELECT-IN-OK          VALUE "00".
+000560     88  WS-SELECT-IN-EOF         VALUE "10".
+000570 01  WS-SELECT-OUT-STATUS     PIC X(02).
+000580     88  WS-SELECT-OUT-OK         VALUE "00".
+000590*
+000600*WS-KEY-VALUE/WS-KEY-LOW/WS-KEY-HIGH HOLD THE COMPOSITE SORT KEY
+000610*BUILT BY KEYBUILD AND THE OPERATOR'S RANGE LIMITS, RIGHT-PADDED
+000620*WITH SPACES TO THE FULL COMPOSITE-KEY WIDTH SO THEY COMPARE
+000630*CORRECTLY AGAINST IT, THE SAME WAY SRTRPT PADS ITS OWN LOW/HIGH
+000640*ACCUMULATORS.
+000650 01  WS-KEY-VALUE             PIC X(82).
+000660 01  WS-KEY-LOW               PIC X(82).
+000670 01  WS-KEY-HIGH              PIC X(82).
+000680 01  WS-KEEP-COUNT            PIC 9(07) COMP-5 VALUE 0.
+000690 COPY SAMPREC.
+000700*
+000710 LINKAGE SECTION.
+000720 01  LK-OUTFILE               PIC X(15).
+000730 COPY CTLSPEC.
+000740 01  LK-SELECT-COUNT          PIC 9(07).
+000750 01  LK-SELECT-STATUS         PIC 9(02).
+000760     88  LK-SELECT-OK             VALUE 0.
+000770     88  LK-SELECT-FILE-NOT-FOUND VALUE 4.
+000780*
+000790 PROCEDURE DIVISION USING LK-OUTFILE,
+000800                          CTL-KEY-TABLE,
+000810                          CTL-OPTIONS,
+000820                          LK-SELECT-COUNT,
+000830                          LK-SELECT-STATUS.
+000840*
+000850 0000-MAINLINE.
+000860     MOVE SPACES TO WS-SELECT-IN-NAME.
+000870     MOVE LK-OUTFILE TO WS-SELECT-IN-NAME.
+000880     MOVE SPACES TO WS-KEY-LOW WS-KEY-HIGH.
+000890     MOVE CTL-SELECT-LOW TO WS-KEY-LOW.
+000900     MOVE CTL-SELECT-HIGH TO WS-KEY-HIGH.
+000910     OPEN INPUT SELECT-IN-FILE.
+000920     IF NOT WS-SELECT-IN-OK
+000930         SET LK-SELECT-FILE-NOT-FOUND TO TRUE
+000940         GO TO 0000-EXIT
+000950     END-IF.
+000960     OPEN OUTPUT SELECT-OUT-FILE.
+000970     PERFORM 1000-READ-ONE-RECORD THRU 1000-EXIT
+000980         UNTIL WS-SELECT-IN-EOF.
+000990     CLOSE SELECT-IN-FILE, SELECT-OUT-FILE.
+001000     MOVE WS-KEEP-COUNT TO LK-SELECT-COUNT.
+001010     SET LK-SELECT-OK TO TRUE.
+001020 0000-EXIT.
+001030     GOBACK.
+001040*
+001050 1000-READ-ONE-RECORD.
+001060     READ SELECT-IN-FILE
+001070         AT END
+001080             GO TO 1000-EXIT
+001090     END-READ.
+001100     MOVE SELECT-IN-RECORD TO SAMP-TRAILER-RECORD.
+001110     IF SAMP-IS-TRAILER
+001120         MOVE WS-SELECT-IN-REC-LEN TO WS-SELECT-OUT-REC-LEN
+001130         MOVE SELECT-IN-RECORD(1:WS-SELECT-OUT-REC-LEN)
+001140             TO SELECT-OUT-RECORD(1:WS-SELECT-OUT-REC-LEN)
+001150         WRITE SELECT-OUT-RECORD
+001160         GO TO 1000-EXIT
+001170     END-IF.
+001180     MOVE SPACES TO WS-KEY-VALUE.
+001190     CALL "KEYBUILD" USING SELECT-IN-RECORD, CTL-KEY-TABLE,
+001200                            WS-KEY-VALUE.
+001210     IF WS-KEY-VALUE >= WS-KEY-LOW AND WS-KEY-VALUE <= WS-KEY-HIGH
+001220         MOVE WS-SELECT-IN-REC-LEN TO WS-SELECT-OUT-REC-LEN
+001230         MOVE SELECT-IN-RECORD(1:WS-SELECT-OUT-REC-LEN)
+001240             TO SELECT-OUT-RECORD(1:WS-SELECT-OUT-REC-LEN)
+001250         WRITE SELECT-OUT-RECORD
+001260         ADD 1 TO WS-KEEP-COUNT
+001270     END-IF.
+001280 1000-EXIT.
+001290     EXIT.
