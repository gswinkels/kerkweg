@@ -0,0 +1,158 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CTLPARSE.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  BREAKS A CTL-STMT CONTROL STATEMENT
+000110*                 DOWN INTO ITS KEY SPEC(S) AND EXTENDED OPTIONS
+000120*                 (SEE CTLSPEC COPYBOOK FOR THE GRAMMAR) SO EVERY
+000130*                 OTHER PROGRAM CAN WORK WITH NAMED FIELDS INSTEAD
+000140*                 OF RE-SCANNING THE CONTROL STATEMENT ITSELF.
+000150*                 CALLED BY THE DRIVERS AND BY THE REPORT/
+000160*                 RECONCILIATION/DEDUP/SUMMARIZATION PROGRAMS.
+000170*
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER.  IBM-PC.
+000210 OBJECT-COMPUTER.  IBM-PC.
+000220*
+000230 DATA DIVISION.
+000240 WORKING-STORAGE SECTION.
+000250 01  WS-WORK-STMT           PIC X(160).
+000260 01  WS-SEG                 PIC X(160) OCCURS 6 TIMES.
+000270 01  WS-KEYSPEC             PIC X(40)  OCCURS 5 TIMES.
+000280 01  WS-KEYSPEC-IDX         PIC 9(02) COMP-5.
+000290 01  WS-KEYSPEC-LEN         PIC 9(02) COMP-5.
+000300 01  WS-KEYSPEC-BODY        PIC X(40).
+000305 01  WS-KEYSPEC-TRIM        PIC X(40).
+000310 01  WS-TOK-POS             PIC X(08).
+000320 01  WS-TOK-LEN             PIC X(08).
+000330 01  WS-TOK-TYPE            PIC X(04).
+000340 01  WS-TOK-DIR             PIC X(04).
+000350 01  WS-OPT-IDX             PIC 9(02) COMP-5.
+000360 01  WS-OPT-BODY            PIC X(40).
+000370 01  WS-OPT-LEN             PIC 9(02) COMP-5.
+000380 01  WS-OPT-INNER           PIC X(40).
+000390 01  WS-TOK-LOW             PIC X(20).
+000400 01  WS-TOK-HIGH            PIC X(20).
+000410*
+000420 LINKAGE SECTION.
+000430 01  LK-CTL-STMT            PIC X(160).
+000440 COPY CTLSPEC.
+000460*
+000470 PROCEDURE DIVISION USING LK-CTL-STMT,
+000480                           CTL-KEY-TABLE,
+000490                           CTL-OPTIONS,
+000500                           CTL-PARSE-STATUS.
+000510*
+000520 0000-MAINLINE.
+000530     MOVE 0 TO CTL-KEY-COUNT.
+000540     MOVE "N" TO CTL-MERGE-FLAG.
+000550     MOVE "N" TO CTL-DEDUP-FLAG.
+000560     MOVE "N" TO CTL-SELECT-FLAG.
+000570     MOVE "N" TO CTL-SUM-FLAG.
+000580     MOVE "A" TO CTL-COLLATE-SEQ.
+000590     SET CTL-PARSE-OK TO TRUE.
+000600     MOVE SPACES TO WS-WORK-STMT.
+000610     MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(LK-CTL-STMT))
+000620         TO WS-WORK-STMT.
+000630     INSPECT WS-WORK-STMT REPLACING ALL "),S(" BY ")~S(".
+000640     MOVE SPACES TO WS-SEG(1) WS-SEG(2) WS-SEG(3)
+000650                    WS-SEG(4) WS-SEG(5) WS-SEG(6).
+000660     UNSTRING WS-WORK-STMT DELIMITED BY ";"
+000670         INTO WS-SEG(1) WS-SEG(2) WS-SEG(3)
+000680              WS-SEG(4) WS-SEG(5) WS-SEG(6).
+000690     MOVE SPACES TO WS-KEYSPEC(1) WS-KEYSPEC(2) WS-KEYSPEC(3)
+000700                    WS-KEYSPEC(4) WS-KEYSPEC(5).
+000710     UNSTRING WS-SEG(1) DELIMITED BY "~"
+000720         INTO WS-KEYSPEC(1) WS-KEYSPEC(2) WS-KEYSPEC(3)
+000730              WS-KEYSPEC(4) WS-KEYSPEC(5).
+000740     PERFORM 1000-PARSE-ONE-KEYSPEC THRU 1000-EXIT
+000750         VARYING WS-KEYSPEC-IDX FROM 1 BY 1
+000760         UNTIL WS-KEYSPEC-IDX > 5
+000770            OR WS-KEYSPEC(WS-KEYSPEC-IDX) = SPACES
+000780            OR CTL-PARSE-INVALID.
+000790     IF CTL-KEY-COUNT = 0
+000800         SET CTL-PARSE-INVALID TO TRUE
+000810     END-IF.
+000820     PERFORM 2000-PARSE-ONE-OPTION THRU 2000-EXIT
+000830         VARYING WS-OPT-IDX FROM 2 BY 1
+000840         UNTIL WS-OPT-IDX > 6
+000850            OR WS-SEG(WS-OPT-IDX) = SPACES.
+000870     GOBACK.
+000880*
+000890 1000-PARSE-ONE-KEYSPEC.
+000895     MOVE WS-KEYSPEC(WS-KEYSPEC-IDX) TO WS-KEYSPEC-TRIM.
+000900     MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-KEYSPEC-TRIM))
+000910         TO WS-KEYSPEC-LEN.
+000920     IF WS-KEYSPEC-LEN < 4
+000930        OR WS-KEYSPEC-TRIM(1:2) NOT = "S("
+000940        OR WS-KEYSPEC-TRIM(WS-KEYSPEC-LEN:1) NOT = ")"
+000950         SET CTL-PARSE-INVALID TO TRUE
+000960         GO TO 1000-EXIT
+000970     END-IF.
+000980     MOVE SPACES TO WS-KEYSPEC-BODY.
+000990     MOVE WS-KEYSPEC-TRIM(3:WS-KEYSPEC-LEN - 3)
+000991         TO WS-KEYSPEC-BODY.
+001000     MOVE SPACES TO WS-TOK-POS WS-TOK-LEN WS-TOK-TYPE WS-TOK-DIR.
+001010     UNSTRING WS-KEYSPEC-BODY DELIMITED BY ","
+001020         INTO WS-TOK-POS, WS-TOK-LEN, WS-TOK-TYPE, WS-TOK-DIR.
+001030     IF WS-TOK-POS = SPACES OR WS-TOK-LEN = SPACES
+001040        OR WS-TOK-TYPE = SPACES OR WS-TOK-DIR = SPACES
+001050         SET CTL-PARSE-INVALID TO TRUE
+001060         GO TO 1000-EXIT
+001070     END-IF.
+001080     IF WS-TOK-TYPE(1:1) NOT = "C" AND NOT = "N"
+001090        AND NOT = "P" AND NOT = "B"
+001100         SET CTL-PARSE-INVALID TO TRUE
+001110         GO TO 1000-EXIT
+001120     END-IF.
+001130     IF WS-TOK-DIR(1:1) NOT = "A" AND NOT = "D"
+001140         SET CTL-PARSE-INVALID TO TRUE
+001150         GO TO 1000-EXIT
+001160     END-IF.
+001170     ADD 1 TO CTL-KEY-COUNT.
+001180     SET CTL-KEY-IDX TO CTL-KEY-COUNT.
+001190     MOVE FUNCTION NUMVAL(WS-TOK-POS) TO CTL-KEY-POS(CTL-KEY-IDX).
+001200     MOVE FUNCTION NUMVAL(WS-TOK-LEN) TO CTL-KEY-LEN(CTL-KEY-IDX).
+001210     MOVE WS-TOK-TYPE(1:1) TO CTL-KEY-TYPE(CTL-KEY-IDX).
+001220     MOVE WS-TOK-DIR(1:1)  TO CTL-KEY-DIR(CTL-KEY-IDX).
+001230 1000-EXIT.
+001240     EXIT.
+001250*
+001260 2000-PARSE-ONE-OPTION.
+001270     MOVE FUNCTION TRIM(WS-SEG(WS-OPT-IDX)) TO WS-OPT-BODY.
+001280     MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-OPT-BODY))
+001285         TO WS-OPT-LEN.
+001290     EVALUATE TRUE
+001300         WHEN WS-OPT-BODY = "M"
+001310             MOVE "Y" TO CTL-MERGE-FLAG
+001320         WHEN WS-OPT-BODY(1:6) = "DEDUP("
+001330             MOVE WS-OPT-BODY(7:1) TO CTL-DEDUP-FLAG
+001340         WHEN WS-OPT-BODY(1:7) = "SELECT("
+001350             MOVE SPACES TO WS-OPT-INNER WS-TOK-LOW WS-TOK-HIGH
+001360             MOVE WS-OPT-BODY(8:WS-OPT-LEN - 8) TO WS-OPT-INNER
+001370             UNSTRING WS-OPT-INNER DELIMITED BY ","
+001380                 INTO WS-TOK-LOW, WS-TOK-HIGH
+001390             MOVE FUNCTION TRIM(WS-TOK-LOW)  TO CTL-SELECT-LOW
+001400             MOVE FUNCTION TRIM(WS-TOK-HIGH) TO CTL-SELECT-HIGH
+001410             MOVE "Y" TO CTL-SELECT-FLAG
+001420         WHEN WS-OPT-BODY(1:4) = "SUM("
+001430             MOVE SPACES TO WS-OPT-INNER WS-TOK-POS WS-TOK-LEN
+001440             MOVE WS-OPT-BODY(5:WS-OPT-LEN - 5) TO WS-OPT-INNER
+001450             UNSTRING WS-OPT-INNER DELIMITED BY ","
+001460                 INTO WS-TOK-POS, WS-TOK-LEN
+001470             MOVE FUNCTION NUMVAL(WS-TOK-POS) TO CTL-SUM-POS
+001480             MOVE FUNCTION NUMVAL(WS-TOK-LEN) TO CTL-SUM-LEN
+001490             MOVE "Y" TO CTL-SUM-FLAG
+001500         WHEN WS-OPT-BODY(1:8) = "COLLATE("
+001510             MOVE WS-OPT-BODY(9:1) TO CTL-COLLATE-SEQ
+001520         WHEN OTHER
+001530             SET CTL-PARSE-INVALID TO TRUE
+001540     END-EVALUATE.
+001550 2000-EXIT.
+001560     EXIT.
