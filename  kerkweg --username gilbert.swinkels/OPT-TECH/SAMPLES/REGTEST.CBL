@@ -0,0 +1,306 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    REGTEST.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  A STANDALONE REGRESSION CHECK FOR
+000110*                 THE SUBPROGRAMS MOST RESPONSIBLE FOR SORT
+000120*                 CORRECTNESS -- KEYCMP'S KEY COMPARISON (BYTE,
+000130*                 PACKED, BINARY, AND EBCDIC COLLATION),
+000140*                 KEYBUILD'S COMPOSITE-KEY CONCATENATION, AND
+000150*                 CTLPARSE'S CTL-STMT GRAMMAR (VALID AND
+000160*                 INVALID) -- PLUS A SANITY CHECK ON ERRMSG'S
+000170*                 LOOKUP TABLE.  EACH CASE CALLS THE REAL
+000180*                 SUBPROGRAM WITH A KNOWN INPUT, DISPLAYS
+000190*                 "PASS" OR "FAIL" AGAINST THE EXPECTED RESULT,
+000200*                 AND ROLLS THE OUTCOME INTO A TOTAL.  RUN THIS
+000210*                 AFTER ANY CHANGE TO ONE OF THOSE SUBPROGRAMS,
+000220*                 BEFORE TRUSTING IT AGAINST LIVE SAMP.DAT.
+000230*                 RETURN-CODE IS SET TO 0 IF EVERY CASE PASSED,
+000240*                 OR 4 IF ANY CASE FAILED, THE SAME SEVERITY
+000250*                 SCALE ERRMSG ALREADY DOCUMENTS, SO THIS CAN BE
+000260*                 CHAINED LIKE ANY OTHER JOB STEP.
+000270*
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER.  IBM-PC.
+000310 OBJECT-COMPUTER.  IBM-PC.
+000320*
+000330 DATA DIVISION.
+000340 WORKING-STORAGE SECTION.
+000350 01  WS-TEST-COUNT          PIC 9(04) VALUE 0.
+000360 01  WS-PASS-COUNT          PIC 9(04) VALUE 0.
+000370 01  WS-FAIL-COUNT          PIC 9(04) VALUE 0.
+000380 01  WS-TEST-NAME           PIC X(40).
+000390 01  WS-TEST-RESULT-SW      PIC X(01).
+000400     88  WS-TEST-PASSED         VALUE "Y".
+000405 01  WS-KEY-IDX             PIC 9(02) COMP-5 VALUE 1.
+000410*
+000420*    WORKING RECORDS USED AS LK-RECORD1/LK-RECORD2 FOR THE
+000430*    KEYCMP CASES.  EACH CASE MOVES ONLY AS MUCH OF THE RECORD
+000440*    AS ITS KEY SPEC NEEDS; THE REST STAYS SPACES.
+000450 01  WS-TEST-REC1           PIC X(82).
+000460 01  WS-TEST-REC2           PIC X(82).
+000470 01  WS-CMP-RESULT          PIC S9(01).
+000480*
+000490*    PACKED/BINARY TEST VALUES ARE BUILT THE SAME WAY KEYCMP
+000500*    ITSELF BUILDS ONE -- A COMP-3/COMP WORKING FIELD REDEFINING
+000510*    A BYTE BUFFER THE SAME LENGTH AS THE KEY -- SO THE BYTES
+000520*    MOVED INTO THE TEST RECORD ARE A REAL PACKED OR BINARY
+000530*    VALUE, NOT A GUESS AT ONE.
+000540 01  WS-PACKED-TEST-BUF     PIC X(04) VALUE LOW-VALUES.
+000550 01  WS-PACKED-TEST-VAL     REDEFINES WS-PACKED-TEST-BUF
+000560                            PIC S9(06) COMP-3.
+000570 01  WS-BINARY-TEST-BUF     PIC X(04) VALUE LOW-VALUES.
+000580 01  WS-BINARY-TEST-VAL     REDEFINES WS-BINARY-TEST-BUF
+000590                            PIC S9(09) COMP.
+000600*
+000610 01  WS-KEY-VALUE           PIC X(82).
+000620*
+000630 01  WS-CTL-STMT            PIC X(160).
+000640 01  WS-CTL-PARSE-STATUS    PIC 9(02).
+000650     88  WS-CTL-PARSE-OK        VALUE 0.
+000660     88  WS-CTL-PARSE-INVALID   VALUE 4.
+000670*
+000680 01  WS-ERRMSG-RET-CODE     PIC 9(05).
+000690 01  WS-ERRMSG-MESSAGE      PIC X(60).
+000700*
+000710 COPY CTLSPEC.
+000720*
+000730 PROCEDURE DIVISION.
+000740*
+000750 0000-MAINLINE.
+000760     DISPLAY "REGTEST - SORT-SUBSYSTEM REGRESSION CHECK".
+000770     PERFORM 1000-TEST-KEYCMP-CHAR     THRU 1000-EXIT.
+000780     PERFORM 2000-TEST-KEYCMP-PACKED   THRU 2000-EXIT.
+000790     PERFORM 3000-TEST-KEYCMP-BINARY   THRU 3000-EXIT.
+000800     PERFORM 4000-TEST-KEYCMP-EBCDIC   THRU 4000-EXIT.
+000810     PERFORM 5000-TEST-KEYBUILD        THRU 5000-EXIT.
+000820     PERFORM 6000-TEST-CTLPARSE-VALID  THRU 6000-EXIT.
+000830     PERFORM 7000-TEST-CTLPARSE-INVALID THRU 7000-EXIT.
+000840     PERFORM 8000-TEST-ERRMSG          THRU 8000-EXIT.
+000850     PERFORM 9000-REPORT-RESULTS       THRU 9000-EXIT.
+000860     IF WS-FAIL-COUNT = 0
+000870         MOVE 0 TO RETURN-CODE
+000880     ELSE
+000890         MOVE 4 TO RETURN-CODE
+000900     END-IF.
+000910     STOP RUN.
+000920*
+000930*    CHARACTER KEY, ASCENDING, ASCII COLLATION -- "AAAAAAAAAA"
+000940*    MUST SORT AHEAD OF "BBBBBBBBBB".
+000950 1000-TEST-KEYCMP-CHAR.
+000960     MOVE "KEYCMP - CHARACTER KEY, ASCII" TO WS-TEST-NAME.
+000970     MOVE SPACES TO WS-TEST-REC1.
+000980     MOVE SPACES TO WS-TEST-REC2.
+000990     MOVE "AAAAAAAAAA" TO WS-TEST-REC1(1:10).
+001000     MOVE "BBBBBBBBBB" TO WS-TEST-REC2(1:10).
+001010     MOVE 1 TO CTL-KEY-COUNT.
+001020     MOVE 1 TO CTL-KEY-POS(1).
+001030     MOVE 10 TO CTL-KEY-LEN(1).
+001040     MOVE "C" TO CTL-KEY-TYPE(1).
+001050     MOVE "A" TO CTL-KEY-DIR(1).
+001060     MOVE "A" TO CTL-COLLATE-SEQ.
+001070     CALL "KEYCMP" USING WS-TEST-REC1, WS-TEST-REC2,
+001080                         CTL-KEY-TABLE, CTL-OPTIONS,
+001090                         WS-KEY-IDX, WS-CMP-RESULT.
+001100     IF WS-CMP-RESULT = -1
+001110         SET WS-TEST-PASSED TO TRUE
+001120     ELSE
+001130         MOVE "N" TO WS-TEST-RESULT-SW
+001140     END-IF.
+001150     PERFORM 9500-RECORD-RESULT THRU 9500-EXIT.
+001160 1000-EXIT.
+001170     EXIT.
+001180*
+001190*    PACKED-DECIMAL KEY -- 100 MUST SORT AHEAD OF 200 ON ITS
+001200*    ACTUAL VALUE, NOT ON THE RAW BYTES OF THE PACKED FIELD.
+001210 2000-TEST-KEYCMP-PACKED.
+001220     MOVE "KEYCMP - PACKED-DECIMAL KEY" TO WS-TEST-NAME.
+001230     MOVE SPACES TO WS-TEST-REC1.
+001240     MOVE SPACES TO WS-TEST-REC2.
+001250     MOVE 100 TO WS-PACKED-TEST-VAL.
+001260     MOVE WS-PACKED-TEST-BUF TO WS-TEST-REC1(1:4).
+001270     MOVE 200 TO WS-PACKED-TEST-VAL.
+001280     MOVE WS-PACKED-TEST-BUF TO WS-TEST-REC2(1:4).
+001290     MOVE 1 TO CTL-KEY-COUNT.
+001300     MOVE 1 TO CTL-KEY-POS(1).
+001310     MOVE 4 TO CTL-KEY-LEN(1).
+001320     MOVE "P" TO CTL-KEY-TYPE(1).
+001330     MOVE "A" TO CTL-KEY-DIR(1).
+001340     CALL "KEYCMP" USING WS-TEST-REC1, WS-TEST-REC2,
+001350                         CTL-KEY-TABLE, CTL-OPTIONS,
+001360                         WS-KEY-IDX, WS-CMP-RESULT.
+001370     IF WS-CMP-RESULT = -1
+001380         SET WS-TEST-PASSED TO TRUE
+001390     ELSE
+001400         MOVE "N" TO WS-TEST-RESULT-SW
+001410     END-IF.
+001420     PERFORM 9500-RECORD-RESULT THRU 9500-EXIT.
+001430 2000-EXIT.
+001440     EXIT.
+001450*
+001460*    BINARY KEY -- 500 MUST SORT BEHIND 100 ON ITS ACTUAL VALUE.
+001470 3000-TEST-KEYCMP-BINARY.
+001480     MOVE "KEYCMP - BINARY KEY" TO WS-TEST-NAME.
+001490     MOVE SPACES TO WS-TEST-REC1.
+001500     MOVE SPACES TO WS-TEST-REC2.
+001510     MOVE 500 TO WS-BINARY-TEST-VAL.
+001520     MOVE WS-BINARY-TEST-BUF TO WS-TEST-REC1(1:4).
+001530     MOVE 100 TO WS-BINARY-TEST-VAL.
+001540     MOVE WS-BINARY-TEST-BUF TO WS-TEST-REC2(1:4).
+001550     MOVE 1 TO CTL-KEY-COUNT.
+001560     MOVE 1 TO CTL-KEY-POS(1).
+001570     MOVE 4 TO CTL-KEY-LEN(1).
+001580     MOVE "B" TO CTL-KEY-TYPE(1).
+001590     MOVE "A" TO CTL-KEY-DIR(1).
+001600     CALL "KEYCMP" USING WS-TEST-REC1, WS-TEST-REC2,
+001610                         CTL-KEY-TABLE, CTL-OPTIONS,
+001620                         WS-KEY-IDX, WS-CMP-RESULT.
+001630     IF WS-CMP-RESULT = 1
+001640         SET WS-TEST-PASSED TO TRUE
+001650     ELSE
+001660         MOVE "N" TO WS-TEST-RESULT-SW
+001670     END-IF.
+001680     PERFORM 9500-RECORD-RESULT THRU 9500-EXIT.
+001690 3000-EXIT.
+001700     EXIT.
+001710*
+001720*    EBCDIC COLLATION -- "A" (ASCII 0x41, EBCDIC 0xC1) AND "a"
+001730*    (ASCII 0x61, EBCDIC 0x81) ORDER OPPOSITELY UNDER THE TWO
+001740*    SEQUENCES, SO THIS IS THE ONE CASE THAT ACTUALLY PROVES
+001750*    THE TRANSLATE TABLE IS BEING APPLIED, NOT JUST IGNORED.
+001760 4000-TEST-KEYCMP-EBCDIC.
+001770     MOVE "KEYCMP - CHARACTER KEY, EBCDIC" TO WS-TEST-NAME.
+001780     MOVE SPACES TO WS-TEST-REC1.
+001790     MOVE SPACES TO WS-TEST-REC2.
+001800     MOVE "A" TO WS-TEST-REC1(1:1).
+001810     MOVE "a" TO WS-TEST-REC2(1:1).
+001820     MOVE 1 TO CTL-KEY-COUNT.
+001830     MOVE 1 TO CTL-KEY-POS(1).
+001840     MOVE 1 TO CTL-KEY-LEN(1).
+001850     MOVE "C" TO CTL-KEY-TYPE(1).
+001860     MOVE "A" TO CTL-KEY-DIR(1).
+001870     MOVE "E" TO CTL-COLLATE-SEQ.
+001880     CALL "KEYCMP" USING WS-TEST-REC1, WS-TEST-REC2,
+001890                         CTL-KEY-TABLE, CTL-OPTIONS,
+001900                         WS-KEY-IDX, WS-CMP-RESULT.
+001910     MOVE "A" TO CTL-COLLATE-SEQ.
+001920     IF WS-CMP-RESULT = 1
+001930         SET WS-TEST-PASSED TO TRUE
+001940     ELSE
+001950         MOVE "N" TO WS-TEST-RESULT-SW
+001960     END-IF.
+001970     PERFORM 9500-RECORD-RESULT THRU 9500-EXIT.
+001980 4000-EXIT.
+001990     EXIT.
+002000*
+002010*    TWO-KEY COMPOSITE -- "ABC" AT 1-3 AND "XY" AT 5-6 MUST
+002020*    CONCATENATE TO "ABCXY" IN KEY PRIORITY ORDER.
+002030 5000-TEST-KEYBUILD.
+002040     MOVE "KEYBUILD - TWO-FIELD COMPOSITE KEY" TO WS-TEST-NAME.
+002050     MOVE SPACES TO WS-TEST-REC1.
+002060     MOVE "ABC" TO WS-TEST-REC1(1:3).
+002070     MOVE "XY" TO WS-TEST-REC1(5:2).
+002080     MOVE 2 TO CTL-KEY-COUNT.
+002090     MOVE 1 TO CTL-KEY-POS(1).
+002100     MOVE 3 TO CTL-KEY-LEN(1).
+002110     MOVE "C" TO CTL-KEY-TYPE(1).
+002120     MOVE "A" TO CTL-KEY-DIR(1).
+002130     MOVE 5 TO CTL-KEY-POS(2).
+002140     MOVE 2 TO CTL-KEY-LEN(2).
+002150     MOVE "C" TO CTL-KEY-TYPE(2).
+002160     MOVE "A" TO CTL-KEY-DIR(2).
+002170     MOVE SPACES TO WS-KEY-VALUE.
+002180     CALL "KEYBUILD" USING WS-TEST-REC1, CTL-KEY-TABLE,
+002190                           WS-KEY-VALUE.
+002200     IF WS-KEY-VALUE(1:5) = "ABCXY"
+002210         SET WS-TEST-PASSED TO TRUE
+002220     ELSE
+002230         MOVE "N" TO WS-TEST-RESULT-SW
+002240     END-IF.
+002250     PERFORM 9500-RECORD-RESULT THRU 9500-EXIT.
+002260 5000-EXIT.
+002270     EXIT.
+002280*
+002290*    A WELL-FORMED CTL-STMT MUST PARSE CLEAN AND FILL IN THE
+002300*    KEY SPEC EXACTLY AS WRITTEN.
+002310 6000-TEST-CTLPARSE-VALID.
+002320     MOVE "CTLPARSE - VALID CTL-STMT" TO WS-TEST-NAME.
+002330     MOVE SPACES TO WS-CTL-STMT.
+002340     MOVE "S(1,10,C,A)" TO WS-CTL-STMT.
+002350     CALL "CTLPARSE" USING WS-CTL-STMT, CTL-KEY-TABLE,
+002360                           CTL-OPTIONS, WS-CTL-PARSE-STATUS.
+002370     IF WS-CTL-PARSE-OK
+002380            AND CTL-KEY-COUNT = 1
+002390            AND CTL-KEY-POS(1) = 1
+002400            AND CTL-KEY-LEN(1) = 10
+002410            AND CTL-KEY-TYPE(1) = "C"
+002420            AND CTL-KEY-DIR(1) = "A"
+002430         SET WS-TEST-PASSED TO TRUE
+002440     ELSE
+002450         MOVE "N" TO WS-TEST-RESULT-SW
+002460     END-IF.
+002470     PERFORM 9500-RECORD-RESULT THRU 9500-EXIT.
+002480 6000-EXIT.
+002490     EXIT.
+002500*
+002510*    A CTL-STMT THAT DOESN'T MATCH THE GRAMMAR AT ALL MUST BE
+002520*    REJECTED, NOT GUESSED AT.
+002530 7000-TEST-CTLPARSE-INVALID.
+002540     MOVE "CTLPARSE - INVALID CTL-STMT" TO WS-TEST-NAME.
+002550     MOVE SPACES TO WS-CTL-STMT.
+002560     MOVE "GARBAGE" TO WS-CTL-STMT.
+002570     CALL "CTLPARSE" USING WS-CTL-STMT, CTL-KEY-TABLE,
+002580                           CTL-OPTIONS, WS-CTL-PARSE-STATUS.
+002590     IF WS-CTL-PARSE-INVALID
+002600         SET WS-TEST-PASSED TO TRUE
+002610     ELSE
+002620         MOVE "N" TO WS-TEST-RESULT-SW
+002630     END-IF.
+002640     PERFORM 9500-RECORD-RESULT THRU 9500-EXIT.
+002650 7000-EXIT.
+002660     EXIT.
+002670*
+002680*    RET-CODE 0 MUST STILL MAP TO "SUCCESSFUL COMPLETION" --
+002690*    EVERY DRIVER'S ABEND-ON-NONZERO LOGIC DEPENDS ON THAT
+002700*    STAYING TRUE.
+002710 8000-TEST-ERRMSG.
+002720     MOVE "ERRMSG - RET-CODE 0 LOOKUP" TO WS-TEST-NAME.
+002730     MOVE 0 TO WS-ERRMSG-RET-CODE.
+002740     MOVE SPACES TO WS-ERRMSG-MESSAGE.
+002750     CALL "ERRMSG" USING WS-ERRMSG-RET-CODE, WS-ERRMSG-MESSAGE.
+002760     IF WS-ERRMSG-MESSAGE(1:21) = "SUCCESSFUL COMPLETION"
+002770         SET WS-TEST-PASSED TO TRUE
+002780     ELSE
+002790         MOVE "N" TO WS-TEST-RESULT-SW
+002800     END-IF.
+002810     PERFORM 9500-RECORD-RESULT THRU 9500-EXIT.
+002820 8000-EXIT.
+002830     EXIT.
+002840*
+002850*    DISPLAYS "PASS"/"FAIL" FOR THE CASE JUST RUN AND ROLLS IT
+002860*    INTO THE RUNNING TOTALS.  EVERY CASE PARAGRAPH SETS
+002870*    WS-TEST-NAME AND WS-TEST-RESULT-SW BEFORE PERFORMING HERE.
+002880 9500-RECORD-RESULT.
+002890     ADD 1 TO WS-TEST-COUNT.
+002900     IF WS-TEST-PASSED
+002910         ADD 1 TO WS-PASS-COUNT
+002920         DISPLAY "PASS - " WS-TEST-NAME
+002930     ELSE
+002940         ADD 1 TO WS-FAIL-COUNT
+002950         DISPLAY "FAIL - " WS-TEST-NAME
+002960     END-IF.
+002970 9500-EXIT.
+002980     EXIT.
+002990*
+003000 9000-REPORT-RESULTS.
+003010     DISPLAY "REGTEST - TOTAL  = " WS-TEST-COUNT.
+003020     DISPLAY "REGTEST - PASSED = " WS-PASS-COUNT.
+003030     DISPLAY "REGTEST - FAILED = " WS-FAIL-COUNT.
+003040 9000-EXIT.
+003050     EXIT.
