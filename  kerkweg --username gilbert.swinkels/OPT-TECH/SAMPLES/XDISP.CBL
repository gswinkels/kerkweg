@@ -0,0 +1,70 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    XDISP.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  SINGLE ENTRY POINT FOR THE SORT JOB
+000110*                 SO OPERATIONS NO LONGER HAS TO KNOW WHICH OF
+000120*                 THE FOUR PLATFORM-SPECIFIC DRIVERS (SAMP,
+000130*                 XMFCOB, XRMCOB8, XSMFCB) MATCHES THIS MACHINE'S
+000140*                 OPT-TECH SORT BINARY.  XDISP PICKS ONE OF THEM
+000150*                 BY SORT-PLATFORM AND CALLS IT; THE PLATFORM
+000160*                 DRIVERS THEMSELVES ARE UNCHANGED AND STILL RUN
+000170*                 STANDALONE FOR ANYONE WHO NEEDS TO BYPASS THE
+000180*                 DISPATCHER (TESTING A SINGLE PLATFORM, A JCL
+000190*                 STEP WRITTEN BEFORE XDISP EXISTED, ETC).
+000200*
+000210*---------------------------------------------------------------*
+000220*SORT-PLATFORM VALUES AND THE DRIVER EACH ONE SELECTS            *
+000230*    MBP    - SAMP    (XMBP.COB,   CALLS SORTMBP)                *
+000240*    MF     - XMFCOB  (XMFCOB.CBL, CALLS SORTMF.BIN)             *
+000250*    RM8    - XRMCOB8 (XRMCOB8.CBL, CALLS SORTRM8X.EXE)          *
+000260*    SMFCB  - XSMFCB  (XSMFCB.CBL, CALLS __SMFCB)                *
+000270*WITH NO SORT-PLATFORM SET, XDISP DEFAULTS TO MBP.               *
+000280*---------------------------------------------------------------*
+000290*
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER.  IBM-PC.
+000330 OBJECT-COMPUTER.  IBM-PC.
+000340*
+000350 DATA DIVISION.
+000360 WORKING-STORAGE SECTION.
+000370 01  WS-PLATFORM               PIC X(08).
+000380     88  WS-PLATFORM-MBP           VALUE "MBP".
+000390     88  WS-PLATFORM-MF            VALUE "MF".
+000400     88  WS-PLATFORM-RM8           VALUE "RM8".
+000410     88  WS-PLATFORM-SMFCB         VALUE "SMFCB".
+000420*
+000430 PROCEDURE DIVISION.
+000440*
+000450 0000-MAINLINE.
+000460     MOVE SPACES TO WS-PLATFORM.
+000470     ACCEPT WS-PLATFORM FROM ENVIRONMENT "SORT-PLATFORM".
+000480     IF WS-PLATFORM = SPACES
+000490         MOVE "MBP" TO WS-PLATFORM
+000500     END-IF.
+000510     EVALUATE TRUE
+000520         WHEN WS-PLATFORM-MBP
+000530             CALL "SAMP"
+000540         WHEN WS-PLATFORM-MF
+000550             CALL "XMFCOB"
+000560         WHEN WS-PLATFORM-RM8
+000570             CALL "XRMCOB8"
+000580         WHEN WS-PLATFORM-SMFCB
+000590             CALL "XSMFCB"
+000600         WHEN OTHER
+000610             DISPLAY "XDISP - SORT-PLATFORM NOT RECOGNIZED: ",
+000620                 WS-PLATFORM
+000630             MOVE 16 TO RETURN-CODE
+000640             STOP RUN
+000650     END-EVALUATE.
+000660*
+000670*    EVERY PLATFORM DRIVER ENDS ITS OWN RUN WITH STOP RUN, WHICH
+000680*    TERMINATES THE WHOLE RUN UNIT, SO CONTROL NORMALLY NEVER
+000690*    COMES BACK HERE.  THIS STOP RUN IS JUST A SAFETY NET.
+000700     STOP RUN.
