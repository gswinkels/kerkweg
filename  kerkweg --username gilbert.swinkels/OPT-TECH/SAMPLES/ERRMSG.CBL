@@ -0,0 +1,60 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ERRMSG.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  TRANSLATES A NUMERIC RETURN CODE
+000110*                 INTO AN OPERATOR-FRIENDLY MESSAGE, SO CONSOLE
+000120*                 OUTPUT DOESN'T MAKE THE OPERATOR GO LOOK A BARE
+000130*                 NUMBER UP IN A MANUAL.  THE SEVERITY SCALE
+000140*                 (0/4/8/12/16) IS THE SAME ONE ALREADY IN USE
+000150*                 THROUGHOUT THIS SYSTEM FOR TRLRCHK/CTLPARSE/
+000160*                 KEYVAL/AUDITLOG STATUS CODES, SO ONE LOOKUP
+000170*                 TABLE SERVES THE SORT'S OWN RET-CODE AS WELL
+000180*                 AS THE __RMFCB RANDOM-I/O INTERFACE'S FUNC
+000190*                 RESULT CODE -- BOTH ARE JUST A SEVERITY LEVEL
+000200*                 AT THIS GRANULARITY.  CALLED BY EACH DRIVER
+000210*                 RIGHT AFTER IT DISPLAYS THE SORT'S RETURN CODE,
+000220*                 AND BY THE __RMFCB WRAPPER AFTER ITS OWN CALL.
+000230*
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER.  IBM-PC.
+000270 OBJECT-COMPUTER.  IBM-PC.
+000280*
+000290 DATA DIVISION.
+000300 WORKING-STORAGE SECTION.
+000310*
+000320 LINKAGE SECTION.
+000330 01  LK-RET-CODE               PIC 9(05).
+000340 01  LK-MESSAGE                PIC X(60).
+000350*
+000360 PROCEDURE DIVISION USING LK-RET-CODE, LK-MESSAGE.
+000370*
+000380 0000-MAINLINE.
+000390     EVALUATE LK-RET-CODE
+000400         WHEN 0
+000410             MOVE "SUCCESSFUL COMPLETION"
+000420                 TO LK-MESSAGE
+000430         WHEN 4
+000440             MOVE "WARNING - MINOR CONDITION, CONTINUING"
+000450                 TO LK-MESSAGE
+000460         WHEN 8
+000470             MOVE "ERROR - CHECK CONTROL STATEMENT/PARAMETER"
+000480                 TO LK-MESSAGE
+000490         WHEN 12
+000500             MOVE "SEVERE ERROR - FILE NOT FOUND OR NOT OPENED"
+000510                 TO LK-MESSAGE
+000520         WHEN 16
+000530             MOVE "FATAL ERROR - JOB STEP ABENDED"
+000540                 TO LK-MESSAGE
+000550         WHEN OTHER
+000560             MOVE "UNKNOWN RETURN CODE - CONSULT VENDOR MANUAL"
+000570                 TO LK-MESSAGE
+000580     END-EVALUATE.
+000590 0000-EXIT.
+000600     GOBACK.
