@@ -0,0 +1,88 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    NOTIFY.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  APPENDS ONE LINE TO NOTIFY.LOG FOR
+000110*                 EVERY SORT JOB INVOCATION SO OPERATIONS HAS A
+000120*                 RECORD OF HOW A RUN CAME OUT THAT DOES NOT
+000130*                 DEPEND ON SOMEONE WATCHING THE CONSOLE WHEN IT
+000140*                 HAPPENED.  A NON-ZERO RETURN CODE IS LOGGED AS
+000150*                 AN "ALERT" LINE, ZERO AS A "COMPLETE" LINE, SO
+000160*                 THE FILE CAN BE TAILED OR SCANNED FOR "ALERT"
+000170*                 WITHOUT PARSING COLUMNS.  CALLED BY EACH DRIVER
+000180*                 RIGHT AFTER AUDITLOG, JUST BEFORE STOP RUN, THE
+000190*                 SAME WAY AUDITLOG ITSELF IS CALLED.
+000200*
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER.  IBM-PC.
+000240 OBJECT-COMPUTER.  IBM-PC.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT NOTIFY-FILE ASSIGN TO "NOTIFY.LOG"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-NOTIFY-FILE-STATUS.
+000300*
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  NOTIFY-FILE.
+000340 01  NOTIFY-LINE                 PIC X(100).
+000350*
+000360 WORKING-STORAGE SECTION.
+000370 01  WS-NOTIFY-FILE-STATUS     PIC X(02).
+000380     88  WS-NOTIFY-FILE-OK         VALUE "00".
+000390     88  WS-NOTIFY-FILE-NOT-FOUND  VALUE "35".
+000400 01  WS-TIMESTAMP              PIC X(21).
+000410 01  WS-RET-CODE-EDIT          PIC ZZZZ9.
+000420 01  WS-SEVERITY               PIC X(08).
+000430*
+000440 LINKAGE SECTION.
+000450 01  LK-JOB-NAME               PIC X(08).
+000460 01  LK-OPERATOR-ID            PIC X(08).
+000470 01  LK-RET-CODE               PIC 9(05).
+000480 01  LK-NOTIFY-STATUS          PIC 9(02).
+000490     88  LK-NOTIFY-OK              VALUE 0.
+000500     88  LK-NOTIFY-WRITE-FAILED    VALUE 4.
+000510*
+000520 PROCEDURE DIVISION USING LK-JOB-NAME,
+000530                          LK-OPERATOR-ID,
+000540                          LK-RET-CODE,
+000550                          LK-NOTIFY-STATUS.
+000560*
+000570 0000-MAINLINE.
+000580     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+000590     OPEN EXTEND NOTIFY-FILE.
+000600     IF WS-NOTIFY-FILE-NOT-FOUND
+000610         OPEN OUTPUT NOTIFY-FILE
+000620     END-IF.
+000630     IF NOT WS-NOTIFY-FILE-OK
+000640         SET LK-NOTIFY-WRITE-FAILED TO TRUE
+000650         GO TO 0000-EXIT
+000660     END-IF.
+000670     IF LK-RET-CODE = ZERO
+000680         MOVE "COMPLETE" TO WS-SEVERITY
+000690     ELSE
+000700         MOVE "ALERT   " TO WS-SEVERITY
+000710     END-IF.
+000720     MOVE LK-RET-CODE TO WS-RET-CODE-EDIT.
+000730     MOVE SPACES TO NOTIFY-LINE.
+000740     STRING WS-TIMESTAMP(1:14)          DELIMITED BY SIZE
+000750            " "                         DELIMITED BY SIZE
+000760            WS-SEVERITY                 DELIMITED BY SIZE
+000770            " JOB="                     DELIMITED BY SIZE
+000780            LK-JOB-NAME                 DELIMITED BY SIZE
+000790            " OPR="                     DELIMITED BY SIZE
+000800            LK-OPERATOR-ID              DELIMITED BY SIZE
+000810            " RETCODE="                 DELIMITED BY SIZE
+000820            FUNCTION TRIM(WS-RET-CODE-EDIT) DELIMITED BY SIZE
+000830         INTO NOTIFY-LINE.
+000840     WRITE NOTIFY-LINE.
+000850     CLOSE NOTIFY-FILE.
+000860     SET LK-NOTIFY-OK TO TRUE.
+000870 0000-EXIT.
+000880     GOBACK.
