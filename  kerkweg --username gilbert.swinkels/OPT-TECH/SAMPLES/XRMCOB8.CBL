@@ -4,29 +4,351 @@
  CONFIGURATION SECTION.
  SOURCE-COMPUTER.  IBM-PC.  
  OBJECT-COMPUTER.  IBM-PC.  
-******************************************************
+*> ----------------------------------------------------
  DATA DIVISION.
  WORKING-STORAGE SECTION.
  01  INFILE        PIC X(15) VALUE "SAMP.DAT".
  01  OUTFILE       PIC X(15) VALUE "SORTED.DAT".
- 01  CTL-STMT      PIC X(40) VALUE "S(1,10,C,D)".
- 01  NUM-RECS      PIC 99999 COMP-1.
- 01  RET-CODE      PIC 99999 COMP-1.
+ 01  CTL-STMT      PIC X(160) VALUE "S(1,10,C,D)".
+ 01  NUM-RECS      PIC 99999 COMP-5.
+ 01  RET-CODE      PIC 99999 COMP-5.
  01  NUMBER-RECORDS-DISP PIC 99999.
  01  STATUS-CODE-DISP    PIC 99999.
-******************************************************
+*> PARM-FILE-NAME NAMES THE OPTIONAL OVERRIDE FILE READ
+*> BY PARMLOAD SO OPS CAN REPOINT INFILE/OUTFILE/
+*> CTL-STMT WITHOUT A RECOMPILE.
+ 01  PARM-FILE-NAME PIC X(15) VALUE "XRMCOB8.PRM".
+ 01  PARMLOAD-STATUS PIC 99999 COMP-5.
+*> EXPECTED-COUNT/ACTUAL-COUNT/RECON-STATUS ARE SET BY
+*> TRLRCHK, WHICH RECONCILES THE TRAILER RECORD COUNT IN
+*> INFILE AGAINST THE DETAIL RECORDS ACTUALLY THERE BEFORE
+*> THE FILE IS HANDED TO THE SORT.
+ 01  EXPECTED-COUNT PIC 9(07).
+ 01  ACTUAL-COUNT   PIC 9(07).
+ 01  RECON-STATUS   PIC 9(02).
+ 01  REPORT-STATUS  PIC 9(02).
+*> CSV-STATUS IS SET BY CSVEXP, WHICH EXPORTS SORTED.DAT TO
+*> SORTED.CSV FOR THE FINANCE TEAM RIGHT AFTER SRTRPT RUNS.
+ 01  CSV-STATUS     PIC 9(02).
+*> WS-JOB-NAME/AUDIT-STATUS ARE USED TO RECORD THIS RUN IN THE
+*> CENTRAL AUDIT.LOG VIA AUDITLOG, CALLED JUST BEFORE STOP RUN.
+ 01  WS-JOB-NAME    PIC X(08) VALUE "XRMCOB8".
+ 01  WS-OPERATOR-ID PIC X(08) VALUE SPACES.
+ 01  AUDIT-STATUS   PIC 9(02).
+*> NOTIFY-STATUS IS SET BY NOTIFY, WHICH APPENDS AN ALERT OR
+*> COMPLETE LINE TO NOTIFY.LOG FOR THIS RUN, CALLED RIGHT AFTER
+*> AUDITLOG.
+ 01  NOTIFY-STATUS  PIC 9(02).
+*> CTL-KEY-TABLE/CTL-OPTIONS/CTL-PARSE-STATUS ARE FILLED IN
+*> BY CTLPARSE, WHICH VALIDATES CTL-STMT (INCLUDING MULTI-KEY
+*> SPECS) BEFORE THE SORT IS CALLED.
+ COPY CTLSPEC.
+*> REJECT-COUNT/KEYVAL-STATUS ARE SET BY KEYVAL, WHICH SPLITS
+*> INFILE INTO CLEAN.DAT (RECORDS WHOSE KEYS PASS VALIDATION)
+*> AND REJECT.DAT (RECORDS THAT DON'T).  WS-SORT-INFILE NAMES
+*> THE FILE ACTUALLY HANDED TO THE SORT, SO INFILE ITSELF
+*> STILL NAMES THE ORIGINAL EXTRACT WHEREVER IT IS DISPLAYED
+*> OR LOGGED.
+ 01  REJECT-COUNT   PIC 9(07).
+ 01  KEYVAL-STATUS  PIC 9(02).
+     88  KEYVAL-OK          VALUE 0.
+     88  KEYVAL-FILE-NOT-FOUND VALUE 4.
+ 01  WS-SORT-INFILE PIC X(15).
+*> WS-SORT-MESSAGE IS SET BY ERRMSG, WHICH TRANSLATES THE SORT'S
+*> RETURN CODE INTO AN OPERATOR-FRIENDLY MESSAGE FOR THE CONSOLE.
+ 01  WS-SORT-MESSAGE PIC X(60).
+*> CKPT-FILE-NAME NAMES THIS DRIVER'S OWN CHECKPOINT FILE.
+*> CKPTLOAD/CKPTSAVE USE IT TO SKIP RE-SORTING A LARGE SAMP.DAT
+*> WHEN THIS JOB IS RESTARTED AFTER ABENDING PAST THE SORT STEP.
+ 01  CKPT-FILE-NAME PIC X(15) VALUE "XRMCOB8.CKP".
+ 01  CKPT-SAVED-OUTFILE PIC X(15).
+ 01  CKPT-STATUS    PIC 9(02).
+     88  CKPT-FOUND         VALUE 0.
+     88  CKPT-NOT-FOUND     VALUE 4.
+*> GDG-STATUS IS SET BY GDGROT, WHICH KEEPS THREE GENERATIONS
+*> OF OUTFILE (.G1/.G2/.G3) BY ROTATING THE PRIOR CONTENTS OF
+*> OUTFILE DOWN THE CHAIN BEFORE THE SORT OVERWRITES IT.
+ 01  GDG-STATUS     PIC 9(02).
+     88  GDG-OK             VALUE 0.
+     88  GDG-WRITE-FAILED   VALUE 4.
+*> WS-DRY-RUN-SW IS SET FROM THE SORT-DRYRUN ENVIRONMENT
+*> VARIABLE, THE SAME WAY XDISP LOOKS UP SORT-PLATFORM.  A DRY
+*> RUN VALIDATES THE TRAILER COUNT AND CTL-STMT AND THEN
+*> PREVIEWS THE JOB WITHOUT CALLING KEYVAL, GDGROT, THE VENDOR
+*> SORT, OR AUDITLOG, AND WITHOUT TOUCHING THE CHECKPOINT FILE.
+ 01  WS-DRY-RUN-SW  PIC X(01).
+     88  DRY-RUN-REQUESTED  VALUE "Y" "y".
+*> WS-SPACE-REC-LEN/SPACE-STATUS ARE USED BY SPACECHK, WHICH
+*> ESTIMATES THE WORK-FILE SPACE THE SORT NEEDS FROM THE
+*> TRAILER'S RECORD COUNT AND COMPARES IT AGAINST THE OPTIONAL
+*> SORT-WORKSPACE ENVIRONMENT VARIABLE BEFORE THE SORT IS CALLED.
+ 01  WS-SPACE-REC-LEN PIC 9(04) COMP-5 VALUE 82.
+ 01  SPACE-STATUS   PIC 9(02).
+     88  SPACE-OK           VALUE 0.
+     88  SPACE-INSUFFICIENT VALUE 8.
+*> WS-CONCAT-SW IS SET FROM THE SORT-CONCAT ENVIRONMENT VARIABLE.
+*> WHEN REQUESTED, CONCAT COPIES WS-SORT-INFILE AND ONE OR TWO
+*> MORE UNSORTED EXTRACTS (WS-CONCAT-FILE2/WS-CONCAT-FILE3) INTO
+*> CONCAT.DAT BEFORE KEYVAL AND THE SORT RUN, SO SEVERAL RAW
+*> EXTRACTS GO THROUGH ONE SORT PASS TOGETHER INSTEAD OF ONE AT A
+*> TIME.  UNLIKE MERGE, THE EXTRA FILES NEED NOT BE PRESORTED.
+ 01  WS-CONCAT-SW       PIC X(01).
+     88  CONCAT-REQUESTED   VALUE "Y" "y".
+ 01  WS-CONCAT-FILE2    PIC X(15).
+ 01  WS-CONCAT-FILE3    PIC X(15).
+ 01  WS-CONCAT-NUMRECS  PIC 9(07).
+ 01  WS-CONCAT-STATUS   PIC 9(02).
+     88  WS-CONCAT-OK           VALUE 0.
+     88  WS-CONCAT-FILE-NOT-FOUND VALUE 4.
+ COPY CONCATSP.
+*> WS-MERGE-INFILE2 NAMES THE SECOND ALREADY-SORTED INPUT FILE
+*> MERGED WITH WS-SORT-INFILE WHEN CTL-STMT CARRIES THE "M"
+*> OPTION, VIA SRTMERGE, IN PLACE OF THE NORMAL VENDOR SORT
+*> CALL.  WS-MERGE-NUMRECS/WS-MERGE-RETCODE MATCH SRTMERGE'S
+*> OWN LINKAGE PICTURES; NUM-RECS/RET-CODE ARE COMP-5, SO THE
+*> MERGE RESULT IS MOVED INTO THEM AFTERWARD RATHER THAN
+*> PASSED DIRECTLY.
+ 01  WS-MERGE-INFILE2 PIC X(15).
+ 01  WS-MERGE-NUMRECS PIC 9(07).
+ 01  WS-MERGE-RETCODE PIC 9(02).
+*> WS-RPT-OUTFILE NAMES WHICHEVER FILE SRTRPT/CSVEXP ACTUALLY
+*> READ -- OUTFILE ITSELF, OR DEDUP.DAT WHEN SRTDEDUP HAS JUST
+*> REMOVED DUPLICATE-KEY RECORDS FROM IT BECAUSE CTL-STMT
+*> CARRIED A "DEDUP(" OPTION.  DUP-COUNT/DEDUP-STATUS ARE SET
+*> BY SRTDEDUP.
+ 01  WS-RPT-OUTFILE   PIC X(15).
+ 01  DUP-COUNT        PIC 9(07).
+ 01  DEDUP-STATUS     PIC 9(02).
+     88  DEDUP-OK             VALUE 0.
+     88  DEDUP-FILE-NOT-FOUND VALUE 4.
+*> SELECT-COUNT/SELECT-STATUS ARE SET BY SRTSEL, WHICH RUNS
+*> RIGHT AFTER SRTDEDUP AND NARROWS WS-RPT-OUTFILE DOWN TO
+*> SELECT.DAT WHEN CTL-STMT CARRIES A "SELECT(" OPTION.
+ 01  SELECT-COUNT     PIC 9(07).
+ 01  SELECT-STATUS    PIC 9(02).
+     88  SELECT-OK             VALUE 0.
+     88  SELECT-FILE-NOT-FOUND VALUE 4.
+*> GROUP-COUNT/SUM-STATUS ARE SET BY SRTSUM, WHICH ROLLS UP
+*> CTL-SUM-POS/CTL-SUM-LEN INTO ONE TOTAL PER KEY, WRITTEN TO
+*> SUMMARY.DAT, WHEN CTL-STMT CARRIES A "SUM(" OPTION.
+ 01  GROUP-COUNT      PIC 9(07).
+ 01  SUM-STATUS       PIC 9(02).
+     88  SUM-OK                VALUE 0.
+     88  SUM-FILE-NOT-FOUND    VALUE 4.
+*> QA-BEFORE-COUNT/QA-AFTER-COUNT/QA-RECON-STATUS ARE SET BY
+*> QARECON, WHICH INDEPENDENTLY RECONCILES WS-SORT-INFILE
+*> (BEFORE THE SORT) AGAINST OUTFILE (AFTER THE SORT) -- RECORD
+*> COUNT AND TOTAL AMOUNT TIED TO EACH OTHER RATHER THAN TO THE
+*> SORT'S OWN NUM-RECS.  CALLED ONLY WHEN THE SORT ACTUALLY RAN
+*> (NOT A MERGE, NOT A CHECKPOINT-RESTART SKIP).
+ 01  QA-BEFORE-COUNT  PIC 9(07).
+ 01  QA-AFTER-COUNT   PIC 9(07).
+ 01  QA-RECON-STATUS  PIC 9(02).
+     88  QA-RECON-OK              VALUE 0.
+     88  QA-RECON-COUNT-MISMATCH  VALUE 4.
+     88  QA-RECON-AMOUNT-MISMATCH VALUE 8.
+*> ----------------------------------------------------
  PROCEDURE DIVISION.
  MAINLINE.
-  DISPLAY "CALLING OPT-TECH SORT...".
-  CALL "SORTRM8X.EXE" USING INFILE,       
-                            OUTFILE,
-                            CTL-STMT,
-                            NUM-RECS, 
-                            RET-CODE.
+  CALL "PARMLOAD" USING PARM-FILE-NAME, INFILE,
+                            OUTFILE, CTL-STMT,
+                            WS-OPERATOR-ID, WS-JOB-NAME,
+                            PARMLOAD-STATUS.
+  DISPLAY "XRMCOB8 - JOB NAME=" WS-JOB-NAME
+      " OPERATOR=" WS-OPERATOR-ID.
+  CALL "TRLRCHK" USING INFILE, EXPECTED-COUNT,
+                        ACTUAL-COUNT, RECON-STATUS.
+  IF RECON-STATUS NOT = ZERO
+      DISPLAY "XRMCOB8 - TRAILER RECONCILIATION FAILED"
+      DISPLAY "EXPECTED RECORDS = ", EXPECTED-COUNT
+      DISPLAY "ACTUAL RECORDS   = ", ACTUAL-COUNT
+      MOVE RECON-STATUS TO RETURN-CODE
+      STOP RUN
+  END-IF.
+  CALL "CTLPARSE" USING CTL-STMT,
+                         CTL-KEY-TABLE,
+                         CTL-OPTIONS,
+                         CTL-PARSE-STATUS.
+  IF CTL-PARSE-INVALID
+      DISPLAY "XRMCOB8 - CTL-STMT IS NOT VALID, ABENDING JOB STEP"
+      DISPLAY "CTL-STMT = ", CTL-STMT
+      MOVE CTL-PARSE-STATUS TO RETURN-CODE
+      STOP RUN
+  END-IF.
+  MOVE SPACES TO WS-DRY-RUN-SW.
+  ACCEPT WS-DRY-RUN-SW FROM ENVIRONMENT "SORT-DRYRUN".
+  IF DRY-RUN-REQUESTED
+      DISPLAY "XRMCOB8 - DRY RUN MODE, NO SORT WILL BE PERFORMED"
+      DISPLAY "INFILE           = ", INFILE
+      DISPLAY "OUTFILE          = ", OUTFILE
+      DISPLAY "CTL-STMT         = ", CTL-STMT
+      DISPLAY "EXPECTED RECORDS = ", EXPECTED-COUNT
+      MOVE 0 TO RETURN-CODE
+      STOP RUN
+  END-IF.
+  CALL "SPACECHK" USING OUTFILE, EXPECTED-COUNT,
+                         WS-SPACE-REC-LEN, SPACE-STATUS.
+  IF NOT SPACE-OK
+      DISPLAY "XRMCOB8 - INSUFFICIENT WORK-FILE SPACE, ABENDING"
+      MOVE SPACE-STATUS TO RETURN-CODE
+      STOP RUN
+  END-IF.
+  MOVE INFILE TO WS-SORT-INFILE.
+  MOVE SPACES TO WS-CONCAT-SW.
+  ACCEPT WS-CONCAT-SW FROM ENVIRONMENT "SORT-CONCAT".
+  IF CONCAT-REQUESTED
+      MOVE 1 TO CONCAT-FILE-COUNT
+      MOVE WS-SORT-INFILE TO CONCAT-FILE-NAME(1)
+      MOVE SPACES TO WS-CONCAT-FILE2
+      ACCEPT WS-CONCAT-FILE2 FROM ENVIRONMENT "SORT-CONCAT-FILE2"
+      IF WS-CONCAT-FILE2 = SPACES
+          MOVE "SAMP2.DAT" TO WS-CONCAT-FILE2
+      END-IF
+      ADD 1 TO CONCAT-FILE-COUNT
+      MOVE WS-CONCAT-FILE2 TO CONCAT-FILE-NAME(CONCAT-FILE-COUNT)
+      MOVE SPACES TO WS-CONCAT-FILE3
+      ACCEPT WS-CONCAT-FILE3 FROM ENVIRONMENT "SORT-CONCAT-FILE3"
+      IF WS-CONCAT-FILE3 NOT = SPACES
+          ADD 1 TO CONCAT-FILE-COUNT
+          MOVE WS-CONCAT-FILE3 TO CONCAT-FILE-NAME(CONCAT-FILE-COUNT)
+      END-IF
+      DISPLAY "CALLING CONCAT, FILES TO COMBINE = ",
+          CONCAT-FILE-COUNT
+      CALL "CONCAT" USING CONCAT-FILE-LIST,
+                           WS-CONCAT-NUMRECS,
+                           WS-CONCAT-STATUS
+      IF WS-CONCAT-OK
+          MOVE "CONCAT.DAT" TO WS-SORT-INFILE
+          DISPLAY "CONCATENATED RECORDS = ", WS-CONCAT-NUMRECS
+      END-IF
+  END-IF.
+  CALL "KEYVAL" USING WS-SORT-INFILE,
+                       CTL-KEY-TABLE,
+                       REJECT-COUNT,
+                       KEYVAL-STATUS.
+  IF KEYVAL-OK
+      MOVE "CLEAN.DAT" TO WS-SORT-INFILE
+      DISPLAY "RECORDS REJECTED FOR BAD KEY = ", REJECT-COUNT
+  END-IF.
+  CALL "CKPTLOAD" USING CKPT-FILE-NAME,
+                        CKPT-SAVED-OUTFILE,
+                        CKPT-STATUS.
+  IF CKPT-FOUND AND CKPT-SAVED-OUTFILE = OUTFILE
+      DISPLAY "RESTART DETECTED - SORT ALREADY DONE FOR ",
+          OUTFILE
+      DISPLAY "SKIPPING SORT STEP"
+      MOVE 0 TO NUM-RECS
+      MOVE 0 TO RET-CODE
+  ELSE
+      CALL "GDGROT" USING OUTFILE, GDG-STATUS
+      IF CTL-IS-MERGE
+          MOVE SPACES TO WS-MERGE-INFILE2
+          ACCEPT WS-MERGE-INFILE2 FROM ENVIRONMENT
+              "SORT-INFILE2"
+          IF WS-MERGE-INFILE2 = SPACES
+              MOVE "SAMP2.DAT" TO WS-MERGE-INFILE2
+          END-IF
+          DISPLAY "CALLING MERGE, SECOND INFILE= ",
+              WS-MERGE-INFILE2
+          CALL "SRTMERGE" USING WS-SORT-INFILE,
+                                WS-MERGE-INFILE2,
+                                OUTFILE,
+                                CTL-KEY-TABLE,
+                                CTL-OPTIONS,
+                                WS-MERGE-NUMRECS,
+                                WS-MERGE-RETCODE
+          MOVE WS-MERGE-NUMRECS TO NUM-RECS
+          MOVE WS-MERGE-RETCODE TO RET-CODE
+      ELSE
+          DISPLAY "CALLING OPT-TECH SORT..."
+          CALL "SORTRM8X.EXE" USING WS-SORT-INFILE,
+                                    OUTFILE,
+                                    CTL-STMT,
+                                    NUM-RECS,
+                                    RET-CODE
+      END-IF
+      IF RET-CODE = ZERO
+          CALL "CKPTSAVE" USING CKPT-FILE-NAME,
+                                OUTFILE,
+                                CKPT-STATUS
+          IF NOT CTL-IS-MERGE
+              CALL "QARECON" USING WS-SORT-INFILE,
+                                    OUTFILE,
+                                    QA-BEFORE-COUNT,
+                                    QA-AFTER-COUNT,
+                                    QA-RECON-STATUS
+              IF NOT QA-RECON-OK
+                  DISPLAY "XRMCOB8 - INDEPENDENT RECON FAILED, ",
+                      "BEFORE=", QA-BEFORE-COUNT,
+                      " AFTER=", QA-AFTER-COUNT
+                  MOVE QA-RECON-STATUS TO RETURN-CODE
+              END-IF
+          END-IF
+      END-IF
+  END-IF.
   MOVE NUM-RECS TO NUMBER-RECORDS-DISP.
   MOVE RET-CODE TO STATUS-CODE-DISP.
   DISPLAY "NUMBER OF RECORDS =", NUMBER-RECORDS-DISP.
   DISPLAY "STATUS CODE       =", STATUS-CODE-DISP.
+  CALL "ERRMSG" USING STATUS-CODE-DISP, WS-SORT-MESSAGE.
+  DISPLAY "STATUS MESSAGE     =", WS-SORT-MESSAGE.
+  IF RET-CODE NOT = ZERO
+      DISPLAY "XRMCOB8 - SORTRM8X.EXE FAILED, ABENDING JOB STEP"
+      MOVE RET-CODE TO RETURN-CODE
+  ELSE
+      MOVE OUTFILE TO WS-RPT-OUTFILE
+      IF NOT CTL-DEDUP-NONE
+          CALL "SRTDEDUP" USING OUTFILE,
+                                 CTL-KEY-TABLE,
+                                 CTL-OPTIONS,
+                                 DUP-COUNT,
+                                 DEDUP-STATUS
+          IF DEDUP-OK
+              MOVE "DEDUP.DAT" TO WS-RPT-OUTFILE
+              DISPLAY "RECORDS REMOVED AS DUPLICATES = ",
+                  DUP-COUNT
+          END-IF
+      END-IF
+      IF CTL-SELECT-ACTIVE
+          CALL "SRTSEL" USING WS-RPT-OUTFILE,
+                               CTL-KEY-TABLE,
+                               CTL-OPTIONS,
+                               SELECT-COUNT,
+                               SELECT-STATUS
+          IF SELECT-OK
+              MOVE "SELECT.DAT" TO WS-RPT-OUTFILE
+              DISPLAY "RECORDS SELECTED = ", SELECT-COUNT
+          END-IF
+      END-IF
+      CALL "SRTRPT" USING WS-RPT-OUTFILE, CTL-STMT,
+                            REPORT-STATUS
+      CALL "CSVEXP" USING WS-RPT-OUTFILE, CSV-STATUS
+      IF CTL-SUM-ACTIVE
+          CALL "SRTSUM" USING WS-RPT-OUTFILE,
+                               CTL-KEY-TABLE,
+                               CTL-OPTIONS,
+                               GROUP-COUNT,
+                               SUM-STATUS
+          IF SUM-OK
+              DISPLAY "SUMMARY GROUPS WRITTEN = ", GROUP-COUNT
+          END-IF
+      END-IF
+  END-IF.
+  CALL "AUDITLOG" USING WS-JOB-NAME,
+                         WS-OPERATOR-ID,
+                         INFILE,
+                         OUTFILE,
+                         NUMBER-RECORDS-DISP,
+                         STATUS-CODE-DISP,
+                         AUDIT-STATUS.
+  CALL "NOTIFY" USING WS-JOB-NAME,
+                       WS-OPERATOR-ID,
+                       STATUS-CODE-DISP,
+                       NOTIFY-STATUS.
+  MOVE SPACES TO CKPT-SAVED-OUTFILE.
+  CALL "CKPTSAVE" USING CKPT-FILE-NAME,
+                        CKPT-SAVED-OUTFILE,
+                        CKPT-STATUS.
   STOP RUN.
- END PROGRAM.
+ END PROGRAM XRMCOB8.
 
\ No newline at end of file
