@@ -0,0 +1,74 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CKPTSAVE.
+000030 AUTHOR.        G. SWINKELS, DATA PROCESSING.
+000040 INSTALLATION.  DATA PROCESSING DEPT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*08/09/2026  GS   ORIGINAL.  RECORDS, IN THE DRIVER'S OWN
+000110*                 CHECKPOINT FILE, THE NAME OF THE OUTFILE A
+000120*                 SORT STEP JUST FINISHED PRODUCING.  CALLED
+000130*                 RIGHT AFTER THE VENDOR SORT RETURNS A GOOD
+000140*                 RET-CODE, SO A JOB THAT ABENDS LATER (IN THE
+000150*                 REPORT, CSV, OR AUDIT STEP) CAN BE RESTARTED
+000160*                 WITHOUT PAYING FOR ANOTHER PASS OF A LARGE
+000170*                 SAMP.DAT THROUGH THE SORT.  ALSO CALLED WITH
+000180*                 LK-OUTFILE SET TO SPACES AT THE END OF A
+000190*                 CLEAN RUN, WHICH CLEARS THE CHECKPOINT SO THE
+000200*                 NEXT GENUINE RUN DOESN'T MISTAKE ITSELF FOR A
+000210*                 RESTART OF THIS ONE.
+000220*
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER.  IBM-PC.
+000260 OBJECT-COMPUTER.  IBM-PC.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT CKPT-FILE ASSIGN TO WS-CKPT-FILE-NAME
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000320*
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  CKPT-FILE.
+000360 01  CKPT-FILE-RECORD           PIC X(40).
+000370*
+000380 WORKING-STORAGE SECTION.
+000390 01  WS-CKPT-FILE-NAME        PIC X(15).
+000400 01  WS-CKPT-FILE-STATUS      PIC X(02).
+000410     88  WS-CKPT-FILE-OK          VALUE "00".
+000420*
+000430 LINKAGE SECTION.
+000440 01  LK-CKPT-FILE-NAME        PIC X(15).
+000450 01  LK-OUTFILE               PIC X(15).
+000460 01  LK-CKPT-STATUS           PIC 9(02).
+000470     88  LK-CKPT-OK               VALUE 0.
+000480     88  LK-CKPT-WRITE-FAILED     VALUE 4.
+000490*
+000500 PROCEDURE DIVISION USING LK-CKPT-FILE-NAME,
+000510                          LK-OUTFILE,
+000520                          LK-CKPT-STATUS.
+000530*
+000540 0000-MAINLINE.
+000550     MOVE SPACES TO WS-CKPT-FILE-NAME.
+000560     MOVE LK-CKPT-FILE-NAME TO WS-CKPT-FILE-NAME.
+000570     OPEN OUTPUT CKPT-FILE.
+000580     IF NOT WS-CKPT-FILE-OK
+000590         SET LK-CKPT-WRITE-FAILED TO TRUE
+000600         GO TO 0000-EXIT
+000610     END-IF.
+000620     MOVE SPACES TO CKPT-FILE-RECORD.
+000630     IF LK-OUTFILE = SPACES
+000640         MOVE "NO-CHECKPOINT" TO CKPT-FILE-RECORD
+000650     ELSE
+000660         STRING "SORT-DONE OUTFILE="    DELIMITED BY SIZE
+000670                FUNCTION TRIM(LK-OUTFILE) DELIMITED BY SIZE
+000680             INTO CKPT-FILE-RECORD
+000690     END-IF.
+000700     WRITE CKPT-FILE-RECORD.
+000710     CLOSE CKPT-FILE.
+000720     SET LK-CKPT-OK TO TRUE.
+000730 0000-EXIT.
+000740     GOBACK.
